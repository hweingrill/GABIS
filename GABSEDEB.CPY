@@ -0,0 +1,5 @@
+           SELECT DEBITOR    ASSIGN TO "DEBITORE.FII"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY DE-KEY
+                             ALTERNATE RECORD KEY DE-MCODE DUPLICATES
+                             FILE STATUS IS WF-STATUS.
