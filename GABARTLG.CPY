@@ -0,0 +1,8 @@
+      ***************************************** Artikel-Umnumm.-Log *
+       FD  ARTLOG      external        LABEL RECORD STANDARD.
+       01  AL-SATZ.
+           03  AL-KEY.
+               05 AL-ALT               PIC 9(6)       COMP.
+               05 AL-DATUM             PIC 9(6)       COMP.
+               05 AL-ZEIT              PIC 9(6)       COMP.
+           03  AL-NEU                  PIC 9(6)       COMP.
