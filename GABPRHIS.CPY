@@ -0,0 +1,14 @@
+      ****************************************** Preishistorie Artikel *
+       FD  PREISHIST   external        LABEL RECORD STANDARD.
+       01  PH-SATZ.
+           03  PH-KEY.
+               05 PH-ARNUM             PIC 9(6)       COMP.
+               05 PH-ADAT              PIC 9(6)       COMP.
+               05 PH-ALIEF             PIC X(5).
+               05 PH-AZEIT             PIC 9(6)       COMP.
+           03  PH-APREIS               PIC S9(7)V99   COMP-3.
+           03  PH-ARAB                 PIC S99V9      COMP-3.
+           03  PH-AZRAB                PIC S99V9      COMP-3.
+           03  PH-AAUF                 PIC S999V99    COMP-3.
+           03  PH-EKP                  PIC S9(7)V99   COMP-3.
+           03  PH-VKP                  PIC S9(7)V99   COMP-3.
