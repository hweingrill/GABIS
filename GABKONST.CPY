@@ -14,14 +14,20 @@
            03  KO-MERK                 PIC XXXX.
            03  KO-TX                   PIC X(51).
            03  KO-FIL                  PIC X(20).
+      *-----------------------------------> aktives Kopflayout 1 - 5 <-
+           03  KO-KOPFNR               PIC 9       COMP.
+      *------------------------------> Anzahl Ust-Historiensaetze <-
+           03  KO-UHANZ                PIC 99      COMP.
       *--------------------------------> Mengeneinheiten WH-KEY = 10 <-
        01  KO-MSATZ.
            03  FILLER                  PIC X(5).
            03  KO-ANR.
-               05 KO-AN                PIC X(9)          OCCURS 7.
+               05 KO-AN                PIC X(9)          OCCURS 10.
            03  KO-TM.
                05 KO-MEH               PIC XXX           OCCURS 20.
                05 KO-NK                PIC 99      COMP  OCCURS 20.
+      *-----------------------------> Umrechnungsfaktor auf Stueck <-
+               05 KO-FAK               PIC 9(4)V99 COMP-3 OCCURS 20.
       *-----------------------------> Druckerseinstellung WH-KEY = 11 <-
        01  KOD-SATZ.
            03  FILLER                  PIC X(2).
@@ -30,7 +36,10 @@
                05 KOD-DRU              PIC 99      COMP.
                05 KOD-KOPF             PIC 99      COMP.
                05 KOD-WO               PIC 99      COMP.
+           03  KOD-NETVERZ             PIC X(15).
       *----------> Firmenkopf am Briefpapier 2 - 5 / Rasterkopf 7 - 9 <-
+      *    weitere Briefpapier-Layouts: Firmenkopf 60-63/70-73/80-83/
+      *    90-93, Rasterkopf 64-66/74-76/84-86/94-96 (KO-KOPFNR 2 - 5)
        01  KO-KSATZ.
            03  FILLER                  PIC X(26).
            03  KO-KOPF                 PIC X(102).
@@ -50,3 +59,32 @@
        01  KO-ESATZ.
            03  FILLER                  PIC X(50).
            03  KO-KTONR                PIC 9(6)     COMP    OCCURS 17.
+      *-------------------------> Sammel-Batch-Restart WH-KEY = 50 <-
+       01  KO-BSATZ.
+           03  FILLER                  PIC XX.
+           03  KB-PROG                 PIC X(8).
+           03  KB-PHASE                PIC 9        COMP.
+           03  KB-KEY                  PIC 9(8)     COMP.
+           03  KB-KAP                  PIC 99       COMP.
+           03  KB-POS                  PIC 9(4)     COMP.
+           03  KB-TZ                   PIC 99       COMP.
+           03  KB-FERTIG               PIC 9        COMP.
+      *-----------------------------> Verk�ufer-Provision WH-KEY = +100 <-
+       01  KO-PSATZ.
+           03  FILLER                  PIC X(6).
+           03  KO-PROZ                 PIC 99V99    COMP-3.
+           03  KO-PJAHR                PIC 9999     COMP.
+           03  KO-PAUSZ                PIC S9(7)V99 COMP-3.
+      *-----------------------------------> Benutzer WH-KEY = +130 <-
+       01  KO-USATZ.
+           03  FILLER                  PIC XX.
+           03  KU-NAME                 PIC X(20).
+           03  KU-CODE                 PIC X(6).
+           03  KU-MENUG.
+               05  KU-MENU             PIC X        OCCURS 10.
+      *--------------------------> Ust-Satz-Historie WH-KEY = 151-170 <-
+       01  KO-UHSATZ.
+           03  FILLER                  PIC X(5).
+           03  KO-UHDATUM              PIC 9(6)     COMP.
+           03  KO-UHTAB.
+               05  KO-UHUST            PIC 99V99    COMP-3  OCCURS 6.
