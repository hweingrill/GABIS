@@ -0,0 +1,9 @@
+      ****************************************** Angebotstexthistorie *
+       FD  TEXTHIST    external        LABEL RECORD STANDARD.
+       01  TH-SATZ.
+           03  TH-KEY.
+               05 TH-ARNUM             PIC 9(6)       COMP.
+               05 TH-ADAT              PIC 9(6)       COMP.
+               05 TH-AZEIT             PIC 9(6)       COMP.
+           03  TH-TX.
+               05 TH-BEZ               PIC X(40)   OCCURS 15.
