@@ -0,0 +1,14 @@
+      **************************************************** Lieferanten *
+       FD  LIEFER       external       LABEL RECORD STANDARD.
+       01  LI-SATZ.
+           03  LI-KEY.
+               05 LI-NUM               PIC 9(6)       COMP.
+           03  LI-LTAB        OCCURS 3.
+               05 LI-LIEF              PIC X(5).
+               05 LI-DATUM             PIC 9(6)       COMP.
+               05 LI-PREIS             PIC S9(7)V99   COMP-3.
+               05 LI-RAB               PIC S999V9     COMP-3.
+               05 LI-ZRAB              PIC S99V9      COMP-3.
+               05 LI-AUF               PIC S999V99    COMP-3.
+               05 LI-EKP               PIC S9(7)V99   COMP-3.
+               05 LI-VKP               PIC S9(7)V99   COMP-3.
