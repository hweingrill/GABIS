@@ -19,6 +19,7 @@
                05 WE-DRU               PIC 99      COMP.
                05 WE-KOPF              PIC 99      COMP.
                05 WE-WO                PIC 99      COMP.
+           03  WE-NETVERZ              PIC X(15).
            03  WE-STG                  PIC X(40)   OCCURS 12.
            03  WE-MOD                  PIC XX.
       *----------------------------------------------------------------*
