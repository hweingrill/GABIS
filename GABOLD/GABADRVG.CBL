@@ -0,0 +1,188 @@
+      $SET LINKCOUNT "192" ANS85"SYNTAX" BOUND AUTOLOCK
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      GABADRVG.
+      *********************** Vergleich DEBITOR / Kartei-Adressenstamm *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER.  PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY GABSEDEB.CPY.
+           SELECT KARTEIN  ASSIGN TO RANDOM "GABKART.DAT"
+                           ORGANIZATION IS INDEXED, ACCESS IS DYNAMIC,
+                           RECORD KEY IS KA-KEY,
+                           FILE STATUS IS WF-STATUS.
+           SELECT DRUCKER    ASSIGN TO PRINTER
+                             FILE STATUS WF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY GABDEBIT.CPY.
+      *********************************************** Karteibewegungen *
+       FD  KARTEIN     external        RECORD IS VARYING IN SIZE
+                                       FROM 8 TO 286 CHARACTERS
+                                       DEPENDING ON WH-KART.
+       01  KA-SATZ.
+           03  KA-KEY.
+               05 KA-ADNUM             PIC 9(6)     COMP.
+               05 KA-DATUM             PIC 9(6)     COMP.
+           03  KA-TXT                  PIC X(280).
+      ******************************** P3800 = PRINTER **** PC = LPT1 *
+       FD  DRUCKER                     LABEL RECORD OMITTED.
+       01  DRA-SATZ                    PIC X(132).
+       01  DRB-SATZ.
+           03  FILLER                  PIC X(4).
+           03  DRB-KTO                 PIC ZZZZZ9.
+           03  FILLER                  PIC X(4).
+           03  DRB-TEXT                PIC X(50).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01  WH-CALL.
+           03  WL-CA                   PIC 99.
+           03  WL-REST                 PIC 9(13).
+       COPY WHCREG.CPY.
+       01  WH-KART                     PIC 9(5).
+       01  WH-ADNUM                    PIC 9(6)     COMP.
+       01  WH-KTO                      PIC 9(6)     COMP.
+       01  WH-TYP                      PIC 9        COMP.
+       01  WH-LASTKTO                  PIC 9(6)     COMP  VALUE 0.
+       01  WH-FND                      PIC 9        COMP.
+       01  WH-REG.
+           03  WH-PX                   PIC XX       OCCURS 2.
+           03  WM-OPEN                 PIC 9       COMP-3 VALUE ZERO.
+           03  WZ-SEITE                PIC 99      COMP-3 VALUE ZERO.
+           03  WZ-SCHALT               PIC 99      COMP-3 VALUE ZERO.
+           03  WZ-ZEILEN               PIC 99      COMP-3 VALUE ZERO.
+           03  WX-PRNO                 PIC 99   COMP-X.
+           03  WX-PRSTAT               PIC 99   COMP-X.
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       DECL-D SECTION.         USE AFTER ERROR PROCEDURE ON DEBITOR.
+       A.  CALL "CADECL" USING "DEBITORE.FII" WH-CREG.
+       DECL-K SECTION.         USE AFTER ERROR PROCEDURE ON KARTEIN.
+       A.  CALL "CADECL" USING "GABKART.DAT" WH-CREG.
+       DECL-Y SECTION.         USE AFTER ERROR PROCEDURE ON DRUCKER.
+       A.  CALL "CADECL" USING "1DRUCKER" WH-CREG.
+       Z.  EXIT.
+       END DECLARATIVES.
+      *****************************************************************
+       STEUER SECTION.
+       A.  OPEN INPUT DEBITOR.
+           OPEN INPUT KARTEIN.
+           MOVE X"0000" TO WH-PX(1).
+           MOVE X"000C" TO WH-PX(2).
+           PERFORM BEG-DRU.
+           PERFORM TITEL.
+           PERFORM PRUEF-D.
+           PERFORM PRUEF-K.
+           PERFORM END-DRU.
+           CLOSE DEBITOR.
+           CLOSE KARTEIN.
+           STOP RUN.
+      ************************************************* Listenkoepfe *
+       TITEL SECTION.
+       A.  MOVE "Vergleich DEBITOR / Kartei-Adressenstamm" TO DRA-SATZ.
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRA-SATZ(1:60).
+           PERFORM DRUCK.
+           MOVE SPACE TO DRA-SATZ.
+           PERFORM DRUCK.
+       Z.  EXIT.
+      ******************* DEBITOR ohne zugehoerige Karteikarte (Typ 2) *
+       PRUEF-D SECTION.
+       A.  MOVE "Debitoren ohne Karteikarte:" TO DRA-SATZ.
+           PERFORM DRUCK.
+           MOVE LOW-VALUES TO DE-SATZ.
+           START DEBITOR KEY > DE-KEY INVALID GO Z.
+       C.  READ DEBITOR NEXT AT END GO Z.
+           IF ZUGRIF PERFORM BESETZT GO C.
+           COMPUTE WH-ADNUM = DE-KTONR * 10 + 2.
+           MOVE WH-ADNUM TO KA-ADNUM.
+           MOVE 0 TO KA-DATUM.
+           START KARTEIN KEY NOT < KA-KEY INVALID MOVE 1 TO WH-FND
+               GO D.
+           READ KARTEIN IGNORE LOCK AT END MOVE 1 TO WH-FND GO D.
+           IF KA-ADNUM NOT = WH-ADNUM MOVE 1 TO WH-FND
+               ELSE MOVE 0 TO WH-FND.
+       D.  IF WH-FND = 1 MOVE DE-KTONR TO DRB-KTO
+               MOVE "keine Karteikarte vorhanden" TO DRB-TEXT
+               MOVE DRB-SATZ TO DRA-SATZ
+               PERFORM DRUCK.
+           GO C.
+       Z.  EXIT.
+      ******************* Karteikarten (Typ 2) ohne zugehoer. DEBITOR *
+       PRUEF-K SECTION.
+       A.  MOVE SPACE TO DRA-SATZ.
+           PERFORM DRUCK.
+           MOVE "Karteikarten ohne Debitor:" TO DRA-SATZ.
+           PERFORM DRUCK.
+           MOVE 0 TO WH-LASTKTO.
+           MOVE LOW-VALUES TO KA-KEY.
+           START KARTEIN KEY NOT < KA-KEY INVALID GO Z.
+       C.  READ KARTEIN NEXT IGNORE LOCK AT END GO Z.
+           DIVIDE KA-ADNUM BY 10 GIVING WH-KTO REMAINDER WH-TYP.
+           IF WH-TYP NOT = 2 GO C.
+           IF WH-KTO = WH-LASTKTO GO C.
+           MOVE WH-KTO TO WH-LASTKTO.
+           MOVE WH-KTO TO DE-KTONR.
+           READ DEBITOR INVALID KEY
+               MOVE WH-KTO TO DRB-KTO
+               MOVE "kein Debitor vorhanden" TO DRB-TEXT
+               MOVE DRB-SATZ TO DRA-SATZ
+               PERFORM DRUCK.
+           GO C.
+       Z.  EXIT.
+      ******************************************************************
+       BESETZT SECTION.
+       A.  DISPLAY "Record - besetzt" AT 2401.
+       Z.  EXIT.
+      ************************************************* ob Drucker ok *
+       DRU-OK SECTION.
+       A.  MOVE 0 TO WX-PRNO.
+           CALL "PC_TEST_PRINTER" USING WX-PRNO WX-PRSTAT.
+           IF WX-PRSTAT =
+               208 OR 192 OR 144 OR 128 OR 80 OR 64 OR 16 GO Z.
+           DISPLAY "Drucker nicht bereit: Fehler beheben und" AT 2401
+              PERFORM WEITER GO A.
+       Z.  EXIT.
+      ******************************************************* Drucker *
+       DRUCK SECTION.
+       A.  PERFORM DRU-OK.
+       C.  WRITE DRA-SATZ AFTER WZ-SCHALT.
+           IF WF-STATUS = 27 GO C.
+           MOVE SPACE TO DRA-SATZ.
+           ADD WZ-SCHALT TO WZ-ZEILEN.
+           MOVE 1 TO WZ-SCHALT.
+       Z.  EXIT.
+      ****************************** Druckerrueckstellung auf 10/Zoll *
+       END-DRU SECTION.
+       A.  MOVE X"1B210000" TO DRA-SATZ(1:4).
+       B.  WRITE DRA-SATZ BEFORE PAGE.
+           IF WF-STATUS = 27 GO B.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE 0 TO WM-OPEN.
+       Z.  EXIT.
+      ***** (1B21)+WH-PX(1) = Schrift. (1B43)+WH-PX(2) = Formularhoehe *
+       BEG-DRU SECTION.
+       A.  PERFORM DRU-OK.
+           IF WM-OPEN > 0 GO C.
+           MOVE 1 TO WM-OPEN.
+           OPEN OUTPUT DRUCKER.
+       C.  MOVE 0 TO WZ-ZEILEN WZ-SCHALT.
+           MOVE X"1B21" TO DRA-SATZ(1:).
+           MOVE WH-PX(1) TO DRA-SATZ(3:2).
+       D.  WRITE DRA-SATZ AFTER 0.
+           IF WF-STATUS = 27 GO D.
+           MOVE X"1B43" TO DRA-SATZ(1:).
+           MOVE WH-PX(2) TO DRA-SATZ(3:2).
+       E.  WRITE DRA-SATZ AFTER 0.
+           IF WF-STATUS = 27 GO E.
+           MOVE SPACE TO DRA-SATZ.
+       Z.  EXIT.
+      ******************************************************************
+       WEITER SECTION.
+       A.  DISPLAY " weiter mit <ret>: " WITH HIGHLIGHT AT 0000.
+           MOVE SPACE TO WH-X.
+           ACCEPT WH-X AT 0000.
+           CALL "CAUP" USING "1324012480000" WH-CREG.
+       Z.  EXIT.
