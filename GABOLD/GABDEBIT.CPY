@@ -13,9 +13,14 @@
            03  DE-TEL                  PIC X(35).
            03  DE-REKTO                PIC 9(6)     COMP.
            03  DE-KARTEI               PIC 99       COMP OCCURS 40.
-           03  DE-RES                  PIC 99       COMP.
+      *----------------> Kundenklasse: 0-unbek. 1-Einzelh. 2-Grossh. <-
+      *                                 3-Handelsvertreter
+           03  DE-KLASSE               PIC 99       COMP.
            03  DE-UST                  PIC 99       COMP.
            03  DE-UID                  PIC X(15).
+           03  DE-STR                  PIC X(25).
+           03  DE-KONDNR               PIC 9        COMP.
+           03  DE-ORT                  PIC X(20).
       *-------------------> Adressen f. ANGEBOT/FAKT. + KARTEI + FIBU <-
       *
       *    GABKUNDE.DAT = allgem. Adressenkartei f. Faktg. / Kartei
