@@ -12,6 +12,7 @@
            SELECT HILFPOS    ASSIGN TO "HTX.TX"
                              ORGANIZATION LINE SEQUENTIAL
                              FILE STATUS WF-STATUS.
+           COPY GABSEKON.CPY.
            SELECT DRUCKER    ASSIGN TO PRINTER
                              FILE STATUS WF-STATUS.
        DATA DIVISION.
@@ -20,6 +21,7 @@
        FD  HILFPOS                     LABEL RECORD STANDARD.
        01  HI-SATZ.
            03  HI-TX                   PIC X(96).
+       COPY GABKONST.CPY.
       ******************************** P3800 = PRINTER **** PC = LPT1 *
        FD  DRUCKER                     LABEL RECORD OMITTED.
        01  DRA-SATZ.
@@ -48,6 +50,7 @@
        COPY WHCREG.CPY.
        01  WH-TXKEY       external     PIC X(20).
        01  WK-TXKEY       external     PIC 9(5).
+       01  WH-KEY                      PIC 9(5).
        01  WH-REG.
            03  WH-PX                   PIC XX       OCCURS 2.
            03  WM-MERKER               PIC 9       COMP-3 VALUE ZERO.
@@ -62,6 +65,8 @@
        DECLARATIVES.
        DECL-K SECTION.         USE AFTER ERROR PROCEDURE ON HILFPOS.
        A.  CALL "CADECL" USING "GABIHILF.DAT" WH-CREG.
+       DECL-E SECTION.         USE AFTER ERROR PROCEDURE ON KONSTANT.
+       A.  CALL "CADECL" USING "GABIKONS.DAT" WH-CREG.
        DECL-Y SECTION.         USE AFTER ERROR PROCEDURE ON DRUCKER.
        A.  CALL "CADECL" USING "1DRUCKER" WH-CREG.
        Z.  EXIT.
@@ -69,21 +74,26 @@
       *****************************************************************
        STEUER SECTION.
        A.  OPEN INPUT HILFPOS.
+           OPEN INPUT KONSTANT.
+           MOVE 1 TO WH-KEY.
+           READ KONSTANT IGNORE LOCK.
            MOVE X"0000" TO WH-PX(1).
            MOVE X"000C" TO WH-PX(2).
            PERFORM BEG-DRU.
        C.  READ HILFPOS AT END GO Y.
            DISPLAY HI-SATZ AT 1602.
            IF HI-SATZ(40:21) = "Firma   K R I S Z A N"
-               MOVE "Firma  Walter  H A A S" TO HI-SATZ(40:22).
+               MOVE SPACE TO HI-SATZ(40:22)
+               MOVE KO-FIRMA TO HI-SATZ(40:22).
            IF HI-SATZ(40:11) = "4400  Steyr"
-               MOVE "8430  Leibnitz    Tel. 03452 / 2047"
-                  TO HI-SATZ(40:).
+               MOVE SPACE TO HI-SATZ(40:)
+               MOVE KO-ORT TO HI-SATZ(40:15).
            MOVE HI-SATZ TO DRA-SATZ.
            PERFORM DRUCK.
            GO C.
        Y.  PERFORM END-DRU.
            CLOSE HILFPOS.
+           CLOSE KONSTANT.
            STOP RUN.
       ******************************************************************
        BESETZT SECTION.
