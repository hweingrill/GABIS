@@ -27,12 +27,18 @@
                              ORGANIZATION IS INDEXED, ACCESS IS DYNAMIC,
                              RECORD KEY IS OKA-KEY,
                              FILE STATUS IS WF-STATUS.
+           SELECT PRUEFLST   ASSIGN TO "GABKONV.LST"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS WF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        COPY GABANBOT.CPY.
+      ******************************************** Vorabpruefungsliste *
+       FD  PRUEFLST                    LABEL RECORD STANDARD.
+       01  PZ-SATZ                     PIC X(80).
       *********************************************** Karteibewegungen *
        FD  KARTEIN     external        RECORD IS VARYING IN SIZE
-                                       FROM 7 TO 287 CHARACTERS
+                                       FROM 8 TO 287 CHARACTERS
                                        DEPENDING ON WH-KART.
        01  KA-SATZ.
            03  KA-KEY.
@@ -89,7 +95,7 @@
                05 OU-BEZ               PIC X(30)   OCCURS 2.
       *********************************************** Karteibewegungen *
        FD  OKARTEIN     external       RECORD IS VARYING IN SIZE
-                                       FROM 7 TO 286 CHARACTERS
+                                       FROM 8 TO 286 CHARACTERS
                                        DEPENDING ON WH-KART.
        01  OKA-SATZ.
            03  OKA-KEY.
@@ -104,6 +110,9 @@
        COPY WHCREG.CPY.
        01  WN-STA                      PIC X(2)    COMP-5.
        01  WH-KART                     PIC 9(5).
+       01  WZ-KOPFANZ                  PIC 9(6)     COMP  VALUE ZERO.
+       01  WZ-POSANZ                   PIC 9(6)     COMP  VALUE ZERO.
+       01  WD-ANZ                      PIC ZZZZZ9.
        LINKAGE SECTION.
        01  WL-CALL                     PIC X(15).
        01  WL-CREG                     PIC X(1152).
@@ -112,10 +121,62 @@
        STEUER SECTION.
        A.  MOVE WL-CALL TO WH-CALL.
            MOVE WL-CREG TO WH-CREG.
+           OPEN INPUT AUFKOPF.
+           IF WF-STATUS = "00" CLOSE AUFKOPF GO Z.
+           PERFORM VORPRUEF.
+           IF ESC GO Z.
            PERFORM REORG.
       *    PERFORM KARTREG.
        X.  MOVE WH-CREG TO WL-CREG.
        Z.  EXIT PROGRAM.
+      ******************************************************************
+      *    Vorabpruefung - zaehlt die im Altbestand vorhandenen Saetze,
+      *    schreibt die Zahlen in eine Kontrolliste GABKONV.LST und
+      *    laesst den Anwender die Konvertierung erst nach Sichtpruefung
+      *    freigeben, bevor REORG die Altdateien unwiderruflich loescht.
+      ******************************************************************
+       VORPRUEF SECTION.
+       A.  OPEN INPUT OAUFKOPF.
+           MOVE 0 TO WZ-KOPFANZ.
+           MOVE LOW-VALUES TO OK-SATZ.
+           START OAUFKOPF KEY NOT < OK-KEY INVALID GO E.
+       C.  READ OAUFKOPF NEXT AT END GO E.
+           ADD 1 TO WZ-KOPFANZ.
+           GO C.
+       E.  CLOSE OAUFKOPF.
+           OPEN INPUT OAUFTRAG.
+           MOVE 0 TO WZ-POSANZ.
+           MOVE LOW-VALUES TO OU-SATZ.
+           START OAUFTRAG KEY NOT < OU-KEY INVALID GO H.
+       F.  READ OAUFTRAG NEXT AT END GO H.
+           ADD 1 TO WZ-POSANZ.
+           GO F.
+       H.  CLOSE OAUFTRAG.
+           OPEN OUTPUT PRUEFLST.
+           MOVE " Vorabpruefung Datumskonvertierung 2000" TO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE SPACE TO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE "Auftragskoepfe    : " TO PZ-SATZ.
+           MOVE WZ-KOPFANZ TO WD-ANZ.
+           MOVE WD-ANZ TO PZ-SATZ(22:6).
+           WRITE PZ-SATZ.
+           MOVE "Auftragspositionen: " TO PZ-SATZ.
+           MOVE WZ-POSANZ TO WD-ANZ.
+           MOVE WD-ANZ TO PZ-SATZ(22:6).
+           WRITE PZ-SATZ.
+           CLOSE PRUEFLST.
+           CALL "CAUP" USING "1301012580" WH-CREG.
+           DISPLAY "Vorabpruefung: GABKONV.LST" AT 0330.
+           DISPLAY WZ-KOPFANZ with highlight AT 0530
+               " Auftragskoepfe" AT 0540.
+           DISPLAY WZ-POSANZ with highlight AT 0630
+               " Auftragspositionen" AT 0640.
+       G.  DISPLAY "<esc>= Abbruch, <ret>= Start" AT 2301.
+           CALL "CAUP" USING "0023301000" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO G.
+       Z.  EXIT.
       ******************************************************************
        REORG SECTION.
        A.  OPEN INPUT AUFKOPF.
