@@ -18,6 +18,12 @@
            COPY GABSESTA.CPY.
            COPY GABSEAUF.CPY.
            COPY GABSEDRU.CPY.
+           COPY GABSEPRH.CPY.
+           COPY GABSETXH.CPY.
+           COPY GABSELIE.CPY.
+           COPY GABSEARL.CPY.
+           COPY GABSEERH.CPY.
+           COPY GABSELAD.CPY.
            SELECT BUCHUNG    ASSIGN TO "FIBUEBER.DAT"
                              ORGANIZATION INDEXED, ACCESS DYNAMIC
                              RECORD KEY BU-KEY
@@ -30,10 +36,7 @@
                              LOCK MODE IS EXCLUSIVE
                              ALTERNATE KEY BF-RKEY DUPLICATES
                              FILE STATUS WF-STATUS.
-           SELECT KONSFIBU   ASSIGN TO WN-FKON
-                             ORGANIZATION RELATIVE, ACCESS DYNAMIC
-                             RELATIVE KEY WH-KEY
-                             FILE STATUS WF-STATUS.
+           COPY GABSEKFB.CPY.
        DATA DIVISION.
        FILE SECTION.
        COPY GABDEBIT.CPY.
@@ -42,6 +45,12 @@
        COPY GABSTATI.CPY.
        COPY GABANBOT.CPY.
        COPY GABBUCH.CPY.
+       COPY GABPRHIS.CPY.
+       COPY GABTXHIS.CPY.
+       COPY GABLIEF.CPY.
+       COPY GABARTLG.CPY.
+       COPY GABERLHI.CPY.
+       COPY GABLIEAD.CPY.
       ************************** Buchs�tze f�r �berleitung (FIBUDATEI) *
        FD  BUCHUNG      external       LABEL RECORD STANDARD.
        01  BU-SATZ.
@@ -79,30 +88,7 @@
            03  BU-ANREDE               PIC 99       COMP.
            03  BU-BEZ                  PIC X(110).
            03  BU-TEL                  PIC X(35).
-      ************************************* Unternehmerstammdaten FIBU *
-       FD  KONSFIBU     external       LABEL RECORD STANDARD.
-      *------------------------------------------------> WH-Key = 1 <-
-       01  KF-SATZ.
-           03  KF-NUM                  PIC 999     COMP-3.
-           03  KF-FIRMA                PIC X(22).
-           03  KF-UST                  PIC 99V99   COMP    OCCURS 6.
-           03  KF-JONUM                PIC 9(6)    COMP.
-           03  KF-PER                  PIC 9(6)    COMP.
-           03  KF-WJAHR                PIC 9(6)    COMP    OCCURS 2.
-           03  KF-SPERRE               PIC X(6).
-           03  KF-ORT                  PIC X(15).
-           03  KF-MERK                 PIC XXXX.
-           03  KF-DRU                  PIC 99      COMP.
-           03  KF-ANR.
-               05 KF-AN                PIC X(9)            OCCURS 7.
-           03  KF-TABK.
-               05 KF-KONDIT            PIC 9(13)   COMP-3  OCCURS 9.
-      *-----------------------------------------> Symbole WH-KEY = 10 <-
-       01  KF-MSATZ.
-           03  FILLER                  PIC X(5).
-           03  KF-TS.
-               05 KF-SYM               PIC XX            OCCURS 20.
-               05 KF-SKZ               PIC 9999    COMP  OCCURS 20.
+           COPY GABKONFB.CPY.
       ************************************************ Security-Datei *
        FD  SECDAT.
        01  SEC-SATZ                    PIC X(128).
@@ -161,6 +147,10 @@
            03  WD-POS                  PIC ZZ9.
            03  WD-KZ                   PIC 9.
            03  WT-KTONR                PIC 9(6)      COMP   OCCURS 17.
+           03  WH-EFANZ                PIC 99        COMP   VALUE ZERO.
+           03  WH-EFPTR                PIC 999       COMP   VALUE 1.
+           03  WH-EFTX                 PIC X(60).
+           03  WD-EFNUM                PIC Z9.
            03  WH-RENUM                PIC 9(6)      COMP.
            03  WK-BUKEY                PIC 9(6)      COMP.
            03  WH-SEC                  PIC 9(14)     COMP-X.
@@ -171,6 +161,15 @@
                05 WH-OP                PIC 9.
                05 WH-DIV               PIC 9.
            03  WS-SUM                  PIC S9(9)V99   COMP OCCURS 25.
+           03  WH-BNMENUG.
+               05  WH-BNMENU           PIC X          OCCURS 10
+                                                        VALUE "J".
+           03  WH-BNFND                PIC 9          COMP-3 VALUE ZERO.
+      *--------------------------> Abgleich BUCHFAKT / BUCHUNG <-
+           03  WK-BUKEY0               PIC 9(6)      COMP.
+           03  WS-BETSOLL              PIC S9(9)V99  COMP-3 VALUE ZERO.
+           03  WS-BETIST               PIC S9(9)V99  COMP-3 VALUE ZERO.
+           03  WH-ABGLFEHL             PIC 9         COMP-3 VALUE ZERO.
        COPY GABEXT.CPY.
        DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON ARTIKEL.
        A.  CALL "CADECL" USING "GABISART.DAT" WH-CREG.
@@ -190,6 +189,18 @@
        A.  CALL "CADECL" USING "GABISFIB.DAT " WH-CREG.
        DECL-I SECTION.         USE AFTER ERROR PROCEDURE ON BUCHUNG.
        A.  CALL "CADECL" USING "FIBUEBER.DAT" WH-CREG.
+       DECL-P SECTION.         USE AFTER ERROR PROCEDURE ON PREISHIST.
+       A.  CALL "CADECL" USING "GABISPRH.DAT" WH-CREG.
+       DECL-T SECTION.         USE AFTER ERROR PROCEDURE ON TEXTHIST.
+       A.  CALL "CADECL" USING "GABISTXH.DAT" WH-CREG.
+       DECL-L SECTION.         USE AFTER ERROR PROCEDURE ON LIEFER.
+       A.  CALL "CADECL" USING "GABISLIE.DAT" WH-CREG.
+       DECL-N SECTION.         USE AFTER ERROR PROCEDURE ON ARTLOG.
+       A.  CALL "CADECL" USING "GABISALG.DAT" WH-CREG.
+       DECL-R SECTION.         USE AFTER ERROR PROCEDURE ON ERLHIST.
+       A.  CALL "CADECL" USING "GABISERH.DAT" WH-CREG.
+       DECL-S SECTION.         USE AFTER ERROR PROCEDURE ON LIEFADR.
+       A.  CALL "CADECL" USING "GABISLAD.DAT" WH-CREG.
        Z.  EXIT.
        END DECLARATIVES.
       ******************************************************************
@@ -218,6 +229,12 @@
            OPEN I-O ZUSATZ.
            OPEN I-O STATISTIK.
            OPEN I-O KONSTANT.
+           OPEN I-O PREISHIST.
+           OPEN I-O TEXTHIST.
+           OPEN I-O LIEFER.
+           OPEN I-O ARTLOG.
+           OPEN I-O ERLHIST.
+           OPEN I-O LIEFADR.
       *    MOVE "GABDEBIT.DAT" TO DATEI PERFORM SEC.
       *    MOVE "GABISTAT.DAT" TO DATEI PERFORM SEC.
        B.  MOVE 1 TO WH-KEY.
@@ -237,8 +254,8 @@
            MOVE 1 TO KO-RENUM KO-ABNUM KO-NUM WH-KEY.
            WRITE KO-SATZ.
            INITIALIZE KO-MSATZ.
-           MOVE "FIRMA    SG. FAM. SG. HERRNSG. FRAU AN DAS   AN DIE
-      -        "AN" TO KO-ANR.
+           MOVE "FIRMA    SG. FAM. SG. HERRNSG. FRAU AN DAS   AN DIE   A
+      -        "N DEN   VEREIN   BEHOERDE AMT      " TO KO-ANR.
            MOVE 10 TO WH-KEY KO-NUM.
            MOVE "Stkm  m2 kg LtrStdmalTubGarRolDosBoxSetFl SckStrStg
       -        "      " TO KO-TM.
@@ -254,16 +271,16 @@
            WRITE KO-SATZ.
            MOVE SPACE TO KO-SATZ.
            MOVE 7 TO KO-NUM WH-KEY.
-           MOVE "�������������������������������������������������������
-      -        "��������������������������������Ŀ" TO KO-KOPF.
+           MOVE "+------------------------------------------------------
+      -        "---------------------------------+" TO KO-KOPF.
            WRITE KO-SATZ.
            MOVE 8 TO KO-NUM WH-KEY.
-           MOVE "� Artikel� B e z e i c h n u n g         �    Menge �Me
-      -        "h�     Preis �     Eur Betrag �U%�" TO KO-KOPF.
+           MOVE "| Artikel| B e z e i c h n u n g         |    Menge |Me
+      -        "h|     Preis |     Eur Betrag |U%|" TO KO-KOPF.
            WRITE KO-SATZ.
            MOVE 9 TO KO-NUM WH-KEY.
-           MOVE "�������������������������������������������������������
-      -        "����������������������������������" TO KO-KOPF.
+           MOVE "+------------------------------------------------------
+      -        "---------------------------------+" TO KO-KOPF.
            WRITE KO-SATZ.
            GO B.
        J.  MOVE KO-FIRMA TO WK-FIRMA.
@@ -290,11 +307,12 @@
            READ KONSTANT IGNORE LOCK INVALID INITIALIZE KOD-SATZ.
            PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 9
                MOVE KOD-PARAM(WX) TO WE-PARAM(WX).
+           MOVE KOD-NETVERZ TO WE-NETVERZ.
            CALL "CAUP" USING "06KOPF" WH-CREG.
        Q.  IF WE-MOD = "RH"
               DISPLAY WE-MOD with highlight background-color 4 AT 0177.
            DISPLAY "Programmwahl"           AT 0524
-                   "������������"           AT 0024
+                   "------------"           AT 0024
                    "1 - Angebote"           AT 0024
                    "2 - Rechnungen"         AT 0024
                    "3 - Summendruck"        AT 0024
@@ -304,8 +322,8 @@
                    "7 - Listungen"          AT 0024
                    "8 - Druckprogramm"      AT 0024
                    "9 - Adressenverwaltung" AT 0024
-                   "10 - Datums�nderung"    AT 0023
-                   " bitte w�hlen Sie:   " with highlight AT 1939.
+                   "10 - Datumsaenderung"    AT 0023
+                   " bitte waehlen Sie:   " with highlight AT 1939.
            DISPLAY "leer = Programmende" AT 2301.
            CALL "CAUP" USING "0019582002" WH-CREG.
        R.  IF ESC MOVE 0 TO WH-PG WH-NUM
@@ -315,7 +333,7 @@
            IF WH-PG = 66 CALL "GABREG" USING "20DE-MCOD" WH-CREG
                          CANCEL "GABREG" GO B.
            IF WH-PG = 0 GO T.
-       S.  IF WX-CODE(2) = WX-CODE(1) GO T.
+       S.  IF WX-CODE(2) = WX-CODE(1) MOVE ALL "J" TO WH-BNMENUG GO T.
            DISPLAY "<esc>= Abbruch" AT 2401.
            MOVE 99 TO WH-PG.
            DISPLAY "Codeworteingabe: " AT 2301.
@@ -324,9 +342,19 @@
            MOVE WH-NUM TO WH-PG.
            IF ESC MOVE 0 TO WH-PG GO R.
            MOVE WT-TX TO WX-CODE(1).
+           PERFORM BN-SUCHE.
+           IF WH-BNFND = 1 GO T.
            GO S.
-       T.  EVALUATE WH-PG
+       T.  IF WH-PG > 0 AND WH-PG < 11 AND WH-BNMENU(WH-PG) NOT = "J"
+               DISPLAY "kein Zugriff fuer diesen Benutzer" AT 2401
+               DISPLAY "weiter mit <ret>" AT 2424
+               CALL "CAUP" USING "0124416006" WH-CREG
+               MOVE 0 TO WH-PG
+               GO Q.
+           EVALUATE WH-PG
                WHEN 0 CLOSE DEBITOR ARTIKEL ZUSATZ KONSTANT STATISTIK
+                            PREISHIST TEXTHIST LIEFER ARTLOG ERLHIST
+                            LIEFADR
                       CALL "CAUP" USING "1301012480000" WH-CREG
                       DISPLAY " Programm beendet " AT 1231
                       STOP RUN
@@ -342,6 +370,18 @@
                WHEN 10 MOVE 0 TO WZ-DATUM WH-PG
                       CALL "CAUP" USING "03DATUM" WH-CREG GO Q.
        Z.  EXIT.
+      ************************ sucht persoenliches Benutzer-Codewort *
+       BN-SUCHE SECTION.
+       A.  MOVE 0 TO WH-BNFND.
+           MOVE 1 TO WX.
+       B.  IF WX > 20 GO Z.
+           ADD WX 130 GIVING WH-KEY.
+           READ KONSTANT IGNORE LOCK INVALID ADD 1 TO WX GO B.
+           IF KU-CODE = SPACE OR KU-CODE NOT = WX-CODE(1)
+               ADD 1 TO WX GO B.
+           MOVE 1 TO WH-BNFND.
+           MOVE KU-MENUG TO WH-BNMENUG.
+       Z.  EXIT.
       *****************************************************************
        sec section.
        a.  open i-o secdat.
@@ -467,13 +507,29 @@
            MOVE KO-RENUM TO WH-RENUM.
            MOVE 6 TO WH-KEY.
        D.  READ KONSTANT IGNORE LOCK.
+           MOVE SPACE TO WH-EFTX.
+           MOVE 1 TO WH-EFPTR.
+           MOVE 0 TO WH-EFANZ.
            PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 17
-               IF KO-ERLOES(WX + 6) not = 0 AND WT-KTONR(WX) = 0 GO X.
-           GO Z.
-       X.  DISPLAY "Erl�skonten nicht angelegt" with highlight
-               AT 2401 PERFORM WEITER.
+               IF KO-ERLOES(WX + 6) not = 0 AND WT-KTONR(WX) = 0
+                   PERFORM EFEHL-MERK.
+           IF WH-EFANZ = 0 GO Z.
+       X.  DISPLAY "Erloeskonten nicht angelegt, Kategorie(n):"
+               with highlight AT 2301.
+           DISPLAY WH-EFTX AT 2401.
+           PERFORM WEITER.
            SET ESC TO TRUE.
        Z.  EXIT.
+      ******************************* fehlende Kategorie-Nr. vormerken *
+       EFEHL-MERK SECTION.
+       A.  MOVE WX TO WD-EFNUM.
+           IF WH-EFANZ > 0
+               STRING ", " DELIMITED BY SIZE INTO WH-EFTX
+                   WITH POINTER WH-EFPTR.
+           STRING WD-EFNUM DELIMITED BY SIZE INTO WH-EFTX
+               WITH POINTER WH-EFPTR.
+           ADD 1 TO WH-EFANZ.
+       Z.  EXIT.
       ******************************************************************
        TAGESSUMMEN SECTION.
        A.  CALL "CAUP" USING "06KOPF" WH-CREG.
@@ -493,7 +549,7 @@
            IF WX-DATUM = 0 GO D.
            DISPLAY VDU-DATUM with highlight AT VDU-LP.
            MOVE WX-DATUM TO WS-DATUM.
-       E.  DISPLAY "Summendruck erw�nscht?: <ret>= ja, <esc>= nein < >"
+       E.  DISPLAY "Summendruck erwuenscht?: <ret>= ja, <esc>= nein < >"
                AT 2301.
            CALL "CAUP" USING "0023490000" WH-CREG.
            IF ESC GO X.
@@ -512,21 +568,28 @@
            IF WM-DRU = 1 MOVE 5 TO WH-P.
            MOVE "TAGSUM.LST" TO WH-DRUNAM.
            IF WM-DRU = 0 or WM-WO = 9 MOVE "LPT1" TO WH-DRUNAM.
+           IF WM-WO = 1 MOVE WE-NETVERZ TO WH-DRUNAM.
            OPEN I-O BUCHUNG.
            MOVE 999999 TO BU-KEY.
            MOVE 0 TO WK-BUKEY.
-           START BUCHUNG KEY not < BU-KEY INVALID GO J.
-       I.  READ BUCHUNG NEXT AT END GO J.
-           IF ZUGRIF PERFORM BESETZT GO I.
+           START BUCHUNG KEY < BU-KEY INVALID GO J.
+       I.  READ BUCHUNG PREVIOUS IGNORE LOCK AT END GO J.
            MOVE BU-KEY TO WK-BUKEY.
-       J.  PERFORM ARLIST.
+       J.  MOVE WK-BUKEY TO WK-BUKEY0.
+           PERFORM ARLIST.
            IF WM-OPEN = 0 GO X.
+           PERFORM FIBU-ABGL.
            PERFORM SABU.
            CLOSE BUCHUNG.
            CLOSE BUCHFAKT.
-           DELETE FILE BUCHFAKT.
+           IF WH-ABGLFEHL = 0 DELETE FILE BUCHFAKT.
            PERFORM AUSWURF.
-       K.  PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 24
+       K.  MOVE WS-DATUM TO EH-DATUM.
+           MOVE KO-ERST TO EH-ERST.
+           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 26
+               MOVE KO-ERLOES(WX) TO EH-ERLOES(WX).
+           WRITE EH-SATZ INVALID REWRITE EH-SATZ.
+           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 24
                MOVE 0 TO KO-ERLOES(WX).
            MOVE 0 TO KO-DATUM KO-ERST.
            REWRITE KO-SATZ.
@@ -576,12 +639,12 @@
            MOVE WZ-SEITE TO WD-POS.
            MOVE WD-POS TO DRL-STR(75:3).
            PERFORM DRUCK.
-           MOVE ALL "�" TO DRL-STR.
+           MOVE ALL "-" TO DRL-STR.
            PERFORM DRUCK.
            MOVE "Re-Nr.   Kd-Nr. Name
       -       "               Betrag" TO DRL-STR.
            PERFORM DRUCK.
-           MOVE ALL "�" TO DRL-STR.
+           MOVE ALL "-" TO DRL-STR.
            PERFORM DRUCK.
            MOVE 2 TO WZ-SCHALT.
        G.  MOVE BF-BET TO DRL-BET.
@@ -639,13 +702,62 @@
            MOVE WK-BUKEY TO BU-KEY.
            WRITE BU-SATZ INVALID GO T.
            GO R.
-       U.  MOVE ALL "�" TO DRL-STR.
+       U.  MOVE ALL "-" TO DRL-STR.
            MOVE SPACE TO DRL-NO.
            PERFORM DRUCK.
            MOVE "S u m m e" TO DRL-BEZ.
            MOVE WS-BET TO DRL-BET.
            PERFORM DRUCK.
        Z.  EXIT.
+      ******************************** Abgleich BUCHFAKT / BUCHUNG *
+      *    Gegenprobe, ob die in diesem Lauf aus BUCHFAKT uebernommenen
+      *    Rechnungsbetraege vollstaendig in BUCHUNG gelandet sind, bevor
+      *    BUCHFAKT in TAGESSUMMEN geloescht wird. Summensaetze aus SABU
+      *    (VM=1-Sammelbuchungen) bleiben hier aussen vor, da sie nur
+      *    bereits gezaehlte Einzelbetraege zusammenfassen.
+       FIBU-ABGL SECTION.
+       A.  MOVE 0 TO WS-BETSOLL WS-BETIST WH-ABGLFEHL.
+           MOVE 0 TO BF-REN BF-KEY.
+           MOVE SPACE TO BF-SA.
+           START BUCHFAKT KEY > BF-RKEY INVALID GO D.
+       B.  READ BUCHFAKT NEXT AT END GO D.
+           IF ZUGRIF PERFORM BESETZT GO B.
+           IF BF-SA not = " " GO B.
+           COMPUTE WV-DATUM = BF-DAT + 20000000.
+           IF WV-DATUM > WS-DATUM GO B.
+           ADD BF-BET TO WS-BETSOLL.
+           GO B.
+       D.  MOVE WK-BUKEY0 TO BU-KEY.
+           START BUCHUNG KEY > BU-KEY INVALID GO F.
+       E.  READ BUCHUNG NEXT AT END GO F.
+           IF ZUGRIF PERFORM BESETZT GO E.
+           IF BU-KEY > WK-BUKEY GO F.
+           IF BU-SA not = " " GO E.
+           ADD BU-BET TO WS-BETIST.
+           GO E.
+       F.  IF WS-BETSOLL = WS-BETIST GO Z.
+           MOVE 1 TO WH-ABGLFEHL.
+           MOVE X"0100" TO WH-PX(1).
+           MOVE X"000C" TO WH-PX(2).
+           PERFORM BEG-DRU.
+           MOVE "Abgleich BUCHFAKT / BUCHUNG nicht ausgeglichen !"
+               TO DRA-SATZ(2:).
+           PERFORM DRUCK.
+           MOVE "BUCHFAKT:" TO DRA-SATZ(2:).
+           MOVE WS-BETSOLL TO WD-BET.
+           MOVE WD-BET TO DRA-SATZ(15:).
+           PERFORM DRUCK.
+           MOVE "BUCHUNG :" TO DRA-SATZ(2:).
+           MOVE WS-BETIST TO WD-BET.
+           MOVE WD-BET TO DRA-SATZ(15:).
+           PERFORM DRUCK.
+           MOVE "BUCHFAKT wird nicht geloescht - bitte Ursache pruefen!"
+               TO DRA-SATZ(2:).
+           PERFORM DRUCK.
+           DISPLAY "Abgleich BUCHFAKT/BUCHUNG n.ausgeglichen - s.Liste"
+               AT 2401.
+           PERFORM WEITER.
+       Z.  EXIT.
       ******************************************************************
        SABU SECTION.
        A.  PERFORM ERLSUM.
@@ -688,7 +800,7 @@
            IF WM-KO = 0 MOVE 12 TO WZ-SCHALT
                else MOVE 4 TO WZ-SCHALT.
            PERFORM DRUCK.
-           MOVE ALL "�" TO DRT-TX.
+           MOVE ALL "-" TO DRT-TX.
            PERFORM DRUCK.
            MOVE 2 TO WZ-SCHALT.
            MOVE 1 TO WX.
@@ -702,7 +814,7 @@
            IF WX < 6 ADD 1 TO WX GO F.
            MOVE 2 TO WZ-SCHALT.
            PERFORM DRUCK.
-           MOVE "Erl�sgruppe:" TO DRS-TEXT.
+           MOVE "Erloesgruppe:" TO DRS-TEXT.
            MOVE 7 TO WX.
        G.  IF WS-SUM(WX) = 0 GO H.
            MOVE WS-SUM(WX) TO DRS-BETRAG.
