@@ -0,0 +1,4 @@
+           SELECT ANTEXT     ASSIGN TO WH-TXKEY
+                             ORGANIZATION RELATIVE ACCESS DYNAMIC
+                             RELATIVE KEY WK-TXKEY
+                             FILE STATUS IS WF-STATUS.
