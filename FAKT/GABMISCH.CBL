@@ -33,12 +33,15 @@
                            RECORD KEY IS PL-KEY, 
                            FILE STATUS IS WF-STATUS.
            SELECT DRUCKER  ASSIGN TO PRINTER.
+           SELECT PRUEFLST ASSIGN TO "GABMISCH.LST"
+                           ORGANIZATION LINE SEQUENTIAL
+                           FILE STATUS IS WF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        COPY GABDEBIT.CPY.
       *********************************************** Karteibewegungen *
        FD  KARTEIN     external        RECORD IS VARYING IN SIZE
-                                       FROM 7 TO 286 CHARACTERS
+                                       FROM 8 TO 286 CHARACTERS
                                        DEPENDING ON WH-KART.
        01  KA-SATZ.
            03  KA-KEY.
@@ -47,7 +50,7 @@
            03  KA-TXT                  PIC X(280).
       *********************************************** Karteibewegungen *
        FD  OLDKART     external        RECORD IS VARYING IN SIZE
-                                       FROM 7 TO 286 CHARACTERS
+                                       FROM 8 TO 286 CHARACTERS
                                        DEPENDING ON WH-KART.
        01  OL-SATZ.
            03  OL-KEY.
@@ -123,6 +126,9 @@
        01  DRA-SATZ.
            03  DRC-NUM                 PIC ZZZZZ9-.
            03  DRC-TX                  PIC X(110).
+      ******************************************** Vorabpruefungsliste *
+       FD  PRUEFLST                    LABEL RECORD STANDARD.
+       01  PZ-SATZ                     PIC X(80).
       *****************************************************************
        WORKING-STORAGE SECTION.
        COPY WHCREG.CPY.
@@ -214,6 +220,9 @@
                05  WH-STATIS           PIC 9.
                05  WH-FAKART           PIC 9.
                05  WH-TOUR             PIC 99.
+           03  WZ-PLZFEHLT             PIC 9(5)    COMP-3 VALUE ZERO.
+           03  WD-REPADNR              PIC ZZZ.ZZ9.
+           03  WD-REPPLZ               PIC Z(7)9.
       *----------------------------------------------------------------*
        LINKAGE SECTION.
        01  WL-CALL                     PIC X(10).
@@ -228,7 +237,7 @@
        A.  CALL "CADECL" USING "DEBITORE.FII" WH-CREG.
        DECL-K SECTION.         USE AFTER ERROR PROCEDURE ON DEBITOR.
        A.  CALL "CADECL" USING "GABDEBIT.DAT" WH-CREG.
-       DECL-K SECTION.         USE AFTER ERROR PROCEDURE ON KARTEIN.
+       DECL-D SECTION.         USE AFTER ERROR PROCEDURE ON KARTEIN.
        A.  CALL "CADECL" USING "ADRKART.ADI " WH-CREG.
        DECL-Y SECTION.         USE AFTER ERROR PROCEDURE ON DRUCKER.
        A.  CALL "CADECL" USING "1DRUCKER    " WH-CREG.
@@ -241,6 +250,8 @@
            IF WF-STATUS = "00" GO W.
            DISPLAY " Zusammenlegung der Karteiadressen und Debitoren "
                with reverse-video AT 0115.
+           PERFORM PLZ-PRUEF.
+           IF ESC GO W.
            PERFORM KARTADR.
       *    PERFORM DEBADR.
       *    PERFORM KARTZEIL.
@@ -355,6 +366,57 @@
       **-----------------------------------------> alte Adressendatei <-
        X.  CLOSE ALDEBIT.
        Z.  EXIT.
+      *****************************************************************
+      *    Vorabpruefung - zaehlt vor der Zusammenlegung, wie viele
+      *    Karteiadressen eine Postleitzahl tragen, zu der PLZLDAT
+      *    keinen Ortsnamen kennt, schreibt die betroffenen Adressen
+      *    in eine Kontrolliste GABMISCH.LST und laesst den Anwender
+      *    erst nach Sichtpruefung freigeben, statt jede fehlende
+      *    Postleitzahl erst mitten in der Zusammenlegung anzulegen.
+      *****************************************************************
+       PLZ-PRUEF SECTION.
+       A.  OPEN INPUT ADRESSEN.
+           IF WF-STATUS NOT = "00" GO Z.
+           OPEN INPUT PLZLDAT.
+           OPEN OUTPUT PRUEFLST.
+           MOVE " Vorabpruefung fehlende Postleitzahlen" TO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE SPACE TO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE 0 TO WZ-PLZFEHLT.
+           MOVE 0 TO AD-NUM.
+           START ADRESSEN KEY NOT < AD-KEY INVALID GO H.
+       C.  READ ADRESSEN NEXT AT END GO H.
+           IF ZUGRIF PERFORM BESETZT GO C.
+           IF AD-NUM = 0 GO C.
+           MOVE AD-PLZL TO PL-PLZL.
+           READ PLZLDAT INVALID KEY
+               ADD 1 TO WZ-PLZFEHLT
+               MOVE AD-NUM TO WD-REPADNR
+               MOVE AD-PLZL TO WD-REPPLZ
+               MOVE SPACE TO PZ-SATZ
+               STRING "Adresse " WD-REPADNR " PLZ " WD-REPPLZ
+                   " " AD-KUBEZ DELIMITED BY SIZE INTO PZ-SATZ
+               WRITE PZ-SATZ.
+           GO C.
+       H.  CLOSE PLZLDAT.
+           MOVE SPACE TO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE "Adressen ohne Ortsnamen: " TO PZ-SATZ.
+           MOVE WZ-PLZFEHLT TO PZ-SATZ(26:6).
+           WRITE PZ-SATZ.
+           CLOSE PRUEFLST.
+           CLOSE ADRESSEN.
+           IF WZ-PLZFEHLT = 0 GO Z.
+           CALL "CAUP" USING "1301012580" WH-CREG.
+           DISPLAY "Vorabpruefung: GABMISCH.LST" AT 0330.
+           DISPLAY WZ-PLZFEHLT with highlight AT 0530
+               " Adressen ohne Ortsnamen" AT 0540.
+       G.  DISPLAY "<esc>= Abbruch, <ret>= Start" AT 2301.
+           CALL "CAUP" USING "0023301000" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO G.
+       Z.  EXIT.
       ************************************************ Karteiadressen *
        KARTADR SECTION.
        F.  OPEN INPUT ADRESSEN.
