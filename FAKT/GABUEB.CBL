@@ -0,0 +1,187 @@
+      $SET LINKCOUNT"192" ANS85 BOUND AUTOLOCK NOALTER
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     GABUEB.
+      ******************************************* Auftragsuebernahme *
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION   SECTION.
+       SOURCE-COMPUTER.     pc.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY GABSEAUF.CPY.
+           COPY GABSEUEB.CPY.
+           COPY GABSEART.CPY.
+           COPY GABSEDEB.CPY.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY GABANBOT.CPY.
+           COPY GABFDUEB.CPY.
+           COPY GABARTIK.CPY.
+           COPY GABDEBIT.CPY.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       COPY WHCREG.CPY.
+       01  WZ-KOUNT                    PIC 9(6)      COMP   VALUE ZERO.
+       01  WZ-AKOUNT                   PIC 9(6)      COMP   VALUE ZERO.
+       01  WZ-DKOUNT                   PIC 9(6)      COMP   VALUE ZERO.
+       01  WD-X                        PIC X.
+       01  WK-PRUEF                    PIC 9         COMP   VALUE ZERO.
+           88  WK-OK                   VALUE 0.
+           88  WK-FEHLER               VALUE 1.
+       LINKAGE SECTION.
+       01  WL-CALL                     PIC X(10).
+       01  WL-CREG                     PIC X(1152).
+      ******************************************************************
+       PROCEDURE DIVISION using WL-CALL WL-CREG.
+       DECLARATIVES.
+       DECL-B SECTION.         USE AFTER ERROR PROCEDURE ON AUFTRAG.
+       A.  CALL "CADECL" USING "GABISAUF.DAT" WH-CREG.
+       DECL-C SECTION.         USE AFTER ERROR PROCEDURE ON AUFKOPF.
+       A.  CALL "CADECL" USING "GABIKOPF.DAT" WH-CREG.
+       DECL-D SECTION.         USE AFTER ERROR PROCEDURE ON ARTIKEL.
+       A.  CALL "CADECL" USING "GABISART.DAT" WH-CREG.
+       DECL-E SECTION.         USE AFTER ERROR PROCEDURE ON DEBITOR.
+       A.  CALL "CADECL" USING "DEBITORE.FII" WH-CREG.
+       DECL-S SECTION.         USE AFTER ERROR PROCEDURE ON SAUFTRAG.
+       A.  CALL "CADECL" USING "R:GABISAUF.DAT" WH-CREG.
+       DECL-T SECTION.         USE AFTER ERROR PROCEDURE ON SAUFKOPF.
+       A.  CALL "CADECL" USING "R:GABIKOPF.DAT" WH-CREG.
+       DECL-U SECTION.         USE AFTER ERROR PROCEDURE ON SARTIKEL.
+       A.  CALL "CADECL" USING "R:GABISART.DAT" WH-CREG.
+       DECL-V SECTION.         USE AFTER ERROR PROCEDURE ON SDEBITOR.
+       A.  CALL "CADECL" USING "R:GABDEBIT.DAT" WH-CREG.
+       END DECLARATIVES.
+      ******************************************************************
+       STEUER SECTION.
+       A.  DISPLAY SPACES UPON CRT.
+           MOVE WL-CREG TO WH-CREG.
+           OPEN I-O SAUFKOPF SAUFTRAG AUFKOPF AUFTRAG
+                    SARTIKEL ARTIKEL SDEBITOR DEBITOR.
+           CALL "CAUP" USING "9901012480000" WH-CREG.
+           DISPLAY " Auftragsuebernahme aus externer Erfassung "
+               with reverse-video AT 0115.
+           DISPLAY "Auftraege..:" AT 0520.
+           DISPLAY "Artikel....:" AT 0620.
+           DISPLAY "Debitoren..:" AT 0720.
+           PERFORM UEBERNAHME.
+           PERFORM ART-UEB.
+           PERFORM DEB-UEB.
+           CLOSE SAUFKOPF SAUFTRAG AUFKOPF AUFTRAG
+                 SARTIKEL ARTIKEL SDEBITOR DEBITOR.
+           DISPLAY WZ-KOUNT with highlight AT 0532
+               WZ-AKOUNT with highlight AT 0632
+               WZ-DKOUNT with highlight AT 0732.
+           DISPLAY "uebernommen, <ret>= Ende" with highlight AT 0920.
+           ACCEPT WD-X AT 0920.
+       Z.  EXIT PROGRAM.
+      ************************************ Auftragskoepfe uebernehmen *
+       UEBERNAHME SECTION.
+       A.  MOVE 0 TO SAK-NUM.
+           START SAUFKOPF KEY NOT < SAK-KEY INVALID GO Z.
+       B.  READ SAUFKOPF NEXT AT END GO Z.
+           IF ZUGRIF PERFORM BESETZT GO B.
+           PERFORM PRUEF-KOPF.
+           IF WK-FEHLER PERFORM WEITER GO D.
+           MOVE SAK-SATZ TO AK-SATZ.
+           COMPUTE AK-NUM = SAK-NUM * 10 + 2.
+           MOVE SPACE TO AK-FSYM.
+           MOVE 1 TO AK-KURS.
+           WRITE AK-SATZ INVALID
+               DISPLAY "Auftrag bereits uebernommen," AT 2401
+               PERFORM WEITER GO D.
+           PERFORM POS-UEB.
+           DELETE SAUFKOPF.
+           ADD 1 TO WZ-KOUNT.
+           DISPLAY AK-NUM AT 0532.
+       D.  GO B.
+       Z.  EXIT.
+      ************************************ Pruefung Auftrag vor Uebernahme *
+       PRUEF-KOPF SECTION.
+       A.  MOVE 0 TO WK-PRUEF.
+           IF SAK-BEZ = SPACE MOVE 1 TO WK-PRUEF
+               DISPLAY "Auftrag " SAK-NUM " ohne Bezeichnung,"
+                   " wird uebersprungen" AT 2401 GO Z.
+           IF SAK-KTONR = 0 MOVE 1 TO WK-PRUEF
+               DISPLAY "Auftrag " SAK-NUM " ohne Kontonummer,"
+                   " wird uebersprungen" AT 2401.
+       Z.  EXIT.
+      ************************************* Auftragszeilen uebernehmen *
+       POS-UEB SECTION.
+       A.  MOVE SAK-NUM TO SAU-NUM.
+           MOVE 0 TO SAU-KAP SAU-POS SAU-TZ.
+           START SAUFTRAG KEY NOT < SAU-KEY INVALID GO Z.
+       B.  READ SAUFTRAG NEXT AT END GO Z.
+           IF SAU-NUM NOT = SAK-NUM GO Z.
+           IF ZUGRIF PERFORM BESETZT GO B.
+           MOVE SAU-SATZ TO AU-SATZ.
+           COMPUTE AU-NUM = SAK-NUM * 10 + 2.
+           WRITE AU-SATZ INVALID REWRITE AU-SATZ.
+           DELETE SAUFTRAG.
+           GO B.
+       Z.  EXIT.
+      ************************************** Artikelstamm uebernehmen *
+       ART-UEB SECTION.
+       A.  MOVE 0 TO SR-KAGRP SR-NUM.
+           START SARTIKEL KEY NOT < SR-BKEY INVALID GO Z.
+       B.  READ SARTIKEL NEXT AT END GO Z.
+           IF ZUGRIF PERFORM BESETZT GO B.
+           PERFORM PRUEF-ART.
+           IF WK-FEHLER PERFORM WEITER GO D.
+           MOVE SR-SATZ TO AR-SATZ.
+           WRITE AR-SATZ INVALID
+               DISPLAY "Artikel bereits uebernommen," AT 2401
+               PERFORM WEITER GO D.
+           DELETE SARTIKEL.
+           ADD 1 TO WZ-AKOUNT.
+           DISPLAY AR-NUM AT 0632.
+       D.  GO B.
+       Z.  EXIT.
+      ************************************ Pruefung Artikel vor Uebernahme *
+       PRUEF-ART SECTION.
+       A.  MOVE 0 TO WK-PRUEF.
+           IF SR-NUM = 0 MOVE 1 TO WK-PRUEF
+               DISPLAY "Artikel ohne Artikelnummer,"
+                   " wird uebersprungen" AT 2401 GO Z.
+           IF SR-BEZA = SPACE MOVE 1 TO WK-PRUEF
+               DISPLAY "Artikel " SR-NUM " ohne Bezeichnung,"
+                   " wird uebersprungen" AT 2401.
+       Z.  EXIT.
+      *************************************** Debitoren uebernehmen *
+       DEB-UEB SECTION.
+       A.  MOVE 0 TO SD-KTONR.
+           MOVE SPACE TO SD-PLZL.
+           START SDEBITOR KEY NOT < SD-KEY INVALID GO Z.
+       B.  READ SDEBITOR NEXT AT END GO Z.
+           IF ZUGRIF PERFORM BESETZT GO B.
+           PERFORM PRUEF-DEB.
+           IF WK-FEHLER PERFORM WEITER GO D.
+           MOVE SD-SATZ TO DE-SATZ.
+           WRITE DE-SATZ INVALID
+               DISPLAY "Debitor bereits uebernommen," AT 2401
+               PERFORM WEITER GO D.
+           DELETE SDEBITOR.
+           ADD 1 TO WZ-DKOUNT.
+           DISPLAY DE-KTONR AT 0732.
+       D.  GO B.
+       Z.  EXIT.
+      ************************************ Pruefung Debitor vor Uebernahme *
+       PRUEF-DEB SECTION.
+       A.  MOVE 0 TO WK-PRUEF.
+           IF SD-KTONR = 0 MOVE 1 TO WK-PRUEF
+               DISPLAY "Debitor ohne Kontonummer,"
+                   " wird uebersprungen" AT 2401 GO Z.
+           IF SD-BEZ = SPACE MOVE 1 TO WK-PRUEF
+               DISPLAY "Debitor " SD-KTONR " ohne Bezeichnung,"
+                   " wird uebersprungen" AT 2401.
+       Z.  EXIT.
+      ******************************************************************
+       BESETZT SECTION.
+       A.  DISPLAY "Record - besetzt" AT 2401.
+       Z.  EXIT.
+      ******************************************************************
+       WEITER SECTION.
+       A.  DISPLAY " weiter mit <ret>: " WITH HIGHLIGHT AT 0000.
+           MOVE SPACE TO WD-X.
+           ACCEPT WD-X AT 0000.
+           CALL "CAUP" USING "1324012480000" WH-CREG.
+       Z.  EXIT.
