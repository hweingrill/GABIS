@@ -10,10 +10,12 @@
        FILE-CONTROL.
            COPY GABSEART.CPY.
            COPY GABSEAUF.CPY.
+           COPY GABSEKON.CPY.
        DATA DIVISION.
        FILE SECTION.
            COPY GABARTIK.CPY.
            COPY GABANBOT.CPY.
+           COPY GABKONST.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -61,10 +63,19 @@
        A.  CALL "CADECL" USING "GABISAUF.DAT" WH-CREG.
        DECL-C SECTION.         USE AFTER ERROR PROCEDURE ON AUFKOPF.
        A.  CALL "CADECL" USING "GABIKOPF.DAT" WH-CREG.
+       DECL-E SECTION.         USE AFTER ERROR PROCEDURE ON KONSTANT.
+       A.  CALL "CADECL" USING "GABIKONS.DAT" WH-CREG.
        Z.  EXIT.
        END DECLARATIVES.
       ******************************************************************
        STEUER SECTION.
+      *---------------------------------------------------------------
+      *    Der Ablauf merkt sich nach jedem umgerechneten Satz seinen
+      *    Stand im KONSTANT-Satz WH-KEY = 50 (KB-PHASE/KB-KEY...),
+      *    damit ein nach Abbruch neu gestarteter Lauf nicht schon
+      *    umgerechnete Saetze ein zweites Mal durch den Kurs teilt,
+      *    sondern genau dort weiterlaeuft, wo er stehengeblieben ist.
+      *---------------------------------------------------------------
        A.  DISPLAY SPACES UPON CRT.
            CALL "CAUP" USING "9901012480000" WH-CREG.
            ACCEPT WZ-DATUM FROM DATE.
@@ -72,10 +83,21 @@
            MOVE "  Euro-Konvtg. " TO WK-GEB.
            CALL "CAUP" USING "06KOPF" WH-CREG.
            DISPLAY "Artikel...:" AT 0520.
-           DISPLAY "Auftr�ge..:" AT 0620.
-           OPEN I-O ARTIKEL AUFTRAG AUFKOPF.
-           MOVE LOW-VALUES TO AR-SATZ.
-           START ARTIKEL KEY not < AR-KEY INVALID STOP RUN.
+           DISPLAY "Auftraege..:" AT 0620.
+           OPEN I-O ARTIKEL AUFTRAG AUFKOPF KONSTANT.
+           MOVE 50 TO WH-KEY.
+           READ KONSTANT INVALID KEY
+               MOVE SPACE TO KO-BSATZ
+               MOVE "GABEURO" TO KB-PROG
+               MOVE 1 TO KB-PHASE
+               MOVE 0 TO KB-KEY KB-KAP KB-POS KB-TZ KB-FERTIG
+               WRITE KO-BSATZ.
+           IF KB-FERTIG NOT = 0
+               DISPLAY "Euro-Konvtg. ist bereits erledigt." AT 2401
+               GO Z.
+           IF KB-PHASE > 1 GO E.
+           MOVE KB-KEY TO AR-NUM.
+           START ARTIKEL KEY > AR-KEY INVALID GO E.
        C.  READ ARTIKEL NEXT AT END GO E.
            COMPUTE AR-PREIS rounded = AR-PREIS / 13,7603.
            COMPUTE AR-EKP rounded = AR-EKP / 13,7603.
@@ -85,25 +107,45 @@
            PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 5
                COMPUTE AR-APREIS(WX) rounded = AR-APREIS(WX) / 13,7603.
            REWRITE AR-SATZ.
+           MOVE AR-NUM TO KB-KEY.
+           REWRITE KO-BSATZ.
            DISPLAY AR-NUM AT 0532.
            GO C.
-      *----------------------------------------------------> Auftr�ge <-
-       E.  MOVE LOW-VALUE TO AK-SATZ.
-           START AUFKOPF KEY not < AK-KEY INVALID STOP RUN.
+      *----------------------------------------------------> Auftraege <-
+       E.  IF KB-PHASE > 2 GO K.
+           IF KB-PHASE = 1 MOVE 2 TO KB-PHASE MOVE 0 TO KB-KEY
+               REWRITE KO-BSATZ.
+           MOVE KB-KEY TO AK-NUM.
+           START AUFKOPF KEY > AK-KEY INVALID GO K.
        F.  READ AUFKOPF NEXT AT END GO K.
            PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 17
                COMPUTE AK-SUM(WX) rounded = AK-SUM(WX) / 13,7603.
            REWRITE AK-SATZ.
+           MOVE AK-NUM TO KB-KEY.
+           REWRITE KO-BSATZ.
            DISPLAY AK-NUM AT 0632.
            GO F.
-       K.  MOVE LOW-VALUE TO AU-SATZ.
-           START AUFTRAG KEY not < AU-KEY INVALID STOP RUN.
+       K.  IF KB-PHASE > 3 GO Z.
+           IF KB-PHASE < 3 MOVE 3 TO KB-PHASE
+               MOVE 0 TO KB-KEY KB-KAP KB-POS KB-TZ
+               REWRITE KO-BSATZ.
+           MOVE KB-KEY TO AU-NUM.
+           MOVE KB-KAP TO AU-KAP.
+           MOVE KB-POS TO AU-POS.
+           MOVE KB-TZ  TO AU-TZ.
+           START AUFTRAG KEY > AU-KEY INVALID GO Z.
        L.  READ AUFTRAG NEXT AT END GO Z.
            COMPUTE AU-PREIS rounded = AU-PREIS / 13,7603.
            COMPUTE AU-EKP rounded = AU-EKP / 13,7603.
            COMPUTE AU-BET rounded = AU-BET / 13,7603.
-
            REWRITE AU-SATZ.
+           MOVE AU-NUM TO KB-KEY.
+           MOVE AU-KAP TO KB-KAP.
+           MOVE AU-POS TO KB-POS.
+           MOVE AU-TZ  TO KB-TZ.
+           REWRITE KO-BSATZ.
            DISPLAY AU-NUM AT 0632.
            GO L.
-       Z.  STOP RUN.
+       Z.  MOVE 1 TO KB-FERTIG.
+           REWRITE KO-BSATZ.
+           STOP RUN.
