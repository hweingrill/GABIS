@@ -0,0 +1,190 @@
+      $SET LINKCOUNT"192" ANS85 BOUND AUTOLOCK NOALTER
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GABSTAEX.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   PC.
+       SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY GABSEART.CPY.
+           COPY GABSESTA.CPY.
+           COPY GABSEKON.CPY.
+           SELECT STATEXP  ASSIGN TO "GABSTAEX.LST"
+                           ORGANIZATION LINE SEQUENTIAL
+                           FILE STATUS IS WF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY GABARTIK.CPY.
+           COPY GABSTATI.CPY.
+           COPY GABKONST.CPY.
+      ****************************************** Statistik-Exportliste *
+       FD  STATEXP                     LABEL RECORD STANDARD.
+       01  PZ-SATZ                     PIC X(140).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       COPY WHCREG.CPY.
+       01  WH-MEH                   PIC 99         COMP.
+       01  WH-ANZ                   PIC S9(8)V99.
+       01  WD-MGA                   PIC ZZZ.ZZ9-.
+       01  WD-MGB                   PIC ZZZZ9,9-.
+       01  WD-MGC                   PIC ZZZ9,99-.
+       01  WD-MG                    PIC X(8).
+       01  WZ-MENGEN.
+           03  WZ-GJ                PIC S9(7)      COMP-3 OCCURS 12.
+           03  WZ-VJ                PIC S9(7)      COMP-3 OCCURS 12.
+       01  WZ-SUM                   PIC S9(9)      COMP-3.
+       01  WZ-ANZ                   PIC 9(6)       COMP-3 VALUE 0.
+       01  WZ-PTR                   PIC 999        COMP.
+       01  WD-ARNUM                 PIC ZZZZZ9.
+       01  WD-BEZ                   PIC X(20).
+       01  WD-ME                    PIC XXX.
+       01  WD-JLBL                  PIC XX.
+       01  WD-X                     PIC X.
+       COPY GABEXT.CPY.
+       DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON ARTIKEL.
+       A.  CALL "CADECL" USING "GABISART.DAT" WH-CREG.
+       DECL-S SECTION.         USE AFTER ERROR PROCEDURE ON STATISTIK.
+       A.  CALL "CADECL" USING "GABISTAT.DAT" WH-CREG.
+       DECL-K SECTION.         USE AFTER ERROR PROCEDURE ON KONSTANT.
+       A.  CALL "CADECL" USING "GABIKONS.DAT" WH-CREG.
+       Z.  EXIT.
+       END DECLARATIVES.
+      ******************************************************************
+      *    Schreibt die monatliche Umsatzstatistik (STATISTIK, siehe
+      *    Umsatzstatistik-Anzeige in GABANZ) fuer alle Artikel in eine
+      *    Exportliste GABSTAEX.LST, je Artikel eine Zeile mit den
+      *    zwoelf Monatsmengen des laufenden und eine Zeile mit denen
+      *    des Vorjahres, damit die Statistik ausserhalb von GABIS
+      *    weiterverarbeitet werden kann, ohne die gefuehrten Saetze zu
+      *    veraendern.
+      ******************************************************************
+       STEUER SECTION.
+       A.  DISPLAY SPACES UPON CRT.
+           CALL "CAUP" USING "9901012480000" WH-CREG.
+           ACCEPT WZ-DATUM FROM DATE.
+           CALL "CAUP" USING "03DATUM" WH-CREG.
+           MOVE "  Statistik-Export " TO WK-GEB.
+           CALL "CAUP" USING "06KOPF" WH-CREG.
+           DISPLAY "Artikel...:" AT 0520.
+           OPEN INPUT ARTIKEL.
+           IF WF-STATUS NOT = "00" GO Z.
+           OPEN INPUT STATISTIK.
+           IF WF-STATUS NOT = "00" CLOSE ARTIKEL GO Z.
+           OPEN INPUT KONSTANT.
+           IF WF-STATUS NOT = "00" CLOSE ARTIKEL STATISTIK GO Z.
+           MOVE 10 TO WH-KEY.
+           READ KONSTANT INVALID KEY INITIALIZE KO-MSATZ.
+           CLOSE KONSTANT.
+           OPEN OUTPUT STATEXP.
+           PERFORM KOPFZEILE.
+           MOVE 0 TO AR-NUM.
+           START ARTIKEL KEY NOT < AR-KEY INVALID GO X.
+       C.  READ ARTIKEL NEXT AT END GO X.
+           IF ZUGRIF PERFORM BESETZT GO C.
+           DISPLAY AR-NUM AT 0532.
+           PERFORM ARTEXP.
+           GO C.
+       X.  CLOSE ARTIKEL STATISTIK STATEXP.
+           CALL "CAUP" USING "1301012480000" WH-CREG.
+           DISPLAY "Exportliste: GABSTAEX.LST" AT 0330.
+           DISPLAY WZ-ANZ with highlight AT 0530
+               " Artikel exportiert" AT 0540.
+           PERFORM WEITER.
+       Z.  STOP RUN.
+      ******************************************** Ueberschriftszeile *
+       KOPFZEILE SECTION.
+       A.  MOVE SPACE TO PZ-SATZ.
+           STRING "Art.-Nr. Bezeichnung          ME J  "
+               "  Jan    Feb    Mrz    Apr    Mai    Jun"
+               "    Jul    Aug    Sep    Okt    Nov    Dez     Summe"
+               DELIMITED BY SIZE INTO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE SPACE TO PZ-SATZ.
+           WRITE PZ-SATZ.
+       Z.  EXIT.
+      ***************************************** Export eines Artikels *
+       ARTEXP SECTION.
+       A.  MOVE AR-NUM TO ST-ARNUM.
+           READ STATISTIK IGNORE LOCK INVALID
+               INITIALIZE ST-SATZ
+               MOVE AR-NUM TO ST-ARNUM.
+           ADD AR-MEH 1 GIVING WH-MEH.
+           IF ST-JAHR NOT = 0 AND ST-JAHR < WZ-JAHR
+               PERFORM SPLIT-NEUJAHR
+           ELSE
+               PERFORM SPLIT-GLEICH.
+           MOVE AR-NUM TO WD-ARNUM.
+           MOVE AR-BEZA TO WD-BEZ.
+           MOVE KO-MEH(WH-MEH) TO WD-ME.
+           MOVE "GJ" TO WD-JLBL.
+           PERFORM EXP-ZEILE.
+           MOVE "VJ" TO WD-JLBL.
+           PERFORM EXP-ZEILE.
+           ADD 1 TO WZ-ANZ.
+       Z.  EXIT.
+      *********************** laufendes und Vorjahr wie gefuehrt <-
+       SPLIT-GLEICH SECTION.
+       A.  SET SY TO 1.
+           MOVE 1 TO WX.
+       B.  MOVE ST-MENGEN(SY) TO WZ-GJ(WX).
+           MOVE ST-MENGEN(SY + 12) TO WZ-VJ(WX).
+           IF WX < 12 SET SY UP BY 1 ADD 1 TO WX GO B.
+       Z.  EXIT.
+      **************** Jahreswechsel noch nicht nachgezogen im Satz <-
+       SPLIT-NEUJAHR SECTION.
+       A.  SET SY TO 1.
+           MOVE 1 TO WX.
+       B.  MOVE 0 TO WZ-GJ(WX).
+           MOVE ST-MENGEN(SY) TO WZ-VJ(WX).
+           IF WX < 12 SET SY UP BY 1 ADD 1 TO WX GO B.
+       Z.  EXIT.
+      ***************************** eine Zeile (laufend/Vorjahr) *
+       EXP-ZEILE SECTION.
+       A.  MOVE SPACE TO PZ-SATZ.
+           MOVE 1 TO WZ-PTR.
+           STRING WD-ARNUM " " WD-BEZ " " WD-ME " " WD-JLBL " "
+               DELIMITED BY SIZE INTO PZ-SATZ
+               WITH POINTER WZ-PTR.
+           MOVE 0 TO WZ-SUM.
+           MOVE 1 TO WX.
+       B.  IF WD-JLBL = "GJ"
+               MOVE WZ-GJ(WX) TO WH-ANZ
+               ADD WZ-GJ(WX) TO WZ-SUM
+           ELSE
+               MOVE WZ-VJ(WX) TO WH-ANZ
+               ADD WZ-VJ(WX) TO WZ-SUM.
+           PERFORM MG.
+           STRING WD-MG "  " DELIMITED BY SIZE INTO PZ-SATZ
+               WITH POINTER WZ-PTR.
+           IF WX < 12 ADD 1 TO WX GO B.
+           MOVE WZ-SUM TO WH-ANZ.
+           PERFORM MG.
+           STRING WD-MG DELIMITED BY SIZE INTO PZ-SATZ
+               WITH POINTER WZ-PTR.
+           WRITE PZ-SATZ.
+       Z.  EXIT.
+      *************************************** Mengenkommaumwandlung *
+       MG SECTION.
+       A.  IF KO-NK(WH-MEH) = 2
+               DIVIDE 100 INTO WH-ANZ GIVING WD-MGC
+               MOVE WD-MGC TO WD-MG.
+           IF KO-NK(WH-MEH) = 1
+               DIVIDE 10 INTO WH-ANZ GIVING WD-MGB
+               MOVE WD-MGB TO WD-MG.
+           IF KO-NK(WH-MEH) = 0
+               MOVE WH-ANZ TO WD-MGA
+               MOVE WD-MGA TO WD-MG.
+       Z.  EXIT.
+      ******************************************************************
+       BESETZT SECTION.
+       A.  DISPLAY "Record - besetzt" AT 2401.
+       Z.  EXIT.
+      ******************************************************************
+       WEITER SECTION.
+       A.  DISPLAY " weiter mit <ret>: " WITH HIGHLIGHT AT 0000.
+           MOVE SPACE TO WD-X.
+           ACCEPT WD-X AT 0000.
+           CALL "CAUP" USING "1324012480000" WH-CREG.
+       Z.  EXIT.
