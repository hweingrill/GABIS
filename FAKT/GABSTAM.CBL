@@ -34,6 +34,7 @@
            03  WZ-SEITE                PIC 99      COMP-3 VALUE ZERO.
            03  WS-BET                  PIC 9(9)V99 COMP-3 VALUE ZERO.
            03  WM-OPEN                 PIC 9       COMP-3 VALUE ZERO.
+           03  WK-VSATZ                PIC X(128).
            03  WD-APZ                  PIC Z99,9-.
            03  WD-UST                  PIC Z9,99-.
            03  WD-BET                  PIC Z.ZZZ.ZZ9,99-.
@@ -42,6 +43,7 @@
            03  WD-PZ                   PIC Z9.
            03  WD-POS                  PIC ZZ9.
            03  WD-KZ                   PIC 9.
+           03  WD-FAK                  PIC ZZZ9,99.
            03  WH-PX                   PIC XX       OCCURS 2.
       *-----------------------------------------> Bildschirmausgaben <-
            03  VDU-REL                 PIC 9999.
@@ -49,6 +51,12 @@
                05  VDU-RL              PIC 99.
                05  VDU-RP              PIC 99.
            03  WH-ART                  PIC 99.
+           03  WH-KBASE                PIC 9(5)    COMP.
+           03  WH-RBASE                PIC 9(5)    COMP.
+           03  WT-ALTUST               PIC 99V99  COMP-3 OCCURS 6.
+           03  WM-UST-GEA              PIC 9       COMP-3 VALUE ZERO.
+           03  WK-MTAB.
+               05  WK-MTX          PIC X(15)   OCCURS 10.
        COPY GABEXT.CPY.
       *----------------------------------------------------------------*
       *LINKAGE SECTION.
@@ -134,6 +142,7 @@
                    "12 - Fibuverzeichnis"    AT 0043
                    "13 - Erl�skonten"        AT 0043
                    "14 - Druckeinstellung"   AT 0043
+                   "15 - Benutzer"           AT 0043
                    "bitte w�hlen Sie:     " with highlight AT 1629.
            DISPLAY "leer = Programmende" AT 2301.
        C.  CALL "CAUP" USING "0016472002" WH-CREG.
@@ -153,12 +162,13 @@
                WHEN 6
                WHEN 7
                WHEN 8 GO D
-               WHEN 9 GO S
+               WHEN 9 GO D
                WHEN 10 PERFORM ANR
                WHEN 11 PERFORM VKF
                WHEN 12 PERFORM VERZEICH
                WHEN 13 PERFORM ERLOESE
-               WHEN 14 PERFORM DRUPAR.
+               WHEN 14 PERFORM DRUPAR
+               WHEN 15 PERFORM BENUTZER.
            GO A.
        D.  MOVE 1 TO WH-KEY.
            READ KONSTANT INVALID KEY GO Z.
@@ -166,6 +176,7 @@
            IF WH-PG = 5 PERFORM USTSATZ GO A.
            IF WH-PG = 6 PERFORM USTSATZ GO A.
            IF WH-PG = 8 GO J.
+           IF WH-PG = 9 GO S.
       *------------------------------> Aender Firmenkopf u. Codewort <-
        F.  MOVE KO-FIRMA TO WT-TX.
            CALL "CAUP" USING "0201270122" WH-CREG.
@@ -244,15 +255,29 @@
        S.  CALL "CAUP" USING "0707010680000" WH-CREG.
            DISPLAY " Rechnungskopf * 4 Zeilen " with highlight AT 0703.
            DISPLAY "<esc>= Abbruch" AT 2301.
-           MOVE 2 TO WH-KEY.
+           IF KO-KOPFNR = 0 MOVE 1 TO KO-KOPFNR.
+       S1. DISPLAY "Layout: 1-5" AT 0403.
+           MOVE KO-KOPFNR TO WD-KZ.
+           DISPLAY WD-KZ AT 0417.
+           MOVE KO-KOPFNR TO WH-WERT.
+           CALL "CAUP" USING "0004171001" WH-CREG.
+           IF ESC GO Y.
+           IF FEHLER OR WH-WERT < 1 OR WH-WERT > 5 GO S1.
+           MOVE WH-WERT TO KO-KOPFNR.
+           REWRITE KO-SATZ.
+           IF KO-KOPFNR = 1 MOVE 2 TO WH-KBASE
+                            MOVE 7 TO WH-RBASE
+               ELSE COMPUTE WH-KBASE = 60 + (KO-KOPFNR - 2) * 10
+                    COMPUTE WH-RBASE = WH-KBASE + 4.
+           MOVE WH-KBASE TO WH-KEY.
        T.  READ KONSTANT WITH NO LOCK INVALID MOVE SPACE TO KO-SATZ
                MOVE WH-KEY TO KO-NUM
                WRITE KO-SATZ.
            IF ZUGRIF PERFORM BESETZT GO T.
            COMPUTE VDU-REL = WH-KEY * 100 + 2 + VDU-ECK.
            DISPLAY KO-KOPF WITH SIZE 78 HIGHLIGHT AT VDU-REL.
-           IF WH-KEY < 5 ADD 1 TO WH-KEY GO T.
-           MOVE 2 TO WH-KEY.
+           IF WH-KEY < WH-KBASE + 3 ADD 1 TO WH-KEY GO T.
+           MOVE WH-KBASE TO WH-KEY.
        U.  READ KONSTANT WITH NO LOCK.
            IF ZUGRIF PERFORM BESETZT GO U.
            COMPUTE VDU-L = WH-KEY + 6.
@@ -261,7 +286,7 @@
            IF ESC GO Y.
            MOVE WT-TX TO KO-KOPF.
            REWRITE KO-SATZ.
-           IF WH-KEY < 5 ADD 1 TO WH-KEY GO U.
+           IF WH-KEY < WH-KBASE + 3 ADD 1 TO WH-KEY GO U.
        V.  DISPLAY "<ret>= weiter, <tab>= Testdruck " AT 2301.
            CALL "CAUP" USING "0023331001" WH-CREG.
            IF RET GO Y.
@@ -270,29 +295,32 @@
            MOVE X"000C" TO WH-PX(2).
            PERFORM BEG-DRU.
            MOVE 1 TO WZ-SCHALT.
-           MOVE 2 TO WH-KEY.
+           MOVE WH-KBASE TO WH-KEY.
        W.  READ KONSTANT WITH NO LOCK.
            IF ZUGRIF PERFORM BESETZT GO W.
            MOVE X"1B21" TO DRA-SATZ(1:2).
-           IF WH-KEY = 2 MOVE X"3B00" TO DRA-SATZ(3:2) PERFORM DRUCK.
-           IF WH-KEY = 3 MOVE X"3100" TO DRA-SATZ(3:2) PERFORM DRUCK.
-           IF WH-KEY = 5 MOVE X"0100" TO DRA-SATZ(3:2) PERFORM DRUCK.
-           IF WH-KEY = 5 MOVE KO-KOPF TO DRA-SATZ(7:)
+           IF WH-KEY = WH-KBASE
+               MOVE X"3B00" TO DRA-SATZ(3:2) PERFORM DRUCK.
+           IF WH-KEY = WH-KBASE + 1
+               MOVE X"3100" TO DRA-SATZ(3:2) PERFORM DRUCK.
+           IF WH-KEY = WH-KBASE + 3
+               MOVE X"0100" TO DRA-SATZ(3:2) PERFORM DRUCK.
+           IF WH-KEY = WH-KBASE + 3 MOVE KO-KOPF TO DRA-SATZ(7:)
                ELSE MOVE KO-KOPF TO DRA-SATZ(3:).
            PERFORM DRUCK.
-           IF WH-KEY < 5 ADD 1 TO WH-KEY GO W.
+           IF WH-KEY < WH-KBASE + 3 ADD 1 TO WH-KEY GO W.
            MOVE ALL "�" TO DRA-SATZ(7:89).
            PERFORM DRUCK.
            MOVE 3 TO WZ-SCHALT.
-           MOVE 7 TO WH-KEY.
+           MOVE WH-RBASE TO WH-KEY.
        X.  READ KONSTANT WITH NO LOCK.
            IF ZUGRIF PERFORM BESETZT GO X.
            MOVE KO-KOPF TO DRA-SATZ(7:).
            PERFORM DRUCK.
-           IF WH-KEY < 9 ADD 1 TO WH-KEY GO X.
+           IF WH-KEY < WH-RBASE + 2 ADD 1 TO WH-KEY GO X.
            MOVE 4 TO WZ-SCHALT.
            PERFORM DRUCK.
-           MOVE 2 TO WH-KEY.
+           MOVE WH-KBASE TO WH-KEY.
            GO T.
        Y.  PERFORM AUSWURF.
            GO R1.
@@ -316,18 +344,26 @@
            DISPLAY " Anredetexte " with highlight AT VDU-REL.
            ADD 0203 VDU-ECK GIVING VDU-REL.
            DISPLAY "Nr. T e x t e" AT VDU-REL.
+           ADD 20 TO VDU-REL.
+           DISPLAY "Nr. T e x t e" AT VDU-REL.
+           ADD 0203 VDU-ECK GIVING VDU-REL.
            ADD 99 TO VDU-REL.
-           DISPLAY "���������������" AT VDU-REL.
+           DISPLAY "---------------" AT VDU-REL.
+           ADD 20 TO VDU-REL.
+           DISPLAY "---------------" AT VDU-REL.
            MOVE 1 TO WX.
        F.  COMPUTE VDU-REL = 304 + WX * 100 + VDU-ECK.
+           IF WX > 5 COMPUTE VDU-REL = 304 + (WX - 5) * 100
+               + VDU-ECK + 20.
            SUBTRACT 1 FROM WX GIVING WD-KZ.
            DISPLAY WD-KZ AT VDU-REL.
            ADD 3 TO VDU-REL.
            DISPLAY WT-TXT(WX) with highlight AT VDU-REL.
-           IF WX < 7 ADD 1 TO WX GO F.
+           IF WX < 10 ADD 1 TO WX GO F.
            MOVE 1 TO WX.
-       H.  DISPLAY "<ret>= Eingabe, <esc>= Ende, <>= zur�ck" AT 2301.
+       H.  DISPLAY "<ret>= Eingabe, <esc>= Ende, <>= zurueck" AT 2301.
            COMPUTE VDU-LP = WX * 100 + 307.
+           IF WX > 5 COMPUTE VDU-LP = (WX - 5) * 100 + 307 + 20.
            MOVE WT-TXT(WX) TO WT-TX.
            CALL "CAUP" USING "1200000109" WH-CREG.
            IF ESC GO L.
@@ -335,15 +371,17 @@
            IF FEHLER GO H.
            MOVE WT-TX TO WT-TXT(WX).
            COMPUTE VDU-REL = 307 + WX * 100 + VDU-ECK.
+           IF WX > 5 COMPUTE VDU-REL = 307 + (WX - 5) * 100
+               + VDU-ECK + 20.
            DISPLAY WT-TXT(WX) with highlight AT VDU-REL.
-           IF WX < 7 ADD 1 TO WX GO H.
+           IF WX < 10 ADD 1 TO WX GO H.
        L.  DISPLAY "<ret>= speichern, <esc>= Abbruch " AT 2301.
            CALL "CAUP" USING "0023341001" WH-CREG.
            IF ESC UNLOCK KONSTANT GO X.
            IF NOT RET GO L.
            MOVE WH-TABTX TO KO-ANR.
            REWRITE KO-SATZ.
-       X.  PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 7
+       X.  PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 10
                MOVE KO-AN(WX) TO WT-TXT(WX).
        Y.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
        Z.  EXIT.
@@ -371,7 +409,7 @@
                DISPLAY " frei � 19" AT VDU-LP.
            IF WX < 17 ADD 1 TO WX GO F.
            MOVE 1 TO WX.
-       H.  DISPLAY "<ret>= Eingabe, <esc>= Ende, <>= zur�ck" AT 2301.
+       H.  DISPLAY "<ret>= Eingabe, <esc>= Ende, <>= zurueck" AT 2301.
            COMPUTE VDU-LP = WX * 100 + 208.
            MOVE KO-KTONR(WX) TO WH-WERT.
            CALL "CAUP" USING "1000005107" WH-CREG.
@@ -447,6 +485,29 @@
            ADD 18 TO VDU-REL.
            COMPUTE WD-APZ = WS-BET / WH-WERT * 100.
            DISPLAY WD-APZ AT VDU-REL "%".
+      *---------------------------> Provisions-Satz des Verk�ufers <-
+       I.  COMPUTE VDU-REL = 1204 + VDU-ECK.
+           DISPLAY "Provision-Satz:" AT VDU-REL.
+           ADD 16 TO VDU-REL.
+           MOVE KO-VSATZ TO WK-VSATZ.
+           COMPUTE WH-KEY = KO-NUM + 100.
+           READ KONSTANT NOT INVALID GO J.
+           INITIALIZE KO-PSATZ.
+       J.  MOVE KO-PROZ TO WD-UST.
+           DISPLAY WD-UST with highlight AT VDU-REL.
+       M.  DISPLAY "<ret>= Provision aendern, <esc>= weiter" AT 2301.
+           MOVE VDU-REL TO VDU-LP.
+           MOVE KO-PROZ TO WH-WERT.
+           CALL "CAUP" USING "0000002205" WH-CREG.
+           IF ESC GO N.
+           IF FEHLER GO M.
+           IF NOT RET GO N.
+           MOVE WH-WERT TO KO-PROZ WD-UST.
+           DISPLAY WD-UST with highlight AT VDU-REL.
+       N.  REWRITE KO-PSATZ INVALID WRITE KO-PSATZ.
+           ADD WH-NUM 11 GIVING WH-KEY.
+           READ KONSTANT.
+           MOVE WK-VSATZ TO KO-VSATZ.
        K.  DISPLAY "<ret>= speichern, <esc>= Abbruch, <>= Namens�nderun
       -        "g" AT 2301.
            CALL "CAUP" USING "0023550000" WH-CREG.
@@ -490,6 +551,72 @@
        Y.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
            UNLOCK KONSTANT.
        Z.  EXIT.
+      ****************************************** Benutzerverwaltung *
+      *    pflegt individuelle Codewortzugaenge mit programmbezogener
+      *    Zugriffsbeschraenkung auf die Menuepunkte 1 - 10
+       BENUTZER SECTION.
+       A.  MOVE "Angebote       Rechnungen     Summendruck    Preiswartu
+      -        "ng   Preise         Stammdaten     Listungen      Druckp
+      -        "rogramm  Adressenverw.  Datumsaenderung"
+               TO WK-MTAB.
+           CALL "CAUP" USING "0707231239000" WH-CREG.
+           ADD 0103 VDU-ECK GIVING VDU-REL.
+           DISPLAY " Benutzer " with highlight AT VDU-REL.
+       B.  CALL "CAUP" USING "16CLRFEN" WH-CREG.
+           ADD 0203 VDU-ECK GIVING VDU-REL.
+           DISPLAY "Nr.: " AT VDU-REL.
+       C.  DISPLAY "<esc>= Ende, <ret>= Benutzer anlegen/aendern"
+               AT 2301.
+           DISPLAY "Benutzernr. 1 - 20 moeglich" with highlight
+               AT 2401.
+           CALL "CAUP" USING "1102082002" WH-CREG.
+           IF ESC GO Z.
+           IF WH-NUM > 20 GO C.
+           IF NOT RET OR WH-NUM = 0 GO C.
+           MOVE WH-NUM TO WD-PZ.
+           ADD WH-NUM 130 GIVING WH-KEY.
+       D.  READ KONSTANT NOT INVALID GO E.
+           INITIALIZE KO-USATZ.
+       E.  DISPLAY WD-PZ with highlight AT VDU-LP.
+           IF KU-NAME NOT = SPACE GO G.
+       F.  MOVE KU-NAME TO WT-TX.
+           DISPLAY "keine Bezeichnung = loeschen" AT 2401.
+           CALL "CAUP" USING "1202110120" WH-CREG.
+           MOVE WT-TX(1:20) TO KU-NAME.
+           IF ESC GO B.
+       G.  COMPUTE VDU-LP = 211 + VDU-ECK.
+           DISPLAY KU-NAME with highlight AT VDU-LP.
+           COMPUTE VDU-REL = 212 + VDU-ECK.
+           DISPLAY "Codewort:" AT VDU-REL.
+           ADD 10 TO VDU-REL.
+           DISPLAY "<ret>= Codewort aendern, <esc>= unveraendert"
+               AT 2301.
+           ACCEPT KU-CODE AT VDU-REL.
+           IF ESC GO H.
+           IF NOT RET GO G.
+       H.  MOVE 1 TO WX.
+       I.  COMPUTE VDU-REL = 304 + WX * 100 + VDU-ECK.
+           MOVE WX TO WD-PZ.
+           DISPLAY WD-PZ AT VDU-REL ": " WK-MTX(WX).
+           ADD 19 TO VDU-REL.
+           DISPLAY KU-MENU(WX) with highlight AT VDU-REL.
+           DISPLAY "J= erlaubt, sonst= gesperrt, <ret>= unveraendert"
+               AT 2301.
+           ACCEPT KU-MENU(WX) AT VDU-REL.
+           IF ESC GO K.
+           IF RET AND KU-MENU(WX) NOT = "J" MOVE SPACE TO KU-MENU(WX).
+           DISPLAY KU-MENU(WX) with highlight AT VDU-REL.
+           IF WX < 10 ADD 1 TO WX GO I.
+       K.  DISPLAY "<ret>= speichern, <esc>= Abbruch" AT 2301.
+           CALL "CAUP" USING "0023341001" WH-CREG.
+           IF ESC UNLOCK KONSTANT GO B.
+           IF NOT RET GO K.
+           IF KU-NAME = SPACE GO L.
+           REWRITE KO-USATZ INVALID WRITE KO-USATZ.
+           GO B.
+       L.  DELETE KONSTANT INVALID GO B.
+           GO B.
+       Z.  EXIT.
       ******************************************************************
        USTSATZ SECTION.
        A.  IF WH-PG = 5 GO D.
@@ -515,7 +642,7 @@
            MOVE WX TO WD-KZ.
            MOVE 11 TO VDU-P.
            DISPLAY WD-KZ AT VDU-LP.
-           MOVE KO-UST(WX) TO WD-UST.
+           MOVE KO-UST(WX) TO WD-UST WT-ALTUST(WX).
            MOVE 17 TO VDU-P.
            DISPLAY WD-UST with highlight AT VDU-LP.
            IF WX < 6 ADD 1 TO WX GO F.
@@ -536,10 +663,48 @@
            CALL "CAUP" USING "0023341001" WH-CREG.
            IF ESC UNLOCK KONSTANT GO X.
            IF NOT RET GO L.
+           PERFORM UST-GEAENDERT.
            REWRITE KO-SATZ.
+           IF WM-UST-GEA = 1 PERFORM UST-HIST.
            MOVE 1 TO WX.
        X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
        Z.  EXIT.
+******************************************* Ust-Satz geaendert ? *
+       UST-GEAENDERT SECTION.
+       A.  MOVE 0 TO WM-UST-GEA.
+           MOVE 1 TO WX.
+       C.  IF KO-UST(WX) NOT = WT-ALTUST(WX) MOVE 1 TO WM-UST-GEA.
+           IF WX < 6 ADD 1 TO WX GO C.
+       Z.  EXIT.
+**************************** Alten Ust-Satz in Historie sichern *
+       UST-HIST SECTION.
+       A.  IF KO-UHANZ < 20 ADD 1 TO KO-UHANZ
+               ELSE MOVE 1 TO KO-UHANZ.
+           REWRITE KO-SATZ.
+           COMPUTE WH-KEY = KO-UHANZ + 150.
+       C.  READ KONSTANT WITH NO LOCK INVALID
+               MOVE SPACE TO KO-UHSATZ
+               MOVE WH-DATUM TO KO-UHDATUM
+               MOVE WT-ALTUST(1) TO KO-UHUST(1)
+               MOVE WT-ALTUST(2) TO KO-UHUST(2)
+               MOVE WT-ALTUST(3) TO KO-UHUST(3)
+               MOVE WT-ALTUST(4) TO KO-UHUST(4)
+               MOVE WT-ALTUST(5) TO KO-UHUST(5)
+               MOVE WT-ALTUST(6) TO KO-UHUST(6)
+               WRITE KO-UHSATZ
+               GO D.
+           IF ZUGRIF PERFORM BESETZT GO C.
+           MOVE WH-DATUM TO KO-UHDATUM.
+           MOVE WT-ALTUST(1) TO KO-UHUST(1).
+           MOVE WT-ALTUST(2) TO KO-UHUST(2).
+           MOVE WT-ALTUST(3) TO KO-UHUST(3).
+           MOVE WT-ALTUST(4) TO KO-UHUST(4).
+           MOVE WT-ALTUST(5) TO KO-UHUST(5).
+           MOVE WT-ALTUST(6) TO KO-UHUST(6).
+           REWRITE KO-UHSATZ.
+       D.  MOVE 1 TO WH-KEY.
+           READ KONSTANT WITH NO LOCK.
+       Z.  EXIT.
       *****************************************************************
        MENGEN SECTION.
        A.  CALL "CAUP" USING "0705401434020" WH-CREG.
@@ -551,7 +716,7 @@
            ADD 0203 VDU-ECK GIVING VDU-REL.
            DISPLAY "Nr.  Text NK     Nr.  Text NK" AT VDU-REL.
            ADD 0303 VDU-ECK GIVING VDU-REL.
-           DISPLAY "�����������������������������" AT VDU-REL.
+           DISPLAY "-----------------------------" AT VDU-REL.
            MOVE 0 TO WH-ART.
        C.  ADD 1 WH-ART GIVING WX.
            ADD 03 VDU-EL WX GIVING VDU-L.
@@ -568,7 +733,8 @@
            ADD 1 TO WH-ART.
            IF WX < 20 ADD 1 TO WX GO C.
            MOVE 1 TO WX.
-       D.  DISPLAY "  = auf,   = ab, <esc>= Ende, <ret>= Meh" AT 2301.
+       D.  DISPLAY "< >= auf, < >= ab, <esc>= Ende, <
+      -        "ret>= Meh" AT 2301.
            ADD 03 WX GIVING VDU-RL.
            IF WX < 11 MOVE 08 TO VDU-RP
                  ELSE MOVE 25 TO VDU-RP
@@ -595,6 +761,14 @@
            MOVE WH-WERT TO KO-NK(WX) WD-KZ.
            ADD VDU-REL VDU-ECK GIVING VDU-LP.
            DISPLAY WD-KZ with highlight AT VDU-LP.
+       G.  DISPLAY "Faktor (Stueck je Einheit):" AT 2301.
+           MOVE KO-FAK(WX) TO WH-WERT.
+           CALL "CAUP" USING "1023302207" WH-CREG.
+           IF WOLI GO F.
+           IF ESC GO K.
+           IF NOT RET GO G.
+           MOVE WH-WERT TO KO-FAK(WX) WD-FAK.
+           DISPLAY WD-FAK with highlight AT 2330.
        I.  IF WX < 20 ADD 1 TO WX GO D.
        K.  DISPLAY "<ret>= speichern, <esc>= Abbruch " AT 2301.
            CALL "CAUP" USING "0023341000" WH-CREG.
@@ -612,7 +786,7 @@
            CALL "CAUP" USING "0710100850000" WH-CREG.
            ADD 103 VDU-ECK GIVING VDU-LP.
            DISPLAY " wo drucken? " with highlight AT VDU-LP.
-           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 5
+           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 6
                COMPUTE VDU-LP = WX * 100 + 203 + VDU-ECK
                EVALUATE WX
                    WHEN 1 DISPLAY "Rechnung"    AT VDU-LP
@@ -620,6 +794,7 @@
                    WHEN 3 DISPLAY "Auftrag"     AT VDU-LP
                    WHEN 4 DISPLAY "Mat.-Schein" AT VDU-LP
                    WHEN 5 DISPLAY "Listungen"   AT VDU-LP
+                   WHEN 6 DISPLAY "Lieferschein" AT VDU-LP
                end-evaluate
                MOVE KOD-DRU(WX) TO WD-KZ
                ADD 17 TO VDU-LP
@@ -633,7 +808,8 @@
                    AT VDU-LP.
            MOVE 1 TO WX.
       *-------------------------------------------> Anlage / �nderung <-
-       G.  DISPLAY "<esc>= Abbruch, < />= zur�ck" AT 2301.
+       G.  DISPLAY "<esc>= Abbruch, < />
+      -        "= zurueck" AT 2301.
            DISPLAY "auf: 0= Nadel- 1= Laserdrucker" with highlight
                AT 2401.
            MOVE KOD-DRU(WX) TO WH-WERT.
@@ -645,7 +821,8 @@
            IF WH-WERT > 1 GO G.
            MOVE WH-WERT TO KOD-DRU(WX) WD-KZ.
            DISPLAY WD-KZ with highlight foreground-color 2 AT VDU-LP.
-       I.  DISPLAY "<esc>= Abbruch, < />= zur�ck" AT 2301.
+       I.  DISPLAY "<esc>= Abbruch, < />
+      -        "= zurueck" AT 2301.
            DISPLAY "0= ohne 1= mit Kopf" with highlight AT 2401.
            MOVE KOD-KOPF(WX) TO WH-WERT.
            COMPUTE VDU-LP = WX * 100 + 225.
@@ -657,9 +834,10 @@
            IF WH-WERT > 1 GO G.
            MOVE WH-WERT TO KOD-KOPF(WX) WD-KZ.
            DISPLAY WD-KZ with highlight foreground-color 3 AT VDU-LP.
-       K.  DISPLAY "<esc>= Abbruch, < />= zur�ck" AT 2301.
-           DISPLAY "0= Druckdatei, 9= Direktdruck" with highlight
-               AT 2401.
+       K.  DISPLAY "<esc>= Abbruch, < />
+      -        "= zurueck" AT 2301.
+           DISPLAY "0=Druckdatei 1=Netzwerk-PDF 9=Direktdruck"
+               with highlight AT 2401.
            MOVE KOD-WO(WX) TO WH-WERT.
            COMPUTE VDU-LP = WX * 100 + 230.
            CALL "CAUP" USING "1000001001" WH-CREG.
@@ -669,8 +847,19 @@
            IF WH-WERT > 9 GO K.
            MOVE WH-WERT TO KOD-WO(WX) WD-KZ.
            DISPLAY WD-KZ with highlight foreground-color 6 AT VDU-LP.
-           IF WX < 5 ADD 1 TO WX.
-           GO G.
+           IF WX < 6 ADD 1 TO WX GO G.
+           GO P.
+      *----------------------------> Verzeichnis Netzwerk / PDF <-
+       P.  DISPLAY "<esc>= Abbruch, <ret>= Verzeichnis f�r Netzwerk-
+      -        " oder PDF-Ausgabe" AT 2301.
+           COMPUTE VDU-LP = 729 + VDU-ECK.
+           MOVE KOD-NETVERZ TO WT-TX.
+           CALL "CAUP" USING "1200000115" WH-CREG.
+           IF ESC GO W.
+           IF NOT RET GO P.
+           MOVE WT-TX TO KOD-NETVERZ.
+           DISPLAY KOD-NETVERZ with highlight foreground-color 2
+               AT VDU-LP.
        W.  REWRITE KO-SATZ.
        X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
        Z.  EXIT.
