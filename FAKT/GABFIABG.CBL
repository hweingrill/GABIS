@@ -0,0 +1,152 @@
+      $SET LINKCOUNT"192" ANS85 BOUND AUTOLOCK NOALTER
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GABFIABG.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   PC.
+       SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY GABSEDEB.CPY.
+           SELECT ALDEBIT  ASSIGN TO "DEBITORE.FII"
+                           ORGANIZATION INDEXED  ACCESS DYNAMIC
+                           RECORD KEY AL-KEY
+                           ALTERNATE RECORD KEY AL-MCODE DUPLICATES
+                           FILE STATUS WF-STATUS.
+           SELECT PRUEFLST ASSIGN TO "GABFIABG.LST"
+                           ORGANIZATION LINE SEQUENTIAL
+                           FILE STATUS IS WF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY GABDEBIT.CPY.
+      *****************************************************************
+       FD  ALDEBIT      EXTERNAL       LABEL RECORDS STANDARD
+                                       RECORD 256 CHARACTERS.
+       01  AL-SATZ.
+           03  AL-KEY.
+               05 AL-FNR               PIC 99       COMP.
+               05 AL-KTONR             PIC 9(6)     COMP.
+           03  AL-MCODE                PIC X(8).
+           03  AL-KTOART               PIC 9.
+           03  ZEILE                   PIC 99.
+           03  ZEILE-VJ                PIC 99.
+           03  SEITE                   PIC 999      COMP.
+           03  SEITE-VJ                PIC 999      COMP.
+           03  T-BEW                OCCURS 3.
+               05  BEW1                PIC 9(5)     COMP.
+               05  BEWL                PIC 9(5)     COMP.
+           03  OP1                     PIC 9(5)     COMP.
+           03  OPL                     PIC 9(5)     COMP.
+           03  AL-FWKZ                 PIC 9.
+           03  AL-OPKZ                 PIC 9.
+           03  UMTAB                   PIC S9(9)V99 OCCURS 10 COMP-3.
+           03  AL-KOND                 PIC 9(1).
+           03  AL-MAHNT                PIC 999      COMP-3.
+           03  AL-MAHND                PIC 9(6)     COMP.
+           03  AL-BEZ                  PIC X(110).
+           03  AL-TEL                  PIC X(18).
+           03  AL-SPERR                PIC 9(6)     COMP.
+           03  AL-KETTD                PIC 9(5)     COMP.
+           03  AL-REKTO                PIC 9(6)     COMP.
+           03  AL-RAST                 PIC 9        COMP.
+           03  AL-RAB                  PIC 99V9     COMP.
+           03  AL-EAN                  PIC 9        COMP.
+           03  AL-SUB                  PIC 9999     COMP.
+      ******************************************** Vorabpruefungsliste *
+       FD  PRUEFLST                    LABEL RECORD STANDARD.
+       01  PZ-SATZ                     PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       COPY WHCREG.CPY.
+       01  WZ-ABGLGES               PIC 9(6)    COMP-3 VALUE ZERO.
+       01  WZ-ABGLDIFF              PIC 9(6)    COMP-3 VALUE ZERO.
+       01  WD-REPKTO                PIC ZZZ.ZZ9.
+       01  WD-REPANZ                PIC ZZZZZ9.
+       01  WD-X                     PIC X.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  WL-CALL                     PIC X(10).
+       01  WL-CREG                     PIC X(1152).
+       PROCEDURE DIVISION USING WL-CALL WL-CREG.
+       DECLARATIVES.
+       DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON DEBITOR.
+       A.  CALL "CADECL" USING "GABDEBIT.DAT" WH-CREG.
+       DECL-B SECTION.         USE AFTER ERROR PROCEDURE ON ALDEBIT.
+       A.  CALL "CADECL" USING "DEBITORE.FII" WH-CREG.
+       END DECLARATIVES.
+      *****************************************************************
+      *    Vergleicht das im GABIS gefuehrte Match-Code (DE-MCODE) mit
+      *    dem in der externen Fibu-Debitorendatei (ALDEBIT) gefuehrten
+      *    Match-Code fuer dieselbe Kontonummer und schreibt jede
+      *    abweichende Kontonummer in eine Kontrolliste GABFIABG.LST,
+      *    damit unterschiedliche Match-Codes zwischen GABIS und Fibu
+      *    regelmaessig als Stapellauf aufgedeckt werden koennen, statt
+      *    erst bei einer fehlgeschlagenen Fibu-Buchung aufzufallen.
+      *****************************************************************
+       STEUER SECTION.
+       A.  DISPLAY SPACE UPON CRT.
+           MOVE WL-CREG TO WH-CREG.
+           OPEN INPUT DEBITOR.
+           IF WF-STATUS NOT = "00" GO Z.
+           OPEN INPUT ALDEBIT.
+           IF WF-STATUS NOT = "00" CLOSE DEBITOR GO Z.
+           OPEN OUTPUT PRUEFLST.
+           DISPLAY " Abgleich Match-Code GABIS / Fibu "
+               with reverse-video AT 0115.
+           PERFORM ABGLEICH.
+           CLOSE DEBITOR ALDEBIT PRUEFLST.
+           CALL "CAUP" USING "1301012580" WH-CREG.
+           DISPLAY "Abgleichliste: GABFIABG.LST" AT 0330.
+           DISPLAY WZ-ABGLGES with highlight AT 0530
+               " Konten verglichen" AT 0540.
+           DISPLAY WZ-ABGLDIFF with highlight AT 0630
+               " Match-Codes abweichend" AT 0640.
+           PERFORM WEITER.
+       Z.  EXIT PROGRAM.
+      ****************************************** Vergleich Match-Code *
+       ABGLEICH SECTION.
+       A.  MOVE " Match-Code-Abgleich GABIS / Fibu" TO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE SPACE TO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE "Kd-Nr.    GABIS      Fibu" TO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE 0 TO WZ-ABGLGES WZ-ABGLDIFF.
+           MOVE 0 TO AL-FNR AL-KTONR.
+           START ALDEBIT KEY NOT < AL-KEY INVALID GO H.
+       C.  READ ALDEBIT NEXT AT END GO H.
+           IF ZUGRIF PERFORM BESETZT GO C.
+           MOVE AL-KTONR TO DE-KTONR.
+           READ DEBITOR INVALID KEY GO C.
+           ADD 1 TO WZ-ABGLGES.
+           IF DE-MCODE = AL-MCODE GO C.
+           ADD 1 TO WZ-ABGLDIFF.
+           MOVE AL-KTONR TO WD-REPKTO.
+           MOVE SPACE TO PZ-SATZ.
+           STRING WD-REPKTO "  " DE-MCODE "  " AL-MCODE
+               DELIMITED BY SIZE INTO PZ-SATZ.
+           WRITE PZ-SATZ.
+           GO C.
+       H.  MOVE SPACE TO PZ-SATZ.
+           WRITE PZ-SATZ.
+           MOVE "Konten verglichen......: " TO PZ-SATZ.
+           MOVE WZ-ABGLGES TO WD-REPANZ.
+           MOVE WD-REPANZ TO PZ-SATZ(26:6).
+           WRITE PZ-SATZ.
+           MOVE "Match-Codes abweichend.: " TO PZ-SATZ.
+           MOVE WZ-ABGLDIFF TO WD-REPANZ.
+           MOVE WD-REPANZ TO PZ-SATZ(26:6).
+           WRITE PZ-SATZ.
+       Z.  EXIT.
+      ******************************************************************
+       BESETZT SECTION.
+       A.  DISPLAY "Record - besetzt" AT 2401.
+       Z.  EXIT.
+      ******************************************************************
+       WEITER SECTION.
+       A.  DISPLAY " weiter mit <ret>: " WITH HIGHLIGHT AT 0000.
+           MOVE SPACE TO WD-X.
+           ACCEPT WD-X AT 0000.
+           CALL "CAUP" USING "1324012480000" WH-CREG.
+       Z.  EXIT.
