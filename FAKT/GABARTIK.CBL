@@ -12,10 +12,18 @@
        FILE-CONTROL.
            COPY GABSEART.CPY.
            COPY GABSESTA.CPY.
+           COPY GABSEPRH.CPY.
+           COPY GABSETXH.CPY.
+           COPY GABSELIE.CPY.
+           COPY GABSEARL.CPY.
        DATA DIVISION.
        FILE SECTION.
        COPY GABARTIK.CPY.
        COPY GABSTATI.CPY.
+       COPY GABPRHIS.CPY.
+       COPY GABTXHIS.CPY.
+       COPY GABLIEF.CPY.
+       COPY GABARTLG.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -41,6 +49,9 @@
            03  WV-BNUM                 PIC 9(6)      COMP.
            03  WV-ARNUM                PIC 9(6)      COMP.
            03  WM-ARNUM                PIC 9(6)      COMP.
+           03  WN-ZEIT.
+               05 WN-ZEIT6             PIC 9(6).
+               05 FILLER               PIC 99.
            03  WD-UST                  PIC Z9,99-.
            03  WD-PZ                   PIC Z9.
            03  WD-KZ                   PIC 9.
@@ -55,6 +66,9 @@
            03  WM-MERKER               PIC 9       COMP   VALUE ZERO.
                       88 ANLAGE   VALUE 1 3.   88  AEND   VALUE 0 2 3.
            03  WR-P                    PIC 99.
+           03  WH-THALT             PIC X          VALUE SPACE.
+                       88 THALT  VALUE "J".
+           03  WH-THTX              PIC X(600).
       *----------------------------------------------------------------*
        LINKAGE SECTION.
        01  WL-CALL                     PIC X(15).
@@ -67,6 +81,14 @@
        A.  CALL "CADECL" USING "GABISARZ.DAT" WH-CREG.
        DECL-F SECTION.         USE AFTER ERROR PROCEDURE ON STATISTIK.
        A.  CALL "CADECL" USING "GABISTAT.DAT" WH-CREG.
+       DECL-P SECTION.         USE AFTER ERROR PROCEDURE ON PREISHIST.
+       A.  CALL "CADECL" USING "GABISPRH.DAT" WH-CREG.
+       DECL-T SECTION.         USE AFTER ERROR PROCEDURE ON TEXTHIST.
+       A.  CALL "CADECL" USING "GABISTXH.DAT" WH-CREG.
+       DECL-L SECTION.         USE AFTER ERROR PROCEDURE ON LIEFER.
+       A.  CALL "CADECL" USING "GABISLIE.DAT" WH-CREG.
+       DECL-N SECTION.         USE AFTER ERROR PROCEDURE ON ARTLOG.
+       A.  CALL "CADECL" USING "GABISALG.DAT" WH-CREG.
        Z.  EXIT.
        END DECLARATIVES.
       ******************************************************************
@@ -80,6 +102,7 @@
                WHEN 54
                WHEN 53 PERFORM PR-WART
                WHEN 55 PERFORM ARTNUM
+               WHEN 56 PERFORM LIEF-WART
                        MOVE WH-CREG TO WL-CREG.
        Y.  CANCEL "GABANZ".
        Z.  EXIT PROGRAM.
@@ -106,8 +129,8 @@
                 MULTIPLY AR-NUM BY 10000 GIVING AR-NUM.
            PERFORM AR-BILD.
            IF WL-CA = 51 OR WL-CA = 52 GO M.
-       C.  DISPLAY "<ret>= Anl./Aend., alpha+<ret>= suchen, <esc>= Ende"
-               AT 2301.
+       C.  DISPLAY "<ret>= Anl./Aend., alpha+<ret>= suchen, <esc>= Ende
+      -        ", <sf1>= Lieferanten" AT 2301.
            DISPLAY "n�chster freier Artikel = Nr.+<#>, <>= letzter Arti
       -        "kel" AT 2401.
            ADD 212 VDU-ECK GIVING VDU-LP.
@@ -116,6 +139,7 @@
            CALL "CAUP" USING "1202120114" WH-CREG.
            IF WOLI MOVE 0 TO WM-MERKER GO P.
            IF ESC MOVE 0 TO AR-NUM GO X.
+           IF SF1 AND AR-NUM NOT = 0 PERFORM LIEF-WART GO C.
            PERFORM LIESART
                IF FEHLER GO B.
        M.  MOVE 0 TO WM-MERKER.
@@ -189,6 +213,13 @@
            MOVE WH-NUM TO AR-NUM.
            COMPUTE AR-GRP = AR-NUM / 10000.
            WRITE AR-SATZ.
+      *----------------------------------------> Umnummerierungs-Log <-
+           MOVE WM-ARNUM TO AL-ALT.
+           MOVE WH-DATUM TO AL-DATUM.
+           ACCEPT WN-ZEIT FROM TIME.
+           MOVE WN-ZEIT6 TO AL-ZEIT.
+           MOVE WH-NUM TO AL-NEU.
+           WRITE AL-SATZ INVALID REWRITE AL-SATZ.
       *----------------------------------------------> Statistik-Satz <-
        L.  READ STATISTIK INVALID GO N.
            IF ZUGRIF PERFORM BESETZT GO L.
@@ -543,6 +574,7 @@
            MOVE AR-TAB TO WM-PRTAB.
            IF ANLAGE MOVE AR-TAB TO WH-PRTAB GO Y.
            IF WM-PRTAB = WV-PRTAB GO Y.
+           PERFORM PREIS-HIST.
            SET PY TO 4.
        W.  MOVE AR-PRTAB(PY) TO AR-PRTAB(PY + 1).
            IF PY > 1 SET PY DOWN BY 1 GO W.
@@ -578,8 +610,13 @@
            DISPLAY "���� Artikelzeilenbreite �����" with reverse-video
                 AT VDU-LP.
            MOVE AR-NUM TO ZU-NUM.
-           READ ZUSATZ IGNORE LOCK INVALID INITIALIZE ZU-SATZ
-               MOVE AR-NUM TO ZU-NUM.
+           MOVE SPACE TO WH-THALT.
+           READ ZUSATZ IGNORE LOCK
+               INVALID INITIALIZE ZU-SATZ
+                   MOVE AR-NUM TO ZU-NUM
+               NOT INVALID
+                   MOVE "J" TO WH-THALT
+                   MOVE ZU-TX TO WH-THTX.
            PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 12
                COMPUTE VDU-LP = WX * 100 + 203 + VDU-ECK
                DISPLAY ZU-BEZ(WX) with highlight AT VDU-LP.
@@ -600,9 +637,112 @@
            IF ZU-TX NOT = SPACE GO W.
            DELETE ZUSATZ INVALID GO X.
            GO X.
-       W.  REWRITE ZU-SATZ INVALID WRITE ZU-SATZ.
+       W.  IF THALT AND ZU-TX NOT = WH-THTX PERFORM TEXT-HIST.
+           REWRITE ZU-SATZ INVALID WRITE ZU-SATZ.
        X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
        Z.  EXIT.
+      *********************************** alternative Lieferanten je Artikel *
+       LIEF-WART SECTION.
+       A.  CALL "CAUP" USING "0708010780000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " alt. Lieferanten " WITH HIGHLIGHT AT VDU-LP.
+           ADD 203 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Nr Lief.       Preisdatum   Preis  Rab   ZR   Aufs
+      -        "chlag" with reverse-video AT VDU-LP.
+           MOVE AR-NUM TO LI-NUM.
+           READ LIEFER IGNORE LOCK INVALID INITIALIZE LI-SATZ
+               MOVE AR-NUM TO LI-NUM.
+           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 3
+               COMPUTE VDU-LP = WX * 100 + 203 + VDU-ECK
+               DISPLAY WX AT VDU-LP
+               MOVE LI-LIEF(WX) TO WT-TX(1:5)
+               DISPLAY WT-TX(1:5) with highlight AT VDU-LP.
+           MOVE 1 TO WX.
+       C.  DISPLAY "<esc>= Abbruch, < >= vor. Zeile, <ret>= naechste Ze
+      -        "ile" AT 2301.
+           DISPLAY "kein Lieferant = loeschen" AT 2401.
+           COMPUTE VDU-LP = WX * 100 + 203.
+           MOVE LI-LIEF(WX) TO WT-TX.
+           CALL "CAUP" USING "1200030105" WH-CREG.
+           IF AUF; IF WX > 1 ADD -1 TO WX GO C.
+           IF ESC GO X.
+           IF NOT RET AND NOT WOLI GO C.
+           MOVE WT-TX(1:5) TO LI-LIEF(WX).
+           DISPLAY LI-LIEF(WX) with highlight AT VDU-LP.
+           IF LI-LIEF(WX) = SPACE INITIALIZE LI-LTAB(WX) GO N.
+       D.  DISPLAY "Preisdatum" AT 2301.
+           IF LI-DATUM(WX) = 0 MOVE WH-DATUM TO LI-DATUM(WX).
+           MOVE LI-DATUM(WX) TO WC-DATUM WH-WERT.
+           CALL "CAUP" USING "04DATDREH" WH-CREG.
+           ADD 0630 VDU-ECK GIVING VDU-LP.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+           MOVE WH-WERT TO WZ-DATUM.
+           COMPUTE VDU-LP = WX * 100 + 230.
+           CALL "CAUP" USING "1106306006" WH-CREG.
+           IF ESC GO X.
+           IF WOLI GO C.
+           IF WZ-DATUM = 0 GO D.
+           MOVE WZ-DATUM TO LI-DATUM(WX).
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+       E.  DISPLAY "Einkaufspreis" AT 2301.
+           MOVE LI-PREIS(WX) TO WH-WERT WD-APREIS.
+           COMPUTE VDU-LP = WX * 100 + 244.
+           CALL "CAUP" USING "1006446209" WH-CREG.
+           IF ESC GO X.
+           IF WOLI GO D.
+           IF FEHLER GO E.
+           MOVE WH-WERT TO LI-PREIS(WX) WD-PREIS.
+           DISPLAY WD-PREIS with highlight AT VDU-LP.
+       F.  DISPLAY "Rabatt bei Bruttopreis" AT 2301.
+           MOVE LI-RAB(WX) TO WH-WERT.
+           COMPUTE VDU-LP = WX * 100 + 258.
+           CALL "CAUP" USING "1004582003" WH-CREG.
+           IF ESC GO X.
+           IF WOLI GO E.
+           IF FEHLER GO F.
+           MOVE WH-WERT TO WX-GK.
+           IF WX-GK > 98 DISPLAY "nicht moeglich" AT 2401
+               PERFORM WEITER GO F.
+           MULTIPLY -1 BY WX-GK GIVING WH-WERT.
+           MOVE WH-WERT TO LI-RAB(WX) WD-ZUS.
+           DISPLAY WD-ZUS with highlight AT VDU-LP.
+       G.  DISPLAY "Zusatzrabatt" AT 2301.
+           MOVE LI-ZRAB(WX) TO WH-WERT.
+           COMPUTE VDU-LP = WX * 100 + 264.
+           CALL "CAUP" USING "1004642003" WH-CREG.
+           IF ESC GO X.
+           IF WOLI GO F.
+           IF FEHLER GO G.
+           MOVE WH-WERT TO WX-GK.
+           IF WX-GK > 99 DISPLAY "nicht moeglich" AT 2401
+               PERFORM WEITER GO G.
+           MULTIPLY -1 BY WX-GK GIVING WH-WERT.
+           MOVE WH-WERT TO LI-ZRAB(WX) WD-ZUS.
+           DISPLAY WD-ZUS with highlight AT VDU-LP.
+       H.  DISPLAY "Aufschlag" AT 2301.
+           MOVE LI-AUF(WX) TO WH-WERT.
+           COMPUTE VDU-LP = WX * 100 + 270.
+           CALL "CAUP" USING "1006702004" WH-CREG.
+           IF ESC GO X.
+           IF WOLI GO G.
+           IF FEHLER GO H.
+           MOVE WH-WERT TO LI-AUF(WX) WD-RAB.
+           DISPLAY WD-RAB with highlight AT VDU-LP.
+           MOVE LI-PREIS(WX) TO LI-EKP(WX) LI-VKP(WX).
+           IF LI-RAB(WX) NOT = 0
+               COMPUTE LI-EKP(WX) = LI-EKP(WX) +
+                       (LI-RAB(WX) * LI-EKP(WX) / 100).
+           IF LI-ZRAB(WX) NOT = 0
+               COMPUTE LI-EKP(WX) = LI-EKP(WX) +
+                       (LI-ZRAB(WX) * LI-EKP(WX) / 100).
+           IF LI-AUF(WX) > 0
+               COMPUTE LI-VKP(WX) = (LI-PREIS(WX) * LI-AUF(WX) / 100)
+                       + LI-PREIS(WX)
+               ELSE MOVE LI-PREIS(WX) TO LI-VKP(WX).
+       N.  IF WX < 3 ADD 1 TO WX GO C.
+       X.  REWRITE LI-SATZ INVALID WRITE LI-SATZ.
+           CALL "CAUP" USING "08CLOFEN" WH-CREG.
+       Z.  EXIT.
       ************************************** loeschen aus Preiskartei *
        PREILOE SECTION.
        A.  MOVE AR-PRTAB(PY + 1) TO AR-PRTAB(PY).
@@ -726,3 +866,26 @@
            ADD 657 VDU-ECK GIVING VDU-LP.
            DISPLAY WD-PREIS WITH HIGHLIGHT AT VDU-LP.
        Z.  EXIT.
+      ***************************** dauerhafte Preishistorie schreiben *
+       TEXT-HIST SECTION.
+       A.  MOVE ZU-NUM   TO TH-ARNUM.
+           MOVE WH-DATUM TO TH-ADAT.
+           ACCEPT WN-ZEIT FROM TIME.
+           MOVE WN-ZEIT6 TO TH-AZEIT.
+           MOVE WH-THTX  TO TH-TX.
+           WRITE TH-SATZ INVALID REWRITE TH-SATZ.
+       Z.  EXIT.
+       PREIS-HIST SECTION.
+       A.  MOVE AR-NUM   TO PH-ARNUM.
+           MOVE AR-DATUM TO PH-ADAT.
+           MOVE AR-LIEF  TO PH-ALIEF.
+           ACCEPT WN-ZEIT FROM TIME.
+           MOVE WN-ZEIT6 TO PH-AZEIT.
+           MOVE AR-PREIS TO PH-APREIS.
+           MOVE AR-RAB   TO PH-ARAB.
+           MOVE AR-ZRAB  TO PH-AZRAB.
+           MOVE AR-AUF   TO PH-AAUF.
+           MOVE AR-EKP   TO PH-EKP.
+           MOVE AR-VKP   TO PH-VKP.
+           WRITE PH-SATZ INVALID REWRITE PH-SATZ.
+       Z.  EXIT.
