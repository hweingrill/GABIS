@@ -2,7 +2,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    GABDEBIT.
       ******************************************************************
-      *              Anlage und �nderung Kundendatei                   *
+      *              Anlage und Aenderung Kundendatei                   *
       ******************************************************************
        ENVIRONMENT    DIVISION.
        CONFIGURATION   SECTION.
@@ -11,9 +11,23 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY GABSEDEB.CPY.
+           COPY GABSELAD.CPY.
+           SELECT PLZLDAT  ASSIGN TO RANDOM "\ADR\ADPLZL.ADI",
+                           ORGANIZATION IS INDEXED, ACCESS IS DYNAMIC,
+                           RECORD KEY IS PL-KEY,
+                           FILE STATUS IS WF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        COPY GABDEBIT.CPY.
+       COPY GABLIEAD.CPY.
+      ******************************************************* Postleitzahlen *
+       FD  PLZLDAT     external        LABEL RECORD STANDARD
+                                       RECORD 32 CHARACTERS.
+       01  PL-SATZ.
+           03  PL-KEY.
+               05  PL-PLZL             PIC 9(6)    COMP.
+           03  PL-ORT                  PIC X(20).
+           03  FILLER                  PIC X(8).
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -45,6 +59,7 @@
                05  VDU-RP              PIC 99.
            03  WM-MERKER               PIC 9       COMP   VALUE ZERO.
                       88 ANLAGE   VALUE 1 3.   88  AEND   VALUE 0 2 3.
+           03  WZ-KOUNT                PIC 9(6)    COMP   VALUE ZERO.
       *----------------------------------------------------------------*
        LINKAGE SECTION.
        01  WL-CALL                     PIC X(15).
@@ -53,6 +68,10 @@
        DECLARATIVES.
        DECL-D SECTION.         USE AFTER ERROR PROCEDURE ON DEBITOR.
        A.  CALL "CADECL" USING "GABDEBIT.DAT" WH-CREG.
+       DECL-S SECTION.         USE AFTER ERROR PROCEDURE ON LIEFADR.
+       A.  CALL "CADECL" USING "GABISLAD.DAT" WH-CREG.
+       DECL-P SECTION.         USE AFTER ERROR PROCEDURE ON PLZLDAT.
+       A.  CALL "CADECL" USING "ADPLZL.ADI  " WH-CREG.
        END DECLARATIVES.
       ******************************************************************
        STEUER SECTION.
@@ -85,19 +104,39 @@
                DISPLAY WR-ADR(WR) WITH SIZE 34 HIGHLIGHT AT VDU-REL
                ADD 100 TO VDU-REL.
        Z.  EXIT.
+      ********************************* Ort lt. Postleitzahl ermitteln *
+       PLZ-CHECK SECTION.
+       A.  MOVE SPACE TO DE-PLZL.
+           IF WR-ADR(5)(1:4) NUMERIC MOVE WR-ADR(5)(1:4) TO DE-PLZL
+           ELSE IF WR-ADR(4)(1:4) NUMERIC
+                   MOVE WR-ADR(4)(1:4) TO DE-PLZL.
+           IF DE-PLZL = SPACE GO Z.
+           MOVE DE-PLZL(1:4) TO WH-WERT.
+           MOVE WH-WERT TO PL-PLZL.
+           READ PLZLDAT INVALID KEY
+               DISPLAY "Postleitzahl unbekannt! Bitte anlegen"
+                   WITH BELL AT 2401
+               PERFORM WEITER
+               GO Z.
+           DISPLAY PL-ORT WITH HIGHLIGHT AT 2401.
+           PERFORM WEITER.
+       Z.  EXIT.
       ******************************************************************
        DEBIT SECTION.
        A.  CALL "CAUP" USING "0711011280000" WH-CREG.
            ADD 103 VDU-ECK GIVING VDU-REL.
            DISPLAY " Verwaltung Kunden " with highlight AT VDU-REL.
+           OPEN INPUT PLZLDAT.
        C.  ADD 202 VDU-ECK GIVING VDU-REL.
            DISPLAY "Nr.:" AT VDU-REL.
            IF WL-CA = 61 GO P.
            DISPLAY "<ret>= Anl./Aend., alpha+<ret>= suchen, <tab>=naechs
-      -        "te freie Kd.Nr., <esc>= Ende" AT 2301.
+      -        "te freie Kd.Nr., <sf2>= Kond.-Abgleich, <esc>= Ende"
+               AT 2301.
            CALL "CAUP" USING "1002085005" WH-CREG.
            ADD 208 VDU-ECK GIVING VDU-REL.
            DISPLAY "     " AT VDU-REL.
+           IF SF2 PERFORM KOND-SYNC GO C.
            IF ESC GO X.
            IF FEHLER GO C.
            IF RET GO M.
@@ -107,8 +146,12 @@
            IF ZUGRIF PERFORM BESETZT GO F.
        G.  MOVE DE-KTONR TO WH-WERT.
            IF WH-WERT = 999992
-               DISPLAY "h�chste m�gliche Nr. schon vergeben" AT 2401
+               DISPLAY "hoechste moegliche Nr. schon vergeben" AT 2401
                GO C.
+           IF WH-WERT > 999892
+               DISPLAY "Achtung: Kd.-Nummernkreis bald erschoepft"
+                   AT 2401
+               PERFORM WEITER.
            ADD 1 WH-WERT GIVING WH-NUM.
        M.  MOVE 0 TO WM-MERKER.
            IF WH-NUM = 0 CALL "GABANZ" USING "01DEBSUCH" WH-CREG
@@ -123,6 +166,7 @@
            GO C.
        X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
            UNLOCK DEBITOR.
+           CLOSE PLZLDAT.
        Z.  EXIT.
       *****************************************************************
        DEB-ANL SECTION.
@@ -148,6 +192,8 @@
            DISPLAY "UID:" AT VDU-REL.
            ADD 750 VDU-ECK GIVING VDU-REL.
            DISPLAY "Zahlungskondition:" AT VDU-REL.
+           ADD 1202 VDU-ECK GIVING VDU-REL.
+           DISPLAY "Klasse:" AT VDU-REL.
            ADD 1050 VDU-ECK GIVING VDU-REL.
            IF ANLAGE GO B.
            MOVE DE-ANREDE TO WH-ANR WD-KZ.
@@ -168,10 +214,13 @@
            DISPLAY WD-KZ AT VDU-REL "-".
            EVALUATE DE-UST
                WHEN 0 DISPLAY "normal  " with highlight AT 0000
-               WHEN 1 DISPLAY "frei �19" with highlight
+               WHEN 1 DISPLAY "frei par.19" with highlight
                            foreground-color 4 AT 0000.
            ADD 655 VDU-ECK GIVING VDU-REL.
            DISPLAY DE-UID with highlight foreground-color 6 AT VDU-REL.
+           ADD 1210 VDU-ECK GIVING VDU-REL.
+           MOVE DE-KLASSE TO WD-KZ.
+           DISPLAY WD-KZ with highlight AT VDU-REL.
            ADD 271 VDU-ECK GIVING VDU-REL.
            PERFORM KOND-ANZ.
            ADD 1115 VDU-ECK GIVING VDU-REL.
@@ -182,30 +231,34 @@
            INITIALIZE DE-SATZ.
            MOVE WH-DEKEY TO DE-KEY.
        C.  MOVE DE-ANREDE TO WH-ANR WH-WERT.
-       D.  DISPLAY "<esc>= Abbruch, <ret-leer>= keine �nderung" AT 2301.
-           MOVE 2401 TO VDU-REL.
-           PERFORM VARYING WY FROM 1 BY 1 UNTIL WY > 7
+       D.  DISPLAY "<esc>= Abbruch, <ret-leer>= keine Aenderung"
+               AT 2301.
+           MOVE 1301 TO VDU-REL.
+           PERFORM VARYING WY FROM 1 BY 1 UNTIL WY > 10
+               IF WY = 6 MOVE 1401 TO VDU-REL
                SUBTRACT 1 FROM WY GIVING WK-ANR
                DISPLAY WK-ANR AT VDU-REL ":" WT-TXT(WY)
                ADD 10 TO VDU-REL.
            CALL "CAUP" USING "1003111001" WH-CREG.
            ADD 311 VDU-ECK GIVING VDU-REL.
            IF ESC OR WOLI GO Z.
-           IF NOT RET OR WH-WERT > 6 GO D.
+           IF NOT RET OR WH-WERT > 9 GO D.
            MOVE WH-WERT TO WH-ANR WD-KZ.
            DISPLAY WD-KZ AT VDU-REL.
            ADD 315 VDU-ECK GIVING VDU-REL.
            DISPLAY WT-TXT(WH-ANR + 1) AT VDU-REL.
        E.  PERFORM HOLADR.
-       F.  DISPLAY "<esc>= Abbruch, <>= zur�ck" AT 2301.
+       F.  DISPLAY "<esc>= Abbruch, <>= zurueck" AT 2301.
            CALL "CAUP" USING "1204150533" WH-CREG.
            MOVE WT-BEZ TO DE-BEZ.
            IF ESC GO D.
            IF WR-ADR(1) = SPACE
                DISPLAY "Bezeichnung muss sein!" AT 2401
                PERFORM WEITER GO F.
+           PERFORM PLZ-CHECK.
            IF WH-X = "*" MOVE WH-ANR TO DE-ANREDE GO Z.
-       G.  DISPLAY "<esc>= zur�ck, <ret-leer>= keine �nderung" AT 2301.
+       G.  DISPLAY "<esc>= zurueck, <ret-leer>= keine Aenderung"
+               AT 2301.
            ADD 235 VDU-ECK GIVING VDU-REL.
            MOVE DE-MCODE TO WT-TX.
            CALL "CAUP" USING "21CONV08" WH-CREG.
@@ -217,7 +270,7 @@
            CALL "CAUP" USING "21CONV08" WH-CREG.
            DISPLAY WT-TX WITH SIZE 8 HIGHLIGHT AT VDU-REL.
            IF WH-X = "$" MOVE WH-ANR TO DE-ANREDE GO Z.
-       H.  DISPLAY "<esc>= Abbruch, <ret>= Ust (0-normal 1-frei �19)"
+       H.  DISPLAY "<esc>= Abbruch, <ret>= Ust (0-normal 1-frei par.19)"
                AT 2301.
            MOVE DE-UST TO WH-WERT.
            CALL "CAUP" USING "1005551001" WH-CREG.
@@ -229,7 +282,7 @@
            DISPLAY WD-KZ AT VDU-LP "-".
            EVALUATE DE-UST
                WHEN 0 DISPLAY "normal  " with highlight AT 0000
-               WHEN 1 DISPLAY "frei �19" with highlight
+               WHEN 1 DISPLAY "frei par.19" with highlight
                            foreground-color 4 AT 0000.
        I.  DISPLAY "<esc>= Abbruch, <ret>= UID-Nr." AT 2301.
            MOVE DE-UID TO WT-TX.
@@ -241,8 +294,17 @@
            DISPLAY DE-UID with highlight foreground-color 6 AT VDU-LP.
            IF DE-UST = 1 and DE-UID = SPACE
                DISPLAY "ACHTUNG!" with highlight foreground-color 4
-                   AT 2401 " UID-Nr. fehlt!" with highlight
-               PERFORM WEITER.
+                   AT 2401 " UID-Nr. fehlt, Kunde kann so nicht gespei"
+                   "chert werden!" with highlight
+               PERFORM WEITER GO I.
+       K.  DISPLAY "<esc>= Abbruch, <ret>= Kundenklasse (0-9)" AT 2301.
+           MOVE DE-KLASSE TO WH-WERT.
+           CALL "CAUP" USING "1012101001" WH-CREG.
+           IF ESC GO Z.
+           IF WOLI or AUF GO I.
+           IF not RET or WH-WERT > 9 GO K.
+           MOVE WH-WERT TO DE-KLASSE WD-KZ.
+           DISPLAY WD-KZ with highlight AT VDU-LP.
       *-----------------------------------------> Zahlungskonditionen <-
        J.  MOVE DE-KOND TO WH-KK.
            IF DE-KOND NOT = 0 PERFORM KOND-ANZ.
@@ -252,13 +314,14 @@
            IF KIST CALL "FIBSTAM" USING "12KOND" WH-CREG
                CANCEL "FIBSTAM" GO J.
            IF ESC GO Z.
-           IF WOLI or AUF GO I.
+           IF WOLI or AUF GO K.
            IF NOT RET GO J.
            MOVE WH-WERT TO WD-KZ WY.
            IF WH-WERT NOT = 0 DISPLAY WD-KZ with highlight AT VDU-LP
                          else DISPLAY " " AT VDU-LP.
            IF WH-MCODE = SPACE AND NOT ANLAGE
                 PERFORM KOND-ANZ GO N.
+           MOVE WY TO DE-KONDNR.
            IF WY NOT = 0 MOVE WT-KONDIT(WY) TO DE-KOND
                PERFORM KOND-ANZ
            ELSE PERFORM MAN-KOND.
@@ -285,24 +348,81 @@
            DISPLAY DE-TEL with highlight AT VDU-LP.
            IF WOLI GO N.
            MOVE WH-ANR TO DE-ANREDE.
-       R.  DISPLAY "<ret>= Eingaben ok, <esc>= Abbruch, <tab>= l�schen"
-               AT 2301.
+       R.  DISPLAY "<ret>= Eingaben ok, <esc>= Abbruch, <tab>= loeschen"
+               " <sf3>= Lieferadressen" AT 2301.
            CALL "CAUP" USING "0023531001" WH-CREG.
            IF WOLI GO O.
            IF ESC  GO Z.
            IF TABL GO Y.
+           IF SF3 PERFORM VERS-WART GO R.
            IF NOT RET GO R.
            IF ANLAGE WRITE DE-SATZ GO Z.
            IF AEND REWRITE DE-SATZ GO Z.
-       Y.  DISPLAY "Wirklich loeschen? <ret>= Abbruch, <esc>= l�schen"
+       Y.  DISPLAY "Wirklich loeschen? <ret>= Abbruch, <esc>= loeschen"
                AT 2301.
            CALL "CAUP" USING "0023511001" WH-CREG.
            IF RET GO R.
            IF NOT ESC GO Y.
            DELETE DEBITOR.
-           DISPLAY "gel�scht!" AT 2401.
+           DISPLAY "geloescht!" AT 2401.
            PERFORM WEITER.
        Z.  EXIT.
+      ****************************************** Lieferadressen Kunde *
+       VERS-WART SECTION.
+       A.  CALL "CAUP" USING "0710010780000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Lieferadressen " WITH HIGHLIGHT AT VDU-LP.
+           ADD 203 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Nr Bezeichnung               Strasse
+      -        "              Plz    Ort" with reverse-video AT VDU-LP.
+           MOVE DE-KTONR TO LA-KTONR.
+           READ LIEFADR IGNORE LOCK INVALID INITIALIZE LA-SATZ
+               MOVE DE-KTONR TO LA-KTONR.
+           PERFORM VARYING WX FROM 1 BY 1 UNTIL WX > 5
+               COMPUTE VDU-LP = WX * 100 + 203 + VDU-ECK
+               DISPLAY WX AT VDU-LP
+               DISPLAY LA-BEZ(WX) with highlight AT VDU-LP.
+           MOVE 1 TO WX.
+       C.  DISPLAY "<esc>= Ende, < >= vor. Zeile, <ret>= naechste Zeile"
+               AT 2301.
+           DISPLAY "keine Bezeichnung = loeschen" AT 2401.
+           COMPUTE VDU-LP = WX * 100 + 203.
+           MOVE LA-BEZ(WX) TO WT-TX.
+           CALL "CAUP" USING "1200030130" WH-CREG.
+           IF AUF; IF WX > 1 ADD -1 TO WX GO C.
+           IF ESC GO X.
+           IF NOT RET AND NOT WOLI GO C.
+           MOVE WT-TX(1:30) TO LA-BEZ(WX).
+           DISPLAY LA-BEZ(WX) with highlight AT VDU-LP.
+           IF LA-BEZ(WX) = SPACE INITIALIZE LA-ATAB(WX) GO N.
+       D.  COMPUTE VDU-LP = WX * 100 + 234.
+           MOVE LA-STR(WX) TO WT-TX.
+           CALL "CAUP" USING "1200340125" WH-CREG.
+           IF ESC GO X.
+           IF WOLI GO C.
+           IF NOT RET GO D.
+           MOVE WT-TX(1:25) TO LA-STR(WX).
+           DISPLAY LA-STR(WX) with highlight AT VDU-LP.
+       E.  COMPUTE VDU-LP = WX * 100 + 260.
+           MOVE LA-PLZL(WX) TO WT-TX.
+           CALL "CAUP" USING "1200600108" WH-CREG.
+           IF ESC GO X.
+           IF WOLI GO D.
+           IF NOT RET GO E.
+           MOVE WT-TX(1:8) TO LA-PLZL(WX).
+           DISPLAY LA-PLZL(WX) with highlight AT VDU-LP.
+       F.  COMPUTE VDU-LP = WX * 100 + 269.
+           MOVE LA-ORT(WX) TO WT-TX.
+           CALL "CAUP" USING "1200690120" WH-CREG.
+           IF ESC GO X.
+           IF WOLI GO E.
+           IF NOT RET GO F.
+           MOVE WT-TX(1:20) TO LA-ORT(WX).
+           DISPLAY LA-ORT(WX) with highlight AT VDU-LP.
+       N.  IF WX < 5 ADD 1 TO WX GO C.
+       X.  REWRITE LA-SATZ INVALID WRITE LA-SATZ.
+           CALL "CAUP" USING "08CLOFEN" WH-CREG.
+       Z.  EXIT.
       *****************************************************************
        KOND-ANZ SECTION.
        A.  ADD 850 VDU-ECK GIVING VDU-LP.
@@ -381,3 +501,28 @@
            DISPLAY WD-TG with highlight AT VDU-LP.
            MOVE WH-KK TO DE-KOND.
        Z.  EXIT.
+      ***************************** Sammelabgleich Zahlungskonditionen *
+       KOND-SYNC SECTION.
+       A.  CALL "CAUP" USING "0709010972000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Kond.-Abgleich lt. Stammtabelle " with highlight
+               AT VDU-LP.
+           DISPLAY "aktualisiert alle Kunden mit Kond. 1 - 9 lt. Stamm"
+               AT 2201.
+           DISPLAY "<esc>= Abbruch, <ret>= Start" AT 2301.
+           CALL "CAUP" USING "0023300000" WH-CREG.
+           IF ESC OR NOT RET GO Z.
+           MOVE 0 TO WZ-KOUNT DE-KTONR.
+           START DEBITOR KEY NOT < DE-KEY INVALID GO X.
+       B.  READ DEBITOR NEXT AT END GO X.
+           IF ZUGRIF PERFORM BESETZT GO B.
+           IF DE-KONDNR = 0 GO B.
+           MOVE WT-KONDIT(DE-KONDNR) TO DE-KOND.
+           REWRITE DE-SATZ INVALID GO B.
+           ADD 1 TO WZ-KOUNT.
+           GO B.
+       X.  DISPLAY WZ-KOUNT with highlight AT 2401 " Kunden aktualisier
+      -        "t" with highlight.
+           PERFORM WEITER.
+           CALL "CAUP" USING "08CLOFEN" WH-CREG.
+       Z.  EXIT.
