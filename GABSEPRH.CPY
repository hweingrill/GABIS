@@ -0,0 +1,4 @@
+           SELECT PREISHIST  ASSIGN TO "GABISPRH.DAT"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY PH-KEY
+                             FILE STATUS IS WF-STATUS.
