@@ -0,0 +1,4 @@
+           SELECT ARTLOG      ASSIGN TO "GABISALG.DAT"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY AL-KEY
+                             FILE STATUS IS WF-STATUS.
