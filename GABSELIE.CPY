@@ -0,0 +1,4 @@
+           SELECT LIEFER     ASSIGN TO "GABISLIE.DAT"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY LI-KEY
+                             FILE STATUS IS WF-STATUS.
