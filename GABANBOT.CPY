@@ -20,7 +20,12 @@
                                                  OCCURS 17 INDEXED AX.
            03  AK-AUF                  PIC S99V9     COMP-3.
            03  AK-ART                  PIC 99        COMP.
+               88  AK-VERKAUF          VALUE 0.
+               88  AK-GUTSCHRIFT       VALUE 9.
            03  AK-UST                  PIC 99        COMP.
+      *--------------------------------------> Fremdwaehrung Auftrag <-
+           03  AK-FSYM                 PIC XXX.
+           03  AK-KURS                 PIC 9(4)V9(7) COMP.
       ******************************************** Auftragspositionen *
        FD  AUFTRAG      EXTERNAL       LABEL RECORD STANDARD.
        01  AU-SATZ.
