@@ -0,0 +1,7 @@
+      ***************************************** Tagesumsatzhistorie *
+       FD  ERLHIST     external        LABEL RECORD STANDARD.
+       01  EH-SATZ.
+           03  EH-KEY.
+               05 EH-DATUM             PIC 9(8)       COMP.
+           03  EH-ERST                 PIC 9(6)       COMP.
+           03  EH-ERLOES               PIC S9(7)V99   COMP-3  OCCURS 26.
