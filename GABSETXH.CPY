@@ -0,0 +1,4 @@
+           SELECT TEXTHIST   ASSIGN TO "GABISTXH.DAT"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY TH-KEY
+                             FILE STATUS IS WF-STATUS.
