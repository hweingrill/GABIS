@@ -0,0 +1,4 @@
+           SELECT ERLHIST    ASSIGN TO "GABISERH.DAT"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY EH-KEY
+                             FILE STATUS IS WF-STATUS.
