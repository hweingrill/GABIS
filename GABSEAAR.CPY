@@ -0,0 +1,8 @@
+           SELECT ARCHKOPF   ASSIGN TO "GABIARCH.DAT"
+                             ORGANIZATION INDEXED, ACCESS DYNAMIC,
+                             RECORD KEY IS AV-KEY,
+                             FILE STATUS IS WF-STATUS.
+           SELECT ARCHZEIL   ASSIGN TO "GABIARCZ.DAT"
+                             ORGANIZATION INDEXED, ACCESS DYNAMIC,
+                             RECORD KEY IS AW-KEY,
+                             FILE STATUS IS WF-STATUS.
