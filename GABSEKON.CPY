@@ -0,0 +1,4 @@
+           SELECT KONSTANT   ASSIGN TO "GABIKONS.DAT"
+                             ORGANIZATION RELATIVE ACCESS DYNAMIC
+                             RELATIVE KEY WH-KEY
+                             FILE STATUS IS WF-STATUS.
