@@ -0,0 +1,4 @@
+           SELECT LIEFADR    ASSIGN TO "GABISLAD.DAT"
+                             ORGANIZATION INDEXED ACCESS DYNAMIC
+                             RECORD KEY LA-KEY
+                             FILE STATUS IS WF-STATUS.
