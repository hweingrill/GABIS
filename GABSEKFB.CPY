@@ -0,0 +1,4 @@
+           SELECT KONSFIBU   ASSIGN TO WN-FKON
+                             ORGANIZATION RELATIVE, ACCESS DYNAMIC
+                             RELATIVE KEY WH-KEY
+                             FILE STATUS WF-STATUS.
