@@ -0,0 +1,54 @@
+      ******************************************* Auftragskopf-Archiv *
+       FD  ARCHKOPF    external        LABEL RECORD STANDARD.
+       01  AV-SATZ.
+           03  AV-KEY.
+               05 AV-NUM               PIC 9(8)      COMP.
+           03  AV-AKEY                 PIC X(15).
+           03  AV-BEZ                  PIC X(110).
+           03  AV-DATUM                PIC 9(6)      COMP.
+           03  AV-KTONR                PIC 9(6)      COMP.
+           03  AV-REKTO                PIC 9(6)      COMP.
+           03  AV-ANR                  PIC 99        COMP.
+           03  AV-RAB                  PIC S99V9     COMP-3.
+           03  AV-KOND                 PIC 9(13)     COMP.
+           03  AV-TXKEY                PIC X(14).
+           03  AV-VKF                  PIC 99        COMP.
+           03  AV-RENUM                PIC 9(6)      COMP.
+           03  AV-REDAT                PIC 9(6)      COMP.
+           03  AV-SUMMEN.
+               05 AV-SUM               PIC S9(7)V99  COMP-3
+                                                 OCCURS 17 INDEXED VAX.
+           03  AV-AUF                  PIC S99V9     COMP-3.
+           03  AV-ART                  PIC 99        COMP.
+           03  AV-UST                  PIC 99        COMP.
+      *--------------------------------------> Fremdwaehrung Auftrag <-
+           03  AV-FSYM                 PIC XXX.
+           03  AV-KURS                 PIC 9(4)V9(7) COMP.
+           03  AV-LOEDAT               PIC 9(6)      COMP.
+      ******************************************* Auftragszeilen-Archiv *
+       FD  ARCHZEIL    external        LABEL RECORD STANDARD.
+       01  AW-SATZ.
+           03  AW-KEY.
+               05 AW-NUM               PIC 9(8)      COMP.
+               05 AW-KAP               PIC 99        COMP.
+               05 AW-POS               PIC 9(4)      COMP.
+               05 AW-TZ                PIC 99        COMP.
+           03  AW-REST.
+               05 AW-ART               PIC 99        COMP.
+               05 AW-ARNUM             PIC 9(6)      COMP.
+               05 AW-MEH               PIC 99        COMP.
+               05 AW-ANZ               PIC S9(7)     COMP-3.
+               05 AW-PREIS             PIC S9(7)V99  COMP-3.
+               05 AW-EKP               PIC S9(7)V99  COMP-3.
+               05 AW-BET               PIC S9(7)V99  COMP-3.
+               05 AW-RAB               PIC S99V9     COMP-3.
+               05 AW-UST               PIC 9         COMP.
+               05 AW-MIN               PIC S999V9    COMP-3.
+               05 AW-RAGRP             PIC 99        COMP.
+               05 AW-MOGRP             PIC 99        COMP.
+               05 AW-KAGRP             PIC 99        COMP.
+               05 AW-GRP               PIC 99        COMP.
+               05 AW-FOLGE             PIC 99        COMP.
+               05 AW-DATUM             PIC 9(8)      COMP.
+           03  AW-TX.
+               05 AW-BEZ               PIC X(30)   OCCURS 2.
