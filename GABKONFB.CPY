@@ -0,0 +1,24 @@
+      ************************************* Unternehmerstammdaten FIBU *
+       FD  KONSFIBU     external       LABEL RECORD STANDARD.
+      *------------------------------------------------> WH-Key = 1 <-
+       01  KF-SATZ.
+           03  KF-NUM                  PIC 999     COMP-3.
+           03  KF-FIRMA                PIC X(22).
+           03  KF-UST                  PIC 99V99   COMP    OCCURS 6.
+           03  KF-JONUM                PIC 9(6)    COMP.
+           03  KF-PER                  PIC 9(6)    COMP.
+           03  KF-WJAHR                PIC 9(6)    COMP    OCCURS 2.
+           03  KF-SPERRE               PIC X(6).
+           03  KF-ORT                  PIC X(15).
+           03  KF-MERK                 PIC XXXX.
+           03  KF-DRU                  PIC 99      COMP.
+           03  KF-ANR.
+               05 KF-AN                PIC X(9)            OCCURS 7.
+           03  KF-TABK.
+               05 KF-KONDIT            PIC 9(13)   COMP-3  OCCURS 9.
+      *-----------------------------------------> Symbole WH-KEY = 10 <-
+       01  KF-MSATZ.
+           03  FILLER                  PIC X(5).
+           03  KF-TS.
+               05 KF-SYM               PIC XX            OCCURS 20.
+               05 KF-SKZ               PIC 9999    COMP  OCCURS 20.
