@@ -0,0 +1,2 @@
+           SELECT DRUCKER    ASSIGN TO WH-DRUNAM
+                             ORGANIZATION LINE SEQUENTIAL.
