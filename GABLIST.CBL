@@ -14,6 +14,8 @@
            COPY GABSESTD.CPY.
            COPY GABSEKON.CPY.
            COPY GABSEDRU.CPY.
+           COPY GABSEAAR.CPY.
+           COPY GABSEKFB.CPY.
        DATA DIVISION.
        FILE SECTION.
        COPY GABDEBIT.CPY.
@@ -21,6 +23,8 @@
        COPY GABKONST.CPY.
        COPY GABANBOT.CPY.
        COPY GABSTDFD.CPY.
+       COPY GABKONFB.CPY.
+       COPY GABAUFAR.CPY.
       ******************************************************************
        FD  DRUCKER                     LABEL RECORD OMITTED.
        01  DRA-SATZ                    PIC X(132).
@@ -29,6 +33,11 @@
            03  DRB-NUM                 PIC ZZZ.ZZ9-.
            03  DRB-DATUM               PIC X(9).
            03  DRB-BEZ                 PIC X(73).
+           03  DRB-ALTER               PIC ZZ9.
+           03  FILLER                  PIC X.
+           03  DRB-TAGE                PIC X(8).
+           03  FILLER                  PIC X.
+           03  DRB-GEW                 PIC ZZZ9,99.
        01  DRS-SATZ.
            03  FILLER                  PIC X(6).
            03  DRS-STR.
@@ -38,6 +47,7 @@
                05 FILLER               PIC XX.
                05 DRS-BEZ              PIC X(50).
                05 DRS-STD              PIC ZZZZ.ZZ9,99-.
+               05 DRS-KOST             PIC ZZ.ZZZ.ZZ9,99-.
        01  DRV-SATZ.
            03  FILLER                  PIC X(15).
            03  DRV-GRP                 PIC Z9.
@@ -54,6 +64,40 @@
            03  DRW-ZRAB                PIC Z9-.
            03  DRW-AUF                 PIC ZZ9-.
            03  DRW-VKP                 PIC ZZZ.ZZ9,99.
+       01  DRM-SATZ.
+           03  DRM-ARNUM               PIC Z9.9999.
+           03  FILLER                  PIC X.
+           03  DRM-BEZA                PIC X(30).
+           03  FILLER                  PIC X.
+           03  DRM-STAND               PIC ZZZ.ZZ9,99-.
+           03  FILLER                  PIC X.
+           03  DRM-MIND                PIC ZZZ.ZZ9,99-.
+           03  FILLER                  PIC X.
+           03  DRM-FEHL                PIC ZZZ.ZZ9,99-.
+       01  DRN-SATZ.
+           03  FILLER                  PIC XX.
+           03  DRN-KTO                 PIC ZZZZZ9.
+           03  FILLER                  PIC X.
+           03  DRN-RENUM               PIC ZZZZZ9.
+           03  FILLER                  PIC X.
+           03  DRN-REDAT               PIC X(9).
+           03  FILLER                  PIC X.
+           03  DRN-BEZ                 PIC X(40).
+           03  DRN-PZ                  PIC Z9,9.
+           03  FILLER                  PIC X.
+           03  DRN-TG                  PIC ZZ9.
+           03  FILLER                  PIC X.
+           03  DRN-REST                PIC ZZ9.
+       01  DRP-SATZ.
+           03  FILLER                  PIC X.
+           03  DRP-REGAL               PIC X(4).
+           03  FILLER                  PIC X.
+           03  DRP-ARNUM               PIC Z9.9999.
+           03  FILLER                  PIC X.
+           03  DRP-BEZ                 PIC X(30).
+           03  DRP-ANZ                 PIC ZZZ.ZZ9-.
+           03  FILLER                  PIC X.
+           03  DRP-MEH                 PIC XXX.
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  WH-CALL.
@@ -65,6 +109,8 @@
            03  WH-P                    PIC 99        COMP.
            03  WH-PX                   PIC XX        OCCURS 2.
            03  WK-SEITE                PIC ZZ9-.
+           03  WK-VSATZ                PIC X(128).
+           03  WK-VKFNR                PIC 999      COMP  VALUE ZERO.
            03  WM-OPEN                 PIC 9        COMP  VALUE ZERO.
            03  WZ-SEITE                PIC 99       COMP  VALUE ZERO.
            03  WZ-SCHALT               PIC 99       COMP  VALUE ZERO.
@@ -84,9 +130,67 @@
            03  WH-PREIS                PIC 9(5)V999 COMP.
            03  WS-BET                  PIC 9(9)V99  COMP.
            03  WS-STD                  PIC 9(5)V99  COMP.
+           03  WS-KOST                 PIC S9(9)V99 COMP-3.
+           03  WH-KOST                 PIC S9(9)V99 COMP-3.
+           03  WH-BILL                 PIC 9        COMP.
            03  WH-KB                   PIC 99       COMP.
            03  WX-PRNO                 PIC 99       COMP-X.
            03  WX-PRSTAT               PIC 99       COMP-X.
+           03  WZ-USTVON               PIC 99       COMP.
+           03  WZ-USTAUF               PIC 99       COMP.
+           03  WZ-USTKNT               PIC 9(6)     COMP.
+           03  WV-PVON                 PIC 99       COMP.
+           03  WV-PBIS                 PIC 99       COMP.
+           03  WZ-KNR                  PIC 9        COMP.
+           03  WK-ALT                  PIC 9(13)    COMP-3.
+           03  WK-NEU                  PIC 9(13)    COMP-3.
+           03  WZ-KKNT                 PIC 9(6)     COMP.
+           03  WZ-KFEHL                PIC 9        COMP.
+      *--------------------------> Filter fuer Preis-/Rabattwartung <--
+           03  WV-FGRP                 PIC 99       COMP.
+           03  WV-FLIEF                PIC X(5).
+           03  WZ-LAUF                 PIC 9        COMP  VALUE ZERO.
+      *--------------------------> Umsatz je Kundenklasse <--
+           03  WS-KLSUM                PIC S9(9)V99 COMP-3 OCCURS 10.
+      *--------------------------> Umsatz je UST-Code <--
+           03  WS-USTSUM               PIC S9(9)V99 COMP-3 OCCURS 10.
+      *--------------------------> Altersstruktur GAB-LIS <--
+           03  WA-ALTER                PIC 9(5)      COMP.
+           03  WZ-ALT1                 PIC 9(5)      COMP  VALUE ZERO.
+           03  WZ-ALT2                 PIC 9(5)      COMP  VALUE ZERO.
+           03  WZ-ALT3                 PIC 9(5)      COMP  VALUE ZERO.
+           03  WA-GEW                  PIC S9(7)V99  COMP-3.
+           03  WZ-GEWGES               PIC S9(7)V99  COMP-3 VALUE ZERO.
+      *--------------------------> Skontoerinnerung <--
+           03  WZ-VORTAGE              PIC 99        COMP.
+           03  WK-SKONT                PIC 9(13).
+           03  WR-SKONT REDEFINES WK-SKONT.
+               05  WK-SK1              PIC 9V9.
+               05  WK-TG1              PIC 999.
+               05  WK-SK2              PIC 9V9.
+               05  WK-TG2              PIC 999.
+               05  WK-TGN              PIC 999.
+           03  WD-SKPZ                 PIC Z9,9.
+           03  WA-REST                 PIC 9(3)      COMP.
+      *--------------------------> Kommissionierliste <--
+           03  WZ-PANZ                 PIC 999       COMP   VALUE ZERO.
+           03  WZ-PUEB                 PIC 9         COMP   VALUE ZERO.
+           03  WP-TAB                                       OCCURS 300.
+               05  WP-REGAL            PIC X(4).
+               05  WP-ARNUM            PIC 9(6)      COMP.
+               05  WP-BEZ              PIC X(30).
+               05  WP-ANZ              PIC S9(7)     COMP-3.
+               05  WP-MEH              PIC 99        COMP.
+           03  WP-MEHTX                PIC XXX              OCCURS 20.
+           03  WP-HALT.
+               05  WP-HREGAL           PIC X(4).
+               05  WP-HARNUM           PIC 9(6)      COMP.
+               05  WP-HBEZ             PIC X(30).
+               05  WP-HANZ             PIC S9(7)     COMP-3.
+               05  WP-HMEH             PIC 99        COMP.
+           03  WP-I                    PIC 999       COMP.
+           03  WP-J                    PIC 999       COMP.
+           03  WP-VERT                 PIC 9         COMP.
        COPY GABEXT.CPY.
        DECL-A SECTION.         USE AFTER ERROR PROCEDURE ON ARTIKEL.
        A.  CALL "CADECL" USING "GABISART.DAT" WH-CREG.
@@ -94,8 +198,14 @@
        A.  CALL "CADECL" USING "GABIKONS.DAT" WH-CREG.
        DECL-J SECTION.         USE AFTER ERROR PROCEDURE ON AUFKOPF.
        A.  CALL "CADECL" USING "GABIKOPF.DAT" WH-CREG.
+       DECL-V SECTION.         USE AFTER ERROR PROCEDURE ON ARCHKOPF.
+       A.  CALL "CADECL" USING "GABIARCH.DAT" WH-CREG.
+       DECL-W SECTION.         USE AFTER ERROR PROCEDURE ON ARCHZEIL.
+       A.  CALL "CADECL" USING "GABIARCZ.DAT" WH-CREG.
        DECL-Y SECTION.         USE AFTER ERROR PROCEDURE ON DRUCKER.
        A.  CALL "CADECL" USING "1DRUCKER" WH-CREG.
+       DECL-Z SECTION.         USE AFTER ERROR PROCEDURE ON ZUSATZ.
+       A.  CALL "CADECL" USING "GABISARZ.DAT" WH-CREG.
        Z.  EXIT.
        END DECLARATIVES.
       *****************************************************************
@@ -206,12 +316,26 @@
            ADD 100 TO VDU-LP.
            DISPLAY "2 - Stundenlistung" AT VDU-LP.
            ADD 100 TO VDU-LP.
-           DISPLAY "3 - Stundenl�schung" AT VDU-LP.
+           DISPLAY "3 - Stundenloeschung" AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "4 - Auftragsloeschung" AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "5 - UST-Korrektur" AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "6 - Mindestbestandsliste" AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "7 - Konditions-Abgleich" AT VDU-LP.
            ADD 100 TO VDU-LP.
-           DISPLAY "4 - Auftragsl�schung" AT VDU-LP.
+           DISPLAY "8 - Umsatz je Kundenklasse" AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "9 - UST-Aufstellung" AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "10 - Skontoerinnerung" AT VDU-LP.
+           ADD 100 TO VDU-LP.
+           DISPLAY "11 - Kommissionierliste" AT VDU-LP.
            ADD 821 VDU-ECK GIVING VDU-LP.
-           DISPLAY "Bitte w�hlen Sie:" AT VDU-LP.
-           CALL "CAUP" USING "1008391001" WH-CREG.
+           DISPLAY "Bitte waehlen Sie:" AT VDU-LP.
+           CALL "CAUP" USING "1008392002" WH-CREG.
            IF ESC GO X.
            IF not RET GO C.
            MOVE WH-NUM TO WH-PG.
@@ -221,34 +345,157 @@
                WHEN 2
                WHEN 3 PERFORM STD-LIST
                WHEN 4 PERFORM AUF-LOE
-               WHEN 5 PERFORM LOE-AK-DEB
+               WHEN 5 PERFORM UST-KORR
+               WHEN 6 PERFORM MIND-LIST
+               WHEN 7 PERFORM KOND-KORR
+               WHEN 8 PERFORM KL-UMS
+               WHEN 9 PERFORM UST-LIST
+               WHEN 10 PERFORM SKONTO-LIST
+               WHEN 11 PERFORM KOMM-LIST
                WHEN OTHER GO C.
        X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
        Z.  EXIT.
+      ******************************************************* UST-Korrektur *
+      *    frueher ein einmaliger, fest auf den 06.01.2003 und auf UST=0
+      *    verdrahteter Lauf - jetzt ein frei waehlbarer von/auf-Abgleich
+      *    fuer DEBITOR und AUFKOPF, damit kuenftige Steuersatzumstel-
+      *    lungen nicht wieder per Programmaenderung erledigt werden
+      *    muessen.
       ******************************************************************
-       LOE-AK-DEB SECTION.
-       A.  IF WM-DATUM NOT = 20030106 GO Z.
+       UST-KORR SECTION.
+       A.  CALL "CAUP" USING "0707100460000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " UST-Korrektur " with highlight AT VDU-LP.
+           ADD 303 VDU-ECK GIVING VDU-LP.
+           DISPLAY "von UST-Code:           auf UST-Code:" AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= UST-Code" AT 2301.
+       C.  CALL "CAUP" USING "1002156006" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO C.
+           MOVE WH-NUM TO WZ-USTVON.
+           DISPLAY WZ-USTVON with highlight AT VDU-LP.
+       E.  DISPLAY "<esc>= zurueck" AT 2301.
+           CALL "CAUP" USING "1002386006" WH-CREG.
+           IF ESC GO A.
+           IF NOT RET GO E.
+           MOVE WH-NUM TO WZ-USTAUF.
+           DISPLAY WZ-USTAUF with highlight AT VDU-LP.
+           IF WZ-USTVON = WZ-USTAUF DISPLAY "Kein Unterschied!" AT 2401
+               PERFORM WEITER GO A.
+       G.  DISPLAY "<esc>= Abbruch, <ret>= Start" AT 2301.
+           CALL "CAUP" USING "0023301000" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO G.
            OPEN I-O AUFKOPF.
+           MOVE 0 TO WZ-USTKNT.
            MOVE LOW-VALUES TO DE-SATZ AK-SATZ.
-           START DEBITOR KEY > DE-KEY INVALID STOP RUN.
-           START AUFKOPF KEY > AK-KEY INVALID STOP RUN.
-       C.  READ AUFKOPF NEXT AT END GO G.
+           START DEBITOR KEY > DE-KEY INVALID GO M.
+       H.  READ DEBITOR NEXT AT END GO M.
+           IF ZUGRIF PERFORM BESETZT GO H.
+           IF DE-UST NOT = WZ-USTVON GO H.
+           DISPLAY DE-KTONR AT 2120.
+           MOVE WZ-USTAUF TO DE-UST.
+           IF DE-UST = 0 MOVE SPACE TO DE-UID.
+           REWRITE DE-SATZ.
+           ADD 1 TO WZ-USTKNT.
+           GO H.
+       M.  START AUFKOPF KEY > AK-KEY INVALID GO X.
+       N.  READ AUFKOPF NEXT AT END GO X.
+           IF ZUGRIF PERFORM BESETZT GO N.
+           IF AK-UST NOT = WZ-USTVON GO N.
            DISPLAY AK-NUM AT 2020.
-           MOVE 0 TO AK-UST.
+           MOVE WZ-USTAUF TO AK-UST.
            REWRITE AK-SATZ.
-           GO C.
-       G.  READ DEBITOR NEXT AT END GO X.
+           ADD 1 TO WZ-USTKNT.
+           GO N.
+       X.  CLOSE AUFKOPF.
+           DISPLAY WZ-USTKNT with highlight AT 2220 " Saetze"
+               " korrigiert." with highlight.
+           PERFORM WEITER.
+       Z.  EXIT.
+      *************************************************** Konditions- *
+      *    Abgleich - liest die aktuellen Zahlungskonditionen direkt aus
+      *    der FIBU (KONSFIBU.DAT) und schreibt die neuen Werte in alle
+      *    DEBITOR- und AUFKOPF-Saetze zurueck, die noch auf dem alten,
+      *    bei der Eingabe kopierten Konditionswert stehen.
+      ******************************************************************
+       KOND-KORR SECTION.
+       A.  CALL "CAUP" USING "0707100460000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Konditions-Abgleich " with highlight AT VDU-LP.
+           ADD 303 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Konditionscode (1-9):" AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= Code" AT 2301.
+       C.  CALL "CAUP" USING "1002236001" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO C.
+           IF WH-NUM = 0 OR WH-NUM > 9 GO C.
+           MOVE WH-NUM TO WZ-KNR.
+           DISPLAY WZ-KNR with highlight AT VDU-LP.
+           MOVE WT-KONDIT(WZ-KNR) TO WK-ALT.
+           PERFORM KOND-LESEN.
+           IF WZ-KFEHL = 1 GO Z.
+           MOVE KF-KONDIT(WZ-KNR) TO WK-NEU.
+           IF WK-ALT = WK-NEU DISPLAY "Kein Unterschied!" AT 2401
+               PERFORM WEITER GO A.
+           MOVE WK-NEU TO WT-KONDIT(WZ-KNR).
+       G.  DISPLAY "<esc>= Abbruch, <ret>= Start" AT 2301.
+           CALL "CAUP" USING "0023301000" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO G.
+           OPEN I-O AUFKOPF.
+           MOVE 0 TO WZ-KKNT.
+           MOVE LOW-VALUES TO DE-SATZ AK-SATZ.
+           START DEBITOR KEY > DE-KEY INVALID GO M.
+       H.  READ DEBITOR NEXT AT END GO M.
+           IF ZUGRIF PERFORM BESETZT GO H.
+           IF DE-KONDNR NOT = WZ-KNR GO H.
            DISPLAY DE-KTONR AT 2120.
-           MOVE 0 TO DE-UST.
-           MOVE SPACE TO DE-UID.
+           MOVE WK-NEU TO DE-KOND.
            REWRITE DE-SATZ.
-           GO G.
+           ADD 1 TO WZ-KKNT.
+           GO H.
+       M.  START AUFKOPF KEY > AK-KEY INVALID GO X.
+       N.  READ AUFKOPF NEXT AT END GO X.
+           IF ZUGRIF PERFORM BESETZT GO N.
+           IF AK-KOND NOT = WK-ALT GO N.
+           DISPLAY AK-NUM AT 2020.
+           MOVE WK-NEU TO AK-KOND.
+           REWRITE AK-SATZ.
+           ADD 1 TO WZ-KKNT.
+           GO N.
        X.  CLOSE AUFKOPF.
+           DISPLAY WZ-KKNT with highlight AT 2220 " Saetze"
+               " korrigiert." with highlight.
+           PERFORM WEITER.
+       Z.  EXIT.
+      ************************ liest die aktuelle Konditionstabelle *
+      *    direkt aus der FIBU-Datei (gleiches Vorgehen wie GABVORL's
+      *    KONDIT SECTION beim Programmstart)
+       KOND-LESEN SECTION.
+       A.  MOVE 0 TO WZ-KFEHL.
+           MOVE 11 TO WH-KEY.
+           READ KONSTANT IGNORE LOCK INVALID
+               DISPLAY "Druckerparameter nicht angelegt!" AT 2401
+               PERFORM WEITER MOVE 1 TO WZ-KFEHL GO Z.
+           IF KOD-VERZ(2:1) not = ":"
+               DISPLAY "FIBU-Pfad nicht eingerichtet!" AT 2401
+               PERFORM WEITER MOVE 1 TO WZ-KFEHL GO Z.
+           MOVE KOD-VERZ TO WN-FKON.
+           OPEN INPUT KONSFIBU.
+           IF WF-STATUS not = "00"
+               DISPLAY "FIBU-Datei nicht erreichbar!" AT 2401
+               PERFORM WEITER MOVE 1 TO WZ-KFEHL GO Z.
+           MOVE 1 TO WH-KEY.
+           READ KONSFIBU IGNORE LOCK INVALID
+               DISPLAY "Konditionen nicht lesbar!" AT 2401
+               PERFORM WEITER MOVE 1 TO WZ-KFEHL.
+           CLOSE KONSFIBU.
        Z.  EXIT.
       ******************************************************************
        STD-LIST SECTION.
        A.  OPEN I-O STUNDEN.
-           OPEN INPUT AUFKOPF.
+           OPEN INPUT AUFKOPF AUFTRAG.
            MOVE 0 TO WM-OPEN WZ-ZEILEN WZ-SEITE WH-MOD
            CALL "CAUP" USING "0707100460000" WH-CREG.
            ADD 103 VDU-ECK GIVING VDU-LP.
@@ -276,7 +523,7 @@
            IF ESC GO X.
            IF not RET GO G.
            MOVE 97 TO AR-RAGRP.
-           MOVE 0 TO AR-NUM WS-STD.
+           MOVE 0 TO AR-NUM WS-STD WS-KOST.
            START ARTIKEL KEY > AR-CKEY INVALID KEY GO X.
        I.  READ ARTIKEL NEXT IGNORE LOCK AT END GO X.
            MOVE AR-NUM TO GS-NUM.
@@ -296,21 +543,47 @@
            MOVE AK-RENUM TO DRS-RENR.
            ADD GS-ANZ TO WS-STD.
            MOVE GS-ANZ TO DRS-STD.
+           COMPUTE WH-KOST ROUNDED = GS-ANZ * AR-PREIS.
+           ADD WH-KOST TO WS-KOST.
+           MOVE WH-KOST TO DRS-KOST.
            ADD 303 VDU-ECK GIVING VDU-LP.
            DISPLAY DRS-STR(1:50) AT VDU-LP.
            PERFORM DRUCK.
-           IF WH-PG = 3 DELETE STUNDEN INVALID NEXT SENTENCE.
+           IF WH-PG NOT = 3 GO K.
+           PERFORM STD-CHK.
+           IF WH-BILL = 1 GO L.
+           DISPLAY "nicht abgerechnete Stunden - trotzdem l�schen?"
+               with highlight foreground-color 4 AT 2301.
+           DISPLAY "<esc>= nein, <ret>= ja" AT 2401.
+           CALL "CAUP" USING "0023461000" WH-CREG.
+           CALL "CAUP" USING "1323012480" WH-CREG.
+           CALL "CAUP" USING "1324012480" WH-CREG.
+           IF NOT RET GO K.
+       L.  DELETE STUNDEN INVALID NEXT SENTENCE.
            GO K.
        X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
            CLOSE STUNDEN.
-           CLOSE AUFKOPF.
+           CLOSE AUFKOPF AUFTRAG.
            PERFORM END-DRU.
        Z.  EXIT.
+      ******************************** ob Stunden bereits abgerechnet *
+       STD-CHK SECTION.
+       A.  MOVE 0 TO WH-BILL.
+           IF AK-RENUM = 0 GO Z.
+           MOVE GS-AUF TO AU-NUM.
+           MOVE 0 TO AU-KAP AU-POS AU-TZ.
+           START AUFTRAG KEY NOT < AU-KEY INVALID GO Z.
+       C.  READ AUFTRAG NEXT AT END GO Z.
+           IF AU-NUM NOT = GS-AUF GO Z.
+           IF AU-ARNUM = GS-NUM MOVE 1 TO WH-BILL GO Z.
+           GO C.
+       Z.  EXIT.
       ********************************************** Summe je Pers.Nr. *
        MANSUM SECTION.
        A.  MOVE ALL "�" TO DRS-STR PERFORM DRUCK.
            MOVE "Summe" TO DRS-STR(40:).
            MOVE WS-STD TO DRS-STD.
+           MOVE WS-KOST TO DRS-KOST.
            PERFORM DRUCK.
            MOVE 70 TO WZ-ZEILEN.
        Z.  EXIT.
@@ -320,6 +593,7 @@
                MOVE 0 TO WZ-ZEILEN.
            IF WZ-ZEILEN > 59 MOVE "�bertrag" TO DRS-BEZ(40:)
                              MOVE WS-STD TO DRS-STD
+                             MOVE WS-KOST TO DRS-KOST
                              PERFORM DRUCK
                              WRITE DRA-SATZ AFTER PAGE
                              MOVE 0 TO WZ-ZEILEN.
@@ -334,6 +608,7 @@
                        IF WM-DRU = 1 MOVE 5 TO WH-P
                    end-if
                end-if
+               IF WM-WO = 1 MOVE WE-NETVERZ TO WH-DRUNAM
                PERFORM BEG-DRU.
            MOVE "S t u n d e n l i s t e  vom: " TO DRS-STR.
            MOVE WV-DATUM TO WC-DATUM.
@@ -354,18 +629,19 @@
            PERFORM DRUCK.
            MOVE ALL "�" TO DRS-STR PERFORM DRUCK.
            MOVE "Auftrag Rechng.  L-Datum  Bezeichnung:
-      -        "                         Stunden " TO DRS-STR.
+      -        "                    Stunden      Kosten " TO DRS-STR.
            MOVE AR-BEZA TO DRS-STR(40:30).
            PERFORM DRUCK.
            MOVE ALL "�" TO DRS-STR PERFORM DRUCK.
            MOVE 2 TO WZ-SCHALT.
            IF WS-STD not = 0 MOVE "�bertrag" TO DRS-BEZ(40:)
                              MOVE WS-STD TO DRS-STD
+                             MOVE WS-KOST TO DRS-KOST
                              PERFORM DRUCK.
        Z.  EXIT.
       ******************************************************************
        AUF-LOE SECTION.
-       A.  OPEN I-O AUFKOPF AUFTRAG.
+       A.  OPEN I-O AUFKOPF AUFTRAG ARCHKOPF ARCHZEIL.
            CALL "CAUP" USING "0707100460000" WH-CREG.
            ADD 103 VDU-ECK GIVING VDU-LP.
            DISPLAY " L�schung Auftragsscheine " with highlight
@@ -390,7 +666,7 @@
            IF NOT RET GO B.
            MOVE WZ-DATUM TO WV-DATUM WC-DATUM WV-DATUM.
            DISPLAY VDU-DATUM with highlight AT VDU-LP.
-       C.  DISPLAY "<esc>= Abbruch, < >= zur�ck, <Entf>= Start < >"
+       C.  DISPLAY "<esc>= Abbruch, < >= zurueck, <Entf>= Start < >"
               AT 2301.
            CALL "CAUP" USING "0023450000" WH-CREG.
            IF ESC GO X.
@@ -411,12 +687,17 @@
        G.  READ AUFTRAG NEXT AT END GO I.
            IF ZUGRIF PERFORM BESETZT GO G.
            IF AU-NUM not = AK-NUM GO I.
+           MOVE AU-SATZ TO AW-SATZ.
+           WRITE AW-SATZ INVALID REWRITE AW-SATZ.
            DELETE AUFTRAG INVALID NEXT SENTENCE.
            GO G.
-       I.  DELETE AUFKOPF INVALID NEXT SENTENCE.
+       I.  MOVE AK-SATZ TO AV-SATZ.
+           MOVE WH-DATUM TO AV-LOEDAT.
+           WRITE AV-SATZ INVALID REWRITE AV-SATZ.
+           DELETE AUFKOPF INVALID NEXT SENTENCE.
            GO E.
        X.  CALL "CAUP" USING "08CLOFEN" WH-CREG.
-           CLOSE AUFKOPF AUFTRAG.
+           CLOSE AUFKOPF AUFTRAG ARCHKOPF ARCHZEIL.
        Z.  EXIT.
       ************************************************* Artikelkatalog *
        AR-LIST SECTION.
@@ -465,7 +746,7 @@
                 ELSE MOVE WH-NUM TO WD-ART
                      DISPLAY WD-ART with highlight AT VDU-LP.
            MOVE WH-NUM TO AR-NUM.
-       E.  DISPLAY "<esc/>= zur�ck" AT 2301.
+       E.  DISPLAY "<esc>= zurueck" AT 2301.
            CALL "CAUP" USING "1002386006" WH-CREG.
            IF ESC GO A.
            IF NOT RET GO E.
@@ -476,6 +757,28 @@
            IF WV-ARNUM < AR-NUM DISPLAY "Unm�glich!" AT 2401
                 PERFORM WEITER GO E.
        Z.  EXIT.
+      ******************************************************************
+       GRP-LIEF SECTION.
+       A.  MOVE 0 TO WV-FGRP.
+           MOVE SPACE TO WV-FLIEF.
+           ADD 330 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Warengruppe:        Lieferant:" AT VDU-LP.
+           DISPLAY "<ret-leer>= alle Warengruppen" AT 2301.
+       C.  CALL "CAUP" USING "1002156006" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO C.
+           MOVE WH-NUM TO WV-FGRP.
+           IF WV-FGRP = 0 DISPLAY "alle" with highlight AT VDU-LP
+                ELSE DISPLAY WV-FGRP with highlight AT VDU-LP.
+       E.  DISPLAY "<ret-leer>= alle Lieferanten" AT 2301.
+           MOVE SPACE TO WT-TX.
+           CALL "CAUP" USING "1206110105" WH-CREG.
+           IF ESC GO A.
+           IF NOT RET GO E.
+           MOVE WT-TX TO WV-FLIEF.
+           IF WV-FLIEF = SPACE DISPLAY "alle " with highlight AT VDU-LP
+                ELSE DISPLAY WV-FLIEF with highlight AT VDU-LP.
+       Z.  EXIT.
       ********************************************* Kopf Artikelliste *
        AR-KO SECTION.
        A.  IF WZ-ZEILEN > 61 WRITE DRA-SATZ AFTER PAGE
@@ -488,8 +791,11 @@
            MOVE "LPT1" TO WH-DRUNAM.
            IF WM-DRU = 1 or WM-WO = 0 MOVE "ARTIKLI.LST" TO WH-DRUNAM;
                IF WM-DRU = 1 MOVE 5 TO WH-P.
+           IF WM-WO = 1 MOVE WE-NETVERZ TO WH-DRUNAM.
            PERFORM BEG-DRU.
-           MOVE "A r t i k e l l i s t e" TO DRA-SATZ.
+           IF WZ-LAUF = 1 MOVE "A r t i k e l l i s t e - Vorschau"
+                TO DRA-SATZ
+                ELSE MOVE "A r t i k e l l i s t e" TO DRA-SATZ.
            MOVE WH-DATUM TO WC-DATUM.
            PERFORM DATDREH.
            ADD 1 TO WZ-SEITE.
@@ -515,10 +821,95 @@
            IF AR-FIXPR NOT = 0 MOVE "*" TO DRW-FX
            MOVE AR-VKP TO DRW-VKP.
            PERFORM DRUCK.
+           IF AR-FOLGE = 1 PERFORM FOLGE-DRU.
+       Z.  EXIT.
+      ****************** druckt die Folgetexte einer Artikelzeile mit *
+      *    (Zusatztext laut Pflege in GABARTIK, FOLGETX SECTION)
+       FOLGE-DRU SECTION.
+       A.  MOVE AR-NUM TO ZU-NUM.
+           READ ZUSATZ IGNORE LOCK
+               INVALID GO Z.
+           MOVE 1 TO WX.
+       B.  IF WX > 15 GO Z.
+           IF ZU-BEZ(WX) = SPACE ADD 1 TO WX GO B.
+           IF WZ-ZEILEN > 61 WRITE DRA-SATZ AFTER PAGE
+               MOVE 0 TO WZ-ZEILEN.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE ZU-BEZ(WX) TO DRA-SATZ(9:40).
+           PERFORM DRUCK.
+           ADD 1 TO WX GO B.
+       Z.  EXIT.
+      ****************************************** Mindestbestandsliste *
+      *    listet alle Artikel, deren Lagerstand AR-STAND unter den
+      *    hinterlegten Mindestbestand AR-MIND gefallen ist, damit der
+      *    Einkauf rechtzeitig nachbestellen kann.
+      ******************************************************************
+       MIND-LIST SECTION.
+       A.  CALL "CAUP" USING "0707100460000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Mindestbestandsliste " with highlight AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= Start" AT 2301.
+           CALL "CAUP" USING "0023301000" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RETA GO A.
+           PERFORM UNTER.
+           MOVE 0 TO WZ-ZEILEN WZ-SEITE.
+           MOVE LOW-VALUE TO AR-KEY.
+           START ARTIKEL KEY NOT < AR-KEY INVALID GO Z.
+       I.  READ ARTIKEL NEXT AT END GO W.
+           IF ZUGRIF PERFORM BESETZT GO I.
+           IF AR-MIND = 0 GO I.
+           IF AR-STAND NOT < AR-MIND GO I.
+           PERFORM KB-STAT.
+           IF ESC GO W.
+           PERFORM MIND-KO.
+           GO I.
+       W.  IF WZ-ZEILEN > 0 PERFORM END-DRU
+               ELSE DISPLAY "keine Artikel unter Mindestbestand" AT 2401
+                    PERFORM WEITER.
+       Z.  EXIT.
+      ***************************************** Kopf Mindestbestand *
+       MIND-KO SECTION.
+       A.  IF WZ-ZEILEN > 61 WRITE DRA-SATZ AFTER PAGE
+               MOVE 0 TO WZ-ZEILEN.
+           IF WZ-ZEILEN > 0 GO W.
+           MOVE x"0100" TO WH-PX(1).
+           MOVE x"000C" TO WH-PX(2).
+           MOVE WE-WO(5) TO WM-WO.
+           MOVE WE-DRU(5) TO WM-DRU.
+           MOVE "LPT1" TO WH-DRUNAM.
+           IF WM-DRU = 1 or WM-WO = 0 MOVE "MINDBEST.LST" TO WH-DRUNAM;
+               IF WM-DRU = 1 MOVE 5 TO WH-P.
+           IF WM-WO = 1 MOVE WE-NETVERZ TO WH-DRUNAM.
+           PERFORM BEG-DRU.
+           MOVE "M i n d e s t b e s t a n d s l i s t e" TO DRA-SATZ.
+           MOVE WH-DATUM TO WC-DATUM.
+           PERFORM DATDREH.
+           ADD 1 TO WZ-SEITE.
+           MOVE WZ-SEITE TO WK-SEITE.
+           MOVE "per:" TO DRA-SATZ(68:5).
+           MOVE VDU-DATUM TO DRA-SATZ(68:8).
+           MOVE "Seite: " TO DRA-SATZ(78:6).
+           MOVE WK-SEITE TO DRA-SATZ(85:4).
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRW-SATZ PERFORM DRUCK.
+           MOVE "Art-Nr. Bezeichnung
+      -        "             Bestand Mindestbest.      Fehlmenge" TO
+               DRW-SATZ.
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRW-SATZ PERFORM DRUCK.
+           MOVE 2 TO WZ-SCHALT.
+       W.  MOVE AR-NUM TO DRM-ARNUM.
+           MOVE AR-BEZA TO DRM-BEZA.
+           MOVE AR-STAND TO DRM-STAND.
+           MOVE AR-MIND TO DRM-MIND.
+           SUBTRACT AR-STAND FROM AR-MIND GIVING DRM-FEHL.
+           PERFORM DRUCK.
        Z.  EXIT.
       ************************************************* Artikelkatalog *
        PR-WART SECTION.
-       A.  MOVE " Preiswartung" TO WK-GEB.
+       A.  MOVE 0 TO WZ-LAUF.
+           MOVE " Preiswartung" TO WK-GEB.
            CALL "CAUP" USING "06KOPF" WH-CREG.
            CALL "CAUP" USING "270818073000012" WH-CREG.
            DISPLAY "1 - Preiswartung" AT 1021.
@@ -538,6 +929,8 @@
                WHEN 2 DISPLAY " Rabattwartung" with highlight AT VDU-LP.
            PERFORM VONBIS.
            IF ESC GO Z.
+           PERFORM GRP-LIEF.
+           IF ESC GO Z.
            IF WH-MOD = 2 GO D.
        C.  ADD 303 VDU-ECK GIVING VDU-LP.
            DISPLAY "Erh�hungsprozentsatz: " AT VDU-LP.
@@ -575,7 +968,7 @@
                 GO A.
            IF not RET GO E.
        G.  DISPLAY "<esc>= Abbruch, <ret>= Start" AT 2301.
-           DISPLAY "<ret>= alles, < >= nur ohne, < >= nur mit Aufschlag"
+           DISPLAY "<ret>= alles, < >= nur ohne, < >= nur mit Aufschlag"
                 with highlight AT 2401.
            CALL "CAUP" USING "0023301000" WH-CREG.
            IF ESC GO Z.
@@ -587,7 +980,20 @@
                 DISPLAY "nur mit Auschlag" with highlight AT VDU-LP.
            IF NOT RET GO G.
            PERFORM UNTER.
-           START ARTIKEL KEY NOT < AR-KEY INVALID GO Z.
+           MOVE 1 TO WZ-LAUF.
+           PERFORM PR-LAUF.
+       H.  DISPLAY "<esc>= Abbruch, <ret>= Vorschau uebernehmen" AT 2301.
+           CALL "CAUP" USING "0023301000" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO H.
+           PERFORM UNTER.
+           MOVE 2 TO WZ-LAUF.
+           PERFORM PR-LAUF.
+       Z.  EXIT.
+      ****************** druckt Vorschau (WZ-LAUF=1) und uebernimmt dann *
+      *    (WZ-LAUF=2) die Preis-/Rabattwartung aus PR-WART
+       PR-LAUF SECTION.
+       A.  START ARTIKEL KEY NOT < AR-KEY INVALID GO Z.
        I.  READ ARTIKEL NEXT AT END GO W.
            IF ZUGRIF PERFORM BESETZT GO I.
            MOVE AR-NUM TO WD-ART.
@@ -597,6 +1003,8 @@
            PERFORM KB-STAT.
            IF ESC GO W.
            IF AR-NUM > WV-ARNUM GO W.
+           IF WV-FGRP NOT = 0 AND AR-GRP NOT = WV-FGRP GO I.
+           IF WV-FLIEF NOT = SPACE AND AR-LIEF NOT = WV-FLIEF GO I.
            EVALUATE WH-VAR
                WHEN 1 IF AR-AUF not = 0 GO I
                WHEN 2 IF AR-AUF = 0 GO I.
@@ -632,19 +1040,190 @@
            IF AR-FIXPR NOT = 0 MOVE "*" TO DRW-FX.
            MOVE AR-VKP TO DRW-VKP.
            PERFORM DRUCK.
-           REWRITE AR-SATZ.
+           IF WZ-LAUF = 2 REWRITE AR-SATZ.
            GO I.
        W.  IF WZ-ZEILEN > 0 PERFORM END-DRU.
        Z.  EXIT.
+      ************************************** Umsatz je Kundenklasse *
+       KL-UMS SECTION.
+       A.  CALL "CAUP" USING "0707100460000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Umsatz je Kundenklasse " with highlight AT VDU-LP.
+           ADD 203 VDU-ECK GIVING VDU-LP.
+           DISPLAY "vom:           bis:          " AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= Datum" AT 2301.
+       C.  CALL "CAUP" USING "1102086006" WH-CREG.
+           IF ESC GO Z.
+           IF not RET GO C.
+           IF WX-DATUM = 0 GO C.
+           MOVE WX-DATUM TO WV-DATUM.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+       E.  CALL "CAUP" USING "1102236006" WH-CREG.
+           IF ESC GO Z.
+           IF not RET GO C.
+           IF WX-DATUM = 0 GO C.
+           MOVE WX-DATUM TO WS-DATUM.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+           IF WS-DATUM < WV-DATUM GO C.
+       G.  DISPLAY "<esc>= Abbruch, <ret>= Start" AT 2301.
+           CALL "CAUP" USING "0023301000" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO G.
+           PERFORM UNTER.
+           INITIALIZE WS-KLSUM.
+           OPEN INPUT AUFKOPF AUFTRAG.
+           MOVE LOW-VALUES TO AK-SATZ.
+           START AUFKOPF KEY > AK-KEY INVALID GO X.
+       I.  READ AUFKOPF NEXT AT END GO X.
+           IF ZUGRIF PERFORM BESETZT GO I.
+           ADD 303 VDU-ECK GIVING VDU-LP.
+           DISPLAY AK-NUM AT VDU-LP.
+           IF AK-DATUM < WV-DATUM OR AK-DATUM > WS-DATUM GO I.
+           MOVE AK-KTONR TO DE-KTONR.
+           READ DEBITOR INVALID MOVE 0 TO DE-KLASSE.
+           MOVE AK-NUM TO AU-NUM.
+           MOVE 0 TO AU-KAP AU-POS AU-TZ.
+           START AUFTRAG KEY NOT < AU-KEY INVALID GO I.
+       J.  READ AUFTRAG NEXT AT END GO I.
+           IF ZUGRIF PERFORM BESETZT GO J.
+           IF AU-NUM NOT = AK-NUM GO I.
+           ADD AU-BET TO WS-KLSUM(DE-KLASSE + 1).
+           GO J.
+       X.  CLOSE AUFKOPF AUFTRAG.
+           PERFORM KL-DRU.
+       Z.  EXIT.
+      ******************************************* druckt Kundenklassen- *
+      *    Umsatzliste aus KL-UMS
+       KL-DRU SECTION.
+       A.  MOVE x"0100" TO WH-PX(1).
+           MOVE x"000C" TO WH-PX(2).
+           MOVE "KLUMSATZ.LST" TO WH-DRUNAM.
+           PERFORM BEG-DRU.
+           MOVE "U m s a t z   j e   K u n d e n k l a s s e" TO
+               DRA-SATZ.
+           MOVE WH-DATUM TO WC-DATUM.
+           PERFORM DATDREH.
+           MOVE "per:" TO DRA-SATZ(68:5).
+           MOVE VDU-DATUM TO DRA-SATZ(68:8).
+           PERFORM DRUCK.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE "vom:" TO DRA-SATZ(8:4).
+           MOVE WV-DATUM TO WC-DATUM.
+           PERFORM DATDREH.
+           MOVE VDU-DATUM TO DRA-SATZ(13:8).
+           MOVE "bis:" TO DRA-SATZ(24:4).
+           MOVE WS-DATUM TO WC-DATUM.
+           PERFORM DATDREH.
+           MOVE VDU-DATUM TO DRA-SATZ(29:8).
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRW-SATZ PERFORM DRUCK.
+           MOVE "Klasse:" TO DRV-SATZ(9:7).
+           SET WX TO 1.
+           MOVE 0 TO WS-BET.
+       E.  SUBTRACT 1 FROM WX GIVING DRV-GRP.
+           MOVE WS-KLSUM(WX) TO DRV-BET.
+           PERFORM DRUCK.
+           ADD WS-KLSUM(WX) TO WS-BET.
+           IF WX < 10 SET WX UP BY 1 GO E.
+           MOVE "**" TO DRV-SATZ(16:2).
+           MOVE WS-BET TO DRV-BET.
+           PERFORM DRUCK.
+           PERFORM END-DRU.
+       Z.  EXIT.
+      ****************************************** UST-Aufstellung *
+       UST-LIST SECTION.
+       A.  CALL "CAUP" USING "0707100460000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " UST-Aufstellung " with highlight AT VDU-LP.
+           ADD 203 VDU-ECK GIVING VDU-LP.
+           DISPLAY "vom:           bis:          " AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret>= Datum" AT 2301.
+       C.  CALL "CAUP" USING "1102086006" WH-CREG.
+           IF ESC GO Z.
+           IF not RET GO C.
+           IF WX-DATUM = 0 GO C.
+           MOVE WX-DATUM TO WV-DATUM.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+       E.  CALL "CAUP" USING "1102236006" WH-CREG.
+           IF ESC GO Z.
+           IF not RET GO C.
+           IF WX-DATUM = 0 GO C.
+           MOVE WX-DATUM TO WS-DATUM.
+           DISPLAY VDU-DATUM with highlight AT VDU-LP.
+           IF WS-DATUM < WV-DATUM GO C.
+       G.  DISPLAY "<esc>= Abbruch, <ret>= Start" AT 2301.
+           CALL "CAUP" USING "0023301000" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO G.
+           PERFORM UNTER.
+           INITIALIZE WS-USTSUM.
+           OPEN INPUT AUFKOPF AUFTRAG.
+           MOVE LOW-VALUES TO AK-SATZ.
+           START AUFKOPF KEY > AK-KEY INVALID GO X.
+       I.  READ AUFKOPF NEXT AT END GO X.
+           IF ZUGRIF PERFORM BESETZT GO I.
+           ADD 303 VDU-ECK GIVING VDU-LP.
+           DISPLAY AK-NUM AT VDU-LP.
+           IF AK-DATUM < WV-DATUM OR AK-DATUM > WS-DATUM GO I.
+           MOVE AK-NUM TO AU-NUM.
+           MOVE 0 TO AU-KAP AU-POS AU-TZ.
+           START AUFTRAG KEY NOT < AU-KEY INVALID GO I.
+       J.  READ AUFTRAG NEXT AT END GO I.
+           IF ZUGRIF PERFORM BESETZT GO J.
+           IF AU-NUM NOT = AK-NUM GO I.
+           ADD AU-BET TO WS-USTSUM(AU-UST + 1).
+           GO J.
+       X.  CLOSE AUFKOPF AUFTRAG.
+           PERFORM UST-DRU.
+       Z.  EXIT.
+      ******************************************* druckt UST-Aufstellung *
+      *    aus UST-LIST
+       UST-DRU SECTION.
+       A.  MOVE x"0100" TO WH-PX(1).
+           MOVE x"000C" TO WH-PX(2).
+           MOVE "USTLISTE.LST" TO WH-DRUNAM.
+           PERFORM BEG-DRU.
+           MOVE "U S T - A u f s t e l l u n g" TO DRA-SATZ.
+           MOVE WH-DATUM TO WC-DATUM.
+           PERFORM DATDREH.
+           MOVE "per:" TO DRA-SATZ(68:5).
+           MOVE VDU-DATUM TO DRA-SATZ(68:8).
+           PERFORM DRUCK.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE "vom:" TO DRA-SATZ(8:4).
+           MOVE WV-DATUM TO WC-DATUM.
+           PERFORM DATDREH.
+           MOVE VDU-DATUM TO DRA-SATZ(13:8).
+           MOVE "bis:" TO DRA-SATZ(24:4).
+           MOVE WS-DATUM TO WC-DATUM.
+           PERFORM DATDREH.
+           MOVE VDU-DATUM TO DRA-SATZ(29:8).
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRW-SATZ PERFORM DRUCK.
+           MOVE "UST-Code:" TO DRV-SATZ(9:9).
+           SET WX TO 1.
+           MOVE 0 TO WS-BET.
+       E.  SUBTRACT 1 FROM WX GIVING DRV-GRP.
+           MOVE WS-USTSUM(WX) TO DRV-BET.
+           PERFORM DRUCK.
+           ADD WS-USTSUM(WX) TO WS-BET.
+           IF WX < 10 SET WX UP BY 1 GO E.
+           MOVE "**" TO DRV-SATZ(16:2).
+           MOVE WS-BET TO DRV-BET.
+           PERFORM DRUCK.
+           PERFORM END-DRU.
+       Z.  EXIT.
       ******************************************** Listung Vkf-Ums�tze *
        VK-LIST SECTION.
        A.  CALL "CAUP" USING "0710100540000" WH-CREG.
            ADD 103 VDU-ECK GIVING VDU-LP.
            DISPLAY " Verk�uferliste " WITH REVERSE-VIDEO
                FOREGROUND-COLOR is 3 AT VDU-LP.
+           PERFORM PERIODE.
+           IF ESC GO Z.
        B.  DISPLAY "<esc>= Abbruch, <ret>= Vkf.-Nr., <ret-leer>= Start '
       -        "alle'" AT 2301.
-           DISPLAY "< >= Hilfe, <#>= 'alle' mit l�schen" AT 2401.
+           DISPLAY "< >= Hilfe, <#>= 'alle' mit loeschen" AT 2401.
            ADD 303 VDU-ECK GIVING VDU-LP.
            DISPLAY "Vkf.Nr.:                        " AT VDU-LP.
            CALL "CAUP" USING "1003122002" WH-CREG.
@@ -671,6 +1250,31 @@
            REWRITE KO-SATZ.
            GO H.
        Z.  EXIT.
+      ************************************** von/bis-Periode Vkf.-Liste *
+       PERIODE SECTION.
+       A.  MOVE 1 TO WV-PVON.
+           MOVE 15 TO WV-PBIS.
+           CALL "CAUP" USING "168CLRFEN" WH-CREG.
+           ADD 203 VDU-ECK GIVING VDU-LP.
+           DISPLAY "ab Periode:            bis Periode:" AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret-leer>= ganzes Jahr," AT 2301.
+       C.  DISPLAY "<ret>= Periode (1-15)" AT 2401.
+           CALL "CAUP" USING "1002152002" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO C.
+           IF WH-NUM > 15 GO C.
+           IF WH-NUM = 0 DISPLAY "ab 1" with highlight AT VDU-LP
+                ELSE MOVE WH-NUM TO WV-PVON
+                     DISPLAY WH-NUM with highlight AT VDU-LP.
+       E.  DISPLAY "<esc>= zurueck, <ret-leer>= ganzes Jahr," AT 2301.
+           CALL "CAUP" USING "1002386006" WH-CREG.
+           IF ESC GO A.
+           IF NOT RET GO E.
+           IF WH-NUM > 15 or WH-NUM < WV-PVON GO E.
+           IF WH-NUM = 0 DISPLAY "bis 15" with highlight AT VDU-LP
+                ELSE MOVE WH-NUM TO WV-PBIS
+                     DISPLAY WH-NUM with highlight AT VDU-LP.
+       Z.  EXIT.
       ******************************************************************
        VK-DRU SECTION.
        A.  MOVE x"0100" TO WH-PX(1).
@@ -678,13 +1282,22 @@
            MOVE "VKFLIST.LST" TO WH-DRUNAM.
            PERFORM BEG-DRU.
            MOVE 6 TO WZ-SCHALT.
-           MOVE "Verk�uferums�tze                per:" TO DRA-SATZ(8:).
+           MOVE "Verkaeuferumsaetze          per:" TO DRA-SATZ(8:).
            MOVE WH-DATUM TO WC-DATUM.
            PERFORM DATDREH.
            MOVE VDU-DATUM TO DRA-SATZ(45:8).
            PERFORM DRUCK.
            MOVE ALL "���" TO DRA-SATZ(8:45).
            PERFORM DRUCK.
+           IF WV-PVON NOT = 1 OR WV-PBIS NOT = 15
+               MOVE SPACE TO DRA-SATZ
+               MOVE "Periode:" TO DRA-SATZ(8:8)
+               MOVE WV-PVON TO WD-RAB
+               MOVE WD-RAB TO DRA-SATZ(17:3)
+               MOVE "bis" TO DRA-SATZ(21:3)
+               MOVE WV-PBIS TO WD-RAB
+               MOVE WD-RAB TO DRA-SATZ(25:3)
+               PERFORM DRUCK.
            MOVE KO-NAME TO DRA-SATZ(8:).
            MOVE KO-NUM TO WD-RAB.
            MOVE WD-RAB TO DRA-SATZ(36:2).
@@ -694,27 +1307,48 @@
            PERFORM DRUCK.
            MOVE 3 TO WZ-SCHALT.
            MOVE "Grp.:" TO DRV-SATZ(9:5).
-       D.  SET WX TO 1.
+       D.  SET WX TO WV-PVON.
            MOVE 0 TO WS-BET.
        E.  MOVE WX TO DRV-GRP.
            MOVE KO-UMSATZ(WX) TO DRV-BET.
            PERFORM DRUCK.
            ADD KO-UMSATZ(WX) TO WS-BET.
            IF WS-TASTE = 6 MOVE 0 TO KO-UMSATZ(WX).
-           IF WX < 15 ADD 1 TO WX GO E.
+           IF WX < WV-PBIS ADD 1 TO WX GO E.
            MOVE "**" TO DRV-SATZ(16:2).
            MOVE WS-BET TO DRV-BET.
            PERFORM DRUCK.
-           SUBTRACT KO-UMSATZ(1) FROM WS-BET.
+           IF WV-PVON = 1 SUBTRACT KO-UMSATZ(1) FROM WS-BET.
            ADD WS-BET KO-UMSATZ(17) GIVING DRV-BET.
            ADD KO-UMSATZ(17) WS-BET GIVING WH-WERT.
            COMPUTE DRV-PROZ = WS-BET / WH-WERT * 100.
+           PERFORM VK-PROV.
            MOVE 1 TO WX.
        G.  IF WS-TASTE = 6 MOVE 0 TO KO-UMSATZ(WX);
                IF WX < 20 SET WX UP BY 1 GO G.
            PERFORM DRUCK.
            PERFORM END-DRU.
        Z.  EXIT.
+      ******************************************* Verk�ufer-Provision *
+       VK-PROV SECTION.
+       A.  MOVE KO-NUM TO WK-VKFNR.
+           MOVE KO-VSATZ TO WK-VSATZ.
+           COMPUTE WH-KEY = KO-NUM + 100.
+           READ KONSTANT NOT INVALID GO B.
+           INITIALIZE KO-PSATZ.
+       B.  IF KO-PROZ = 0 GO Z.
+           COMPUTE KO-PAUSZ ROUNDED = WS-BET * KO-PROZ / 100.
+           REWRITE KO-PSATZ.
+           MOVE SPACE TO DRV-SATZ.
+           MOVE "Provision:" TO DRV-SATZ(9:10).
+           MOVE KO-PROZ TO WD-UST.
+           MOVE WD-UST TO DRV-SATZ(20:7).
+           MOVE "%" TO DRV-SATZ(27:1).
+           MOVE KO-PAUSZ TO DRV-BET.
+           PERFORM DRUCK.
+       Z.  ADD WK-VKFNR 11 GIVING WH-KEY.
+           READ KONSTANT.
+           MOVE WK-VSATZ TO KO-VSATZ.
       *****************************************************************
        GAB-LIS SECTION.
        A.  CALL "CAUP" USING "0710300533000" WH-CREG.
@@ -734,6 +1368,9 @@
            DISPLAY VDU-DATUM with highlight AT VDU-LP.
            ADD VDU-ECK 414 GIVING VDU-LP.
            MOVE 0 TO AK-NUM.
+           MOVE 0 TO WZ-ALT1 WZ-ALT2 WZ-ALT3.
+           COMPUTE WX-DATUM = WV-DATUM + 20000000.
+           COMPUTE WA-TAGE = FUNCTION INTEGER-OF-DATE(WX-DATUM).
            START AUFKOPF KEY > AK-NUM INVALID KEY GO Z.
        D.  READ AUFKOPF NEXT AT END GO W.
            IF ZUGRIF PERFORM BESETZT GO D.
@@ -761,9 +1398,248 @@
            MOVE VDU-DATUM TO DRB-DATUM.
            INSPECT AK-BEZ REPLACING ALL "#" BY ",".
            MOVE AK-BEZ TO DRB-BEZ.
+           COMPUTE WX-DATUM = AK-DATUM + 20000000.
+           COMPUTE WA-ALTER = WA-TAGE -
+               FUNCTION INTEGER-OF-DATE(WX-DATUM).
+           MOVE WA-ALTER TO DRB-ALTER.
+           IF WA-ALTER < 31 ADD 1 TO WZ-ALT1 MOVE "0-30" TO DRB-TAGE
+               ELSE IF WA-ALTER < 61 ADD 1 TO WZ-ALT2
+                   MOVE "31-60" TO DRB-TAGE
+               ELSE ADD 1 TO WZ-ALT3 MOVE "> 60" TO DRB-TAGE.
+           PERFORM POS-GEW.
+           MOVE WA-GEW TO DRB-GEW.
+           ADD WA-GEW TO WZ-GEWGES.
            DISPLAY DRB-NUM with highlight AT VDU-LP.
            IF AK-RENUM NOT = 0 MOVE "*" TO DRB-SATZ(10:1).
+           IF AK-GUTSCHRIFT MOVE "G" TO DRB-SATZ(1:1).
            PERFORM DRUCK.
            GO D.
-       W.  PERFORM END-DRU.
+       W.  IF WZ-ZEILEN = 0 GO Z.
+           MOVE SPACE TO DRA-SATZ.
+           PERFORM DRUCK.
+           MOVE "Alterstruktur:  0-30 Tage:" TO DRA-SATZ(2:).
+           MOVE WZ-ALT1 TO DRB-ALTER.
+           MOVE DRB-ALTER TO DRA-SATZ(29:3).
+           MOVE "   31-60 Tage:" TO DRA-SATZ(33:).
+           MOVE WZ-ALT2 TO DRB-ALTER.
+           MOVE DRB-ALTER TO DRA-SATZ(48:3).
+           MOVE "   ueber 60 Tage:" TO DRA-SATZ(52:).
+           MOVE WZ-ALT3 TO DRB-ALTER.
+           MOVE DRB-ALTER TO DRA-SATZ(70:3).
+           PERFORM DRUCK.
+           MOVE SPACE TO DRA-SATZ.
+           MOVE "Gesamtgewicht:" TO DRA-SATZ(2:).
+           MOVE WZ-GEWGES TO DRB-GEW.
+           MOVE DRB-GEW TO DRA-SATZ(17:8).
+           MOVE "kg" TO DRA-SATZ(26:).
+           PERFORM DRUCK.
+           PERFORM END-DRU.
        Z.  EXIT.
+      ****************************** Gewicht Auftragspositionen *
+       POS-GEW SECTION.
+       A.  MOVE 0 TO WA-GEW.
+           MOVE AK-NUM TO AU-NUM.
+           MOVE 0 TO AU-KAP AU-POS AU-TZ.
+           START AUFTRAG KEY NOT < AU-KEY INVALID GO Z.
+       C.  READ AUFTRAG NEXT AT END GO Z.
+           IF AU-NUM NOT = AK-NUM GO Z.
+           MOVE AU-ARNUM TO AR-NUM.
+           READ ARTIKEL INVALID KEY MOVE 0 TO AR-DGW.
+           COMPUTE WA-GEW = WA-GEW + AU-ANZ * AR-DGW.
+           GO C.
+       Z.  EXIT.
+      ************************** abgerechnete Auftraege vor Skontoablauf *
+      *    Auswertung der auf AUFKOPF je Rechnung fest mitgefuehrten
+      *    AK-KOND (Kopie der Konditionen aus DEBITOR/WT-KONDIT zum
+      *    Zeitpunkt der Fakturierung) - eine eigene Offene-Posten-
+      *    Verwaltung fehlt in GABIS, daher gilt hier jede Rechnung mit
+      *    gesetzter AK-RENUM als offen.
+       SKONTO-LIST SECTION.
+       A.  CALL "CAUP" USING "0707100460000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Skontoerinnerung " with highlight AT VDU-LP.
+           MOVE "SKONTO.LST" TO WH-DRUNAM.
+           MOVE 7 TO WZ-VORTAGE.
+           ADD 303 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Vorwarnzeit in Tagen (Vorgabe 7):" AT VDU-LP.
+           DISPLAY "<esc>= Abbruch, <ret-leer>= Vorgabe, <ret>= Tage"
+               AT 2301.
+       C.  MOVE WZ-VORTAGE TO WH-NUM.
+           CALL "CAUP" USING "1003356002" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO C.
+           IF WH-NUM NOT = 0 MOVE WH-NUM TO WZ-VORTAGE.
+           DISPLAY WZ-VORTAGE with highlight AT VDU-LP.
+           CALL "CAUP" USING "08CLOFEN" WH-CREG.
+           OPEN INPUT AUFKOPF.
+           MOVE 0 TO AK-NUM WZ-ZEILEN WZ-KKNT.
+           COMPUTE WX-DATUM = WH-DATUM + 20000000.
+           COMPUTE WA-TAGE = FUNCTION INTEGER-OF-DATE(WX-DATUM).
+           START AUFKOPF KEY > AK-NUM INVALID KEY GO X.
+       D.  READ AUFKOPF NEXT AT END GO W.
+           IF ZUGRIF PERFORM BESETZT GO D.
+           IF AK-RENUM = 0 GO D.
+           MOVE AK-KOND TO WK-SKONT.
+           IF WK-SK1 = 0 AND WK-SK2 = 0 GO D.
+           COMPUTE WX-DATUM = AK-REDAT + 20000000.
+           COMPUTE WA-ALTER = WA-TAGE -
+               FUNCTION INTEGER-OF-DATE(WX-DATUM).
+           MOVE 0 TO WA-REST.
+           IF WK-SK1 NOT = 0 AND WA-ALTER < WK-TG1
+               MOVE WK-SK1 TO WD-SKPZ
+               MOVE WK-TG1 TO DRN-TG
+               COMPUTE WA-REST = WK-TG1 - WA-ALTER
+           ELSE IF WK-SK2 NOT = 0 AND WA-ALTER < WK-TG2
+               MOVE WK-SK2 TO WD-SKPZ
+               MOVE WK-TG2 TO DRN-TG
+               COMPUTE WA-REST = WK-TG2 - WA-ALTER.
+           IF WA-REST = 0 GO D.
+           IF WA-REST > WZ-VORTAGE GO D.
+           IF WZ-ZEILEN > 63 WRITE DRA-SATZ AFTER PAGE
+               MOVE 0 TO WZ-ZEILEN.
+           IF WZ-ZEILEN > 0 GO E.
+           MOVE X"0100" TO WH-PX(1).
+           MOVE X"000C" TO WH-PX(2).
+           PERFORM BEG-DRU.
+           MOVE "Skontoerinnerung - Vorwarnzeit:     Tage    per:"
+               TO DRA-SATZ(2:).
+           MOVE WZ-VORTAGE TO DRB-ALTER.
+           MOVE DRB-ALTER TO DRA-SATZ(35:3).
+           MOVE WH-DATUM TO WC-DATUM.
+           PERFORM DATDREH.
+           MOVE VDU-DATUM TO DRA-SATZ(45:8).
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRA-SATZ(2:70).
+           PERFORM DRUCK.
+       E.  MOVE AK-KTONR TO DRN-KTO.
+           MOVE AK-RENUM TO DRN-RENUM.
+           MOVE AK-REDAT TO WC-DATUM.
+           PERFORM DATDREH.
+           MOVE VDU-DATUM TO DRN-REDAT.
+           INSPECT AK-BEZ REPLACING ALL "#" BY ",".
+           MOVE AK-BEZ TO DRN-BEZ.
+           MOVE WD-SKPZ TO DRN-PZ.
+           MOVE WA-REST TO DRN-REST.
+           MOVE DRN-SATZ TO DRA-SATZ.
+           PERFORM DRUCK.
+           ADD 1 TO WZ-KKNT.
+           GO D.
+       W.  IF WZ-KKNT = 0
+               MOVE "keine Rechnung vor Skontoablauf gefunden."
+                   TO DRA-SATZ(2:) PERFORM DRUCK.
+           PERFORM END-DRU.
+       X.  CLOSE AUFKOPF.
+       Z.  EXIT.
+      ***************************** Kommissionierliste nach Lagerplatz *
+      *    Druckt die Positionen eines Auftrags sortiert nach dem auf
+      *    ARTIKEL gefuehrten Lagerplatz (AR-REGAL), damit beim
+      *    Kommissionieren regalweise statt zeilenweise gelaufen werden
+      *    kann.
+       KOMM-LIST SECTION.
+       A.  CALL "CAUP" USING "0707100460000" WH-CREG.
+           ADD 103 VDU-ECK GIVING VDU-LP.
+           DISPLAY " Kommissionierliste " with highlight AT VDU-LP.
+           MOVE "KOMMLIST.LST" TO WH-DRUNAM.
+           ADD 303 VDU-ECK GIVING VDU-LP.
+           DISPLAY "Auftragsnummer:" AT VDU-LP.
+       C.  MOVE 0 TO WH-NUM.
+           CALL "CAUP" USING "1003206008" WH-CREG.
+           IF ESC GO Z.
+           IF NOT RET GO C.
+           IF WH-NUM = 0 GO C.
+           MOVE WH-NUM TO AK-NUM.
+           READ AUFKOPF INVALID KEY
+               DISPLAY "Auftrag nicht vorhanden!" AT 2401
+               PERFORM WEITER GO C.
+           DISPLAY WH-NUM with highlight AT VDU-LP.
+           ADD 403 VDU-ECK GIVING VDU-LP.
+           INSPECT AK-BEZ REPLACING ALL "#" BY ",".
+           DISPLAY AK-BEZ(1:50) with highlight AT VDU-LP.
+       E.  DISPLAY "<esc>= zurueck, <ret>= Start" AT 2301.
+           CALL "CAUP" USING "0023301000" WH-CREG.
+           IF ESC GO C.
+           IF NOT RETA GO E.
+           CALL "CAUP" USING "08CLOFEN" WH-CREG.
+           PERFORM KOMM-LADEN.
+           IF WZ-PANZ = 0
+               DISPLAY "Auftrag ohne Positionen!" AT 2401
+               PERFORM WEITER GO Z.
+           IF WZ-PUEB = 1
+               DISPLAY "mehr als 300 Positionen - Liste unvollstaendig"
+                   AT 2401
+               PERFORM WEITER.
+           PERFORM KOMM-SORT.
+           PERFORM KOMM-DRU.
+       Z.  EXIT.
+      ****************************** Aufbau Kommissioniertabelle *
+       KOMM-LADEN SECTION.
+       A.  MOVE 0 TO WZ-PANZ WZ-PUEB.
+           MOVE 10 TO WH-KEY.
+           READ KONSTANT INVALID GO B.
+           PERFORM VARYING WP-I FROM 1 BY 1 UNTIL WP-I > 20
+               MOVE KO-MEH(WP-I) TO WP-MEHTX(WP-I).
+       B.  MOVE AK-NUM TO AU-NUM.
+           MOVE 0 TO AU-KAP AU-POS AU-TZ.
+           START AUFTRAG KEY NOT < AU-KEY INVALID GO Z.
+       C.  READ AUFTRAG NEXT AT END GO Z.
+           IF ZUGRIF PERFORM BESETZT GO C.
+           IF AU-NUM NOT = AK-NUM GO Z.
+           IF WZ-PANZ NOT < 300 MOVE 1 TO WZ-PUEB GO C.
+           ADD 1 TO WZ-PANZ.
+           MOVE AU-ARNUM TO AR-NUM WP-ARNUM(WZ-PANZ).
+           READ ARTIKEL INVALID
+               MOVE SPACE TO WP-REGAL(WZ-PANZ) WP-BEZ(WZ-PANZ)
+               GO D.
+           MOVE AR-REGAL TO WP-REGAL(WZ-PANZ).
+           MOVE AR-BEZA TO WP-BEZ(WZ-PANZ).
+       D.  MOVE AU-ANZ TO WP-ANZ(WZ-PANZ).
+           MOVE AU-MEH TO WP-MEH(WZ-PANZ).
+           GO C.
+       Z.  EXIT.
+      ****************************** Sortierung nach Lagerplatz *
+       KOMM-SORT SECTION.
+       A.  IF WZ-PANZ < 2 GO Z.
+           MOVE 0 TO WP-VERT.
+           MOVE 1 TO WP-I.
+       C.  MOVE WP-I TO WP-J ADD 1 TO WP-J.
+           IF WP-REGAL(WP-I) > WP-REGAL(WP-J)
+               MOVE WP-TAB(WP-I) TO WP-HALT
+               MOVE WP-TAB(WP-J) TO WP-TAB(WP-I)
+               MOVE WP-HALT      TO WP-TAB(WP-J)
+               MOVE 1 TO WP-VERT.
+           IF WP-I < WZ-PANZ - 1 ADD 1 TO WP-I GO C.
+           IF WP-VERT = 1 GO A.
+       Z.  EXIT.
+      ****************************** Druck Kommissionierliste *
+       KOMM-DRU SECTION.
+       A.  MOVE X"0100" TO WH-PX(1).
+           MOVE X"000C" TO WH-PX(2).
+           MOVE 0 TO WZ-ZEILEN.
+           PERFORM BEG-DRU.
+           MOVE "Kommissionierliste Auftrag:" TO DRA-SATZ(2:).
+           MOVE AK-NUM TO DRB-NUM.
+           MOVE DRB-NUM TO DRA-SATZ(30:10).
+           INSPECT AK-BEZ REPLACING ALL "#" BY ",".
+           MOVE AK-BEZ(1:50) TO DRA-SATZ(42:50).
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRA-SATZ(2:80).
+           PERFORM DRUCK.
+           MOVE "Regal   Artikel-Nr   Bezeichnung
+      -        "                   Menge  Eh" TO DRA-SATZ(2:).
+           PERFORM DRUCK.
+           MOVE ALL "-" TO DRA-SATZ(2:80).
+           PERFORM DRUCK.
+           MOVE 1 TO WP-I.
+       C.  IF WP-I > WZ-PANZ GO Z.
+           MOVE WP-REGAL(WP-I) TO DRP-REGAL.
+           MOVE WP-ARNUM(WP-I) TO DRP-ARNUM.
+           MOVE WP-BEZ(WP-I) TO DRP-BEZ.
+           MOVE WP-ANZ(WP-I) TO DRP-ANZ.
+           MOVE SPACE TO DRP-MEH.
+           IF WP-MEH(WP-I) > 0 AND WP-MEH(WP-I) < 21
+               MOVE WP-MEHTX(WP-MEH(WP-I)) TO DRP-MEH.
+           MOVE DRP-SATZ TO DRA-SATZ.
+           PERFORM DRUCK.
+           ADD 1 TO WP-I.
+           GO C.
+       Z.  PERFORM END-DRU.
