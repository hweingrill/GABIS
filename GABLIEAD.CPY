@@ -0,0 +1,10 @@
+      ***************************************** Lieferadressen Debitor *
+       FD  LIEFADR     external       LABEL RECORD STANDARD.
+       01  LA-SATZ.
+           03  LA-KEY.
+               05 LA-KTONR             PIC 9(6)       COMP.
+           03  LA-ATAB        OCCURS 5.
+               05 LA-BEZ               PIC X(30).
+               05 LA-STR               PIC X(25).
+               05 LA-PLZL              PIC X(8).
+               05 LA-ORT               PIC X(20).
